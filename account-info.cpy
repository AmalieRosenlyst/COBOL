@@ -0,0 +1,7 @@
+           02 client-id                PIC X(10) VALUE SPACES.
+           02 account-number           PIC X(20) VALUE SPACES.
+           02 account-type             PIC X(10) VALUE SPACES.
+           02 balance                  PIC S9(7)V99
+               SIGN IS TRAILING SEPARATE VALUE ZEROES.
+           02 valuta-code              PIC X(3) VALUE SPACES.
+           02 account-status           PIC X(1) VALUE "O".

@@ -0,0 +1,8 @@
+           02 REG-NR                   PIC X(4) VALUE SPACES.
+           02 BANK-NAME                PIC X(30) VALUE SPACES.
+           02 BANK-SWIFT-BIC           PIC X(11) VALUE SPACES.
+           02 BANK-ADDRESS.
+               03 BANK-STREET          PIC X(30) VALUE SPACES.
+               03 BANK-POSTAL-CODE     PIC X(4) VALUE SPACES.
+               03 BANK-CITY            PIC X(20) VALUE SPACES.
+               03 BANK-COUNTRY-CODE    PIC X(2) VALUE SPACES.

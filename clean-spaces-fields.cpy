@@ -0,0 +1,6 @@
+       01 raw-text                      PIC X(200).
+       01 clean-text                    PIC X(200).
+       01 out-ptr                       PIC 9(4).
+       01 in-ptr                        PIC 9(4).
+       01 cur-char                      PIC X.
+       01 prev-char                     PIC X.

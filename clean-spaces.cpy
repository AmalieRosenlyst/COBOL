@@ -0,0 +1,19 @@
+       CLEAN-SPACES.
+           MOVE 1 TO IN-PTR
+           MOVE 1 TO OUT-PTR
+           MOVE SPACE TO PREV-CHAR
+           MOVE SPACES TO CLEAN-TEXT
+
+           PERFORM UNTIL IN-PTR > LENGTH OF RAW-TEXT
+               MOVE RAW-TEXT(IN-PTR:1) TO CUR-CHAR
+
+               IF CUR-CHAR NOT = SPACE
+                   OR PREV-CHAR NOT = SPACE
+                   MOVE CUR-CHAR TO CLEAN-TEXT(OUT-PTR:1)
+                   ADD 1 TO OUT-PTR
+               END-IF
+
+               MOVE CUR-CHAR TO PREV-CHAR
+               ADD 1 TO IN-PTR
+           END-PERFORM.
+       EXIT.

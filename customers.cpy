@@ -1,9 +1,10 @@
            02 client-id                PIC X(10) VALUE SPACES.
            02 first-name               PIC X(20) VALUE SPACES.
            02 last-name                PIC X(20) VALUE SPACES.
-           02 account-info.
+           02 account-info OCCURS 2 TIMES.
                03 account-number       PIC X(20) VALUE SPACES.
-               03 balance              PIC 9(7)V99 VALUE ZEROES.
+               03 balance              PIC S9(7)V99
+                   SIGN IS TRAILING SEPARATE VALUE ZEROES.
                03 valuta-code          PIC X(3) VALUE SPACES.
            02 c-address.
                03 road-name            PIC X(30).
@@ -16,3 +17,4 @@
            02 contact-info.
                03 phone                PIC X(8).
                03 email                PIC X(50).
+           02 delivery-preference     PIC X(1) VALUE "P".

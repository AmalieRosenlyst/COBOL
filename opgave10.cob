@@ -4,13 +4,54 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUT-BANKS ASSIGN TO "banks.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT INPUT-TRANSACTIONS ASSIGN TO "transactions.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT OUTPUT-ACCOUNT-STATEMENTS 
-       ASSIGN TO "account-statements.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT INPUT-BANKS ASSIGN TO DYNAMIC WS-BANKS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-BANKS-STATUS.
+       SELECT INPUT-TRANSACTIONS
+       ASSIGN TO DYNAMIC WS-TRANSACTIONS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-TRANSACTIONS-STATUS.
+       SELECT INPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT OUTPUT-ACCOUNT-STATEMENTS
+       ASSIGN TO DYNAMIC WS-STATEMENTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATEMENTS-STATUS.
+       SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CHECKPOINT-STATUS.
+       SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-LOG-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-LOG-STATUS.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       RECORD KEY IS client-id OF CUSTOMER-RECORD
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT EMAIL-QUEUE-FILE ASSIGN TO DYNAMIC WS-EMAIL-QUEUE-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-EMAIL-QUEUE-STATUS.
+       SELECT BALANCE-CARRY-FILE
+       ASSIGN TO DYNAMIC WS-BALANCE-CARRY-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-BALANCE-CARRY-STATUS.
+       SELECT ARCHIVE-STATEMENTS
+       ASSIGN TO DYNAMIC WS-ARCHIVE-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ARCHIVE-STATUS.
+       SELECT REJECTED-TRANSACTIONS-FILE
+       ASSIGN TO DYNAMIC WS-REJECTED-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REJECTED-STATUS.
+       SELECT STATEMENT-BRANDING-FILE
+       ASSIGN TO DYNAMIC WS-BRANDING-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-BRANDING-STATUS.
+       SELECT BANK-STATEMENTS-FILE
+       ASSIGN TO DYNAMIC WS-BANK-STATEMENTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-BANK-STATEMENTS-STATUS.
 
        DATA DIVISION.
 
@@ -18,124 +59,1156 @@
        FD INPUT-BANKS.
        01 BANK-RECORD.
            COPY "banks.cpy".
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
        FD INPUT-TRANSACTIONS.
        01 TRANSACTION-RECORD.
            COPY "transactions.cpy".
-       
+       FD INPUT-ACCOUNTS.
+       01 ACCOUNT-RECORD.
+           COPY "account-info.cpy".
+
        FD OUTPUT-ACCOUNT-STATEMENTS.
        01 ACCOUNT-STATEMENT-INFO.
            02 INFO                     PIC X(250).
 
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CHECKPOINT-COUNT         PIC 9(6).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE.
+           02 AUDIT-INFO                PIC X(150).
+
+       FD EMAIL-QUEUE-FILE.
+       01 EMAIL-QUEUE-LINE.
+           02 EMAIL-INFO                PIC X(250).
+
+       FD BALANCE-CARRY-FILE.
+       01 BALANCE-CARRY-RECORD.
+           02 BC-ACCOUNT-NUMBER         PIC X(20).
+      * Signed to match account-info.cpy's balance (req034) - an
+      * account that closes a period overdrawn must carry its actual
+      * negative balance forward, not a positive one.
+           02 BC-BALANCE
+               PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+
+       FD ARCHIVE-STATEMENTS.
+       01 ARCHIVE-STATEMENT-INFO.
+           02 ARCHIVE-INFO              PIC X(250).
+
+       FD REJECTED-TRANSACTIONS-FILE.
+       01 REJECTED-TRANSACTION-LINE.
+           02 RT-INFO                   PIC X(150).
+
+       FD STATEMENT-BRANDING-FILE.
+       01 BRANDING-LINE.
+           COPY "statement-branding.cpy".
+
+      * One file per REG-NR, same 250-byte line layout as
+      * ACCOUNT-STATEMENT-INFO, so the overnight print vendor can be
+      * handed each bank's statements as a separate batch instead of
+      * us splitting account-statements.txt after the fact.
+       FD BANK-STATEMENTS-FILE.
+       01 BANK-STATEMENT-INFO.
+           02 BANK-INFO                 PIC X(250).
+
        WORKING-STORAGE SECTION.
       * Variable used as condition in while loop
        01 EOF-TRANSACTIONS              PIC X VALUE "N".
        01 EOF-BANKS                     PIC X VALUE "N".
-       01 BANK-ARRAY                    OCCURS 10 TIMES 
+       01 WS-BANKS-STATUS               PIC XX VALUE "00".
+       01 WS-TRANSACTIONS-STATUS        PIC XX VALUE "00".
+       01 WS-STATEMENTS-STATUS          PIC XX VALUE "00".
+       01 WS-ACCOUNTS-STATUS            PIC XX VALUE "00".
+       01 WS-CHECKPOINT-STATUS          PIC XX VALUE "00".
+       01 WS-AUDIT-LOG-STATUS           PIC XX VALUE "00".
+       01 WS-CUSTOMERS-STATUS           PIC XX VALUE "00".
+       01 WS-EMAIL-QUEUE-STATUS         PIC XX VALUE "00".
+       01 WS-BALANCE-CARRY-STATUS       PIC XX VALUE "00".
+       01 WS-ARCHIVE-STATUS             PIC XX VALUE "00".
+       01 WS-REJECTED-STATUS            PIC XX VALUE "00".
+       01 WS-BRANDING-STATUS            PIC XX VALUE "00".
+       01 WS-BANK-STATEMENTS-STATUS     PIC XX VALUE "00".
+       01 EOF-ACCOUNTS                  PIC X VALUE "N".
+       01 EOF-BALANCE-CARRY             PIC X VALUE "N".
+       01 BANK-ARRAY-MAX                PIC 9(4) VALUE 200.
+       01 BANK-ARRAY                    OCCURS 200 TIMES
                                         INDEXED BY idx-bank.
            COPY "banks.cpy".
+       01 bank-count                    PIC 9(4) VALUE ZEROES.
+
+       01 ACCOUNT-ARRAY-MAX             PIC 9(4) VALUE 2000.
+       01 ACCOUNT-ARRAY                 OCCURS 2000 TIMES
+                                        INDEXED BY idx-acct.
+           COPY "account-info.cpy".
+       01 account-load-count            PIC 9(4) VALUE ZEROES.
+
+      * Every transaction is loaded into this table and sorted by
+      * client-id (account-number/date as tiebreakers) so a customer's
+      * activity across all of their accounts comes out together as
+      * one consolidated statement instead of one disconnected block
+      * per transaction in file order. Unused entries beyond
+      * transaction-load-count keep their SPACES default, which sorts
+      * ahead of any real client-id, so the real data always ends up
+      * in the last transaction-load-count elements of the table.
+       01 TRANSACTION-ARRAY-MAX         PIC 9(4) VALUE 5000.
+       01 TRANSACTION-ARRAY             OCCURS 5000 TIMES
+                                 ASCENDING KEY IS TR-CLIENT-ID
+                                                  TR-ACCOUNT-NUMBER
+                                                  TR-TRANSACTION-DATE
+                                 INDEXED BY idx-tran.
+           COPY "transactions.cpy"
+               REPLACING ==CLIENT-ID== BY ==TR-CLIENT-ID==
+                   ==ACCOUNT-NUMBER== BY ==TR-ACCOUNT-NUMBER==
+                   ==TRANSACTION-DATE== BY ==TR-TRANSACTION-DATE==.
+       01 transaction-load-count        PIC 9(4) VALUE ZEROES.
+       01 tran-start-idx                PIC 9(4) VALUE ZEROES.
+       01 group-number                  PIC 9(6) VALUE ZEROES.
+       01 WS-IS-NEW-GROUP               PIC X VALUE "N".
+
+      * Set to "N" at every new group (client-id) boundary and to "Y"
+      * once the "====="/"Kunde:"/"Adresse:" header has actually been
+      * written for that household, so the header is only printed once
+      * a transaction is confirmed to belong to a real, active account
+      * (not on the raw group boundary itself - see the main loop).
+       01 WS-GROUP-HEADER-PRINTED       PIC X VALUE "N".
+
+      * Running-balance tracking for account statements
+       01 account-found                 PIC X VALUE "N".
+      * Signed to match account-info.cpy's balance (req034) - an
+      * overdrawn account's opening/closing balance is a genuine
+      * negative amount, not an unsigned one.
+       01 opening-balance
+           PIC S9(7)V99 SIGN IS TRAILING SEPARATE VALUE ZEROES.
+       01 closing-balance
+           PIC S9(7)V99 SIGN IS TRAILING SEPARATE VALUE ZEROES.
+
+      * Thousands-separated, decimal-aligned amount/balance for the
+      * printed statement, so "Transaktion:"/"Saldo primo/ultimo" show
+      * "1,000.00" instead of the raw zero-padded "0001000.00".
+      * amount-display stays unsigned - AMOUNT OF TRANSACTION-RECORD
+      * (transactions.cpy) is unsigned. balance-display is signed,
+      * same PIC -Z,ZZZ,ZZ9.99 convention as opgave9's balance-display.
+       01 amount-display                PIC Z,ZZZ,ZZ9.99.
+       01 balance-display                PIC -Z,ZZZ,ZZ9.99.
+
+      * Delivery-preference routing: each transaction's statement
+      * block goes to account-statements.txt (paper) unless the
+      * owning customer's delivery-preference is "E" (email), in
+      * which case it goes to the email-queue file instead. Unknown
+      * customers default to paper so nothing silently vanishes.
+       01 resolved-delivery-pref        PIC X VALUE "P".
+
+      * Set by RESOLVE-DELIVERY-PREFERENCE alongside the delivery
+      * preference lookup: "N" means the transaction's client-id has
+      * no matching customer-info.txt record, so it is routed to
+      * rejected-transactions.txt instead of being printed as if it
+      * were a normal statement.
+       01 customer-found                PIC X VALUE "N".
+       01 rejected-count                PIC 9(6) VALUE ZEROES.
+
+      * Set by CHECK-ACCOUNT-STATUS: "N" means the transaction's
+      * account is on record as closed or frozen in account-info.txt,
+      * so it is rejected the same way an unmatched customer is.
+       01 account-active                PIC X VALUE "Y".
+       01 WS-REJECT-REASON              PIC X(30) VALUE "UKENDT KUNDE".
 
       * Variables trimming strings
-       01 clean-text                    PIC X(200).
-       01 raw-text                      PIC X(200).
-       01 out-ptr                       PIC 9(4).
-       01 in-ptr                        PIC 9(4).
-       01 cur-char                      PIC X.
-       01 prev-char                     PIC X.
+       01 resolved-bank-name            PIC X(30) VALUE SPACES.
+       01 resolved-bank-swift           PIC X(11) VALUE SPACES.
+       01 resolved-bank-street          PIC X(30) VALUE SPACES.
+       01 resolved-bank-postal-code     PIC X(4) VALUE SPACES.
+       01 resolved-bank-city            PIC X(20) VALUE SPACES.
+       01 resolved-bank-country-code    PIC X(2) VALUE SPACES.
+
+           COPY "clean-spaces-fields.cpy".
+
+      * Batch control totals
+       01 transaction-count             PIC 9(6) VALUE ZEROES.
+       01 amount-total                  PIC 9(9)V99 VALUE ZEROES.
+       01 debit-total                   PIC 9(9)V99 VALUE ZEROES.
+       01 credit-total                  PIC 9(9)V99 VALUE ZEROES.
+
+      * Optional run-time date-range selection, passed as
+      * "STARTDATE ENDDATE" (YYYYMMDD YYYYMMDD) on the command line.
+      * When no command-line argument is supplied every transaction
+      * is included, matching the previous unfiltered behaviour.
+       01 WS-DATE-PARM                  PIC X(17) VALUE SPACES.
+       01 range-start-date              PIC X(8) VALUE LOW-VALUES.
+       01 range-end-date                PIC X(8) VALUE HIGH-VALUES.
+       01 date-range-active             PIC X VALUE "N".
+       01 transaction-in-range          PIC X VALUE "Y".
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-BANKS-FILENAME             PIC X(100) VALUE "banks.txt".
+       01 WS-TRANSACTIONS-FILENAME
+           PIC X(100) VALUE "transactions.txt".
+       01 WS-ACCOUNTS-FILENAME
+           PIC X(100) VALUE "account-info.txt".
+       01 WS-STATEMENTS-FILENAME
+           PIC X(100) VALUE "account-statements.txt".
+       01 WS-CHECKPOINT-FILENAME
+           PIC X(100) VALUE "opgave10-checkpoint.txt".
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-EMAIL-QUEUE-FILENAME
+           PIC X(100) VALUE "email-queue.txt".
+       01 WS-BALANCE-CARRY-FILENAME
+           PIC X(100) VALUE "balance-carry-forward.txt".
+
+      * Dated archive copy of account-statements.txt so prior runs
+      * stay available for customer disputes/audits even after the
+      * live statements file is overwritten by the next run; default
+      * name is derived from the run date (account-statements-YYYY-MM
+      * .txt) unless an explicit name is supplied.
+       01 WS-ARCHIVE-FILENAME           PIC X(100) VALUE SPACES.
+
+      * Transactions whose client-id has no matching customer-info.txt
+      * record are diverted here instead of being printed as if they
+      * were a normal statement.
+       01 WS-REJECTED-FILENAME
+           PIC X(100) VALUE "rejected-transactions.txt".
+
+      * Statement header/footer branding text, overridable at runtime
+      * from an external statement-branding.txt file (one line per
+      * field, in this order) so wording can be updated without
+      * recompiling opgave10; the VALUE clauses below are the
+      * fallback text used when that file is absent.
+       01 WS-BRANDING-FILENAME
+           PIC X(100) VALUE "statement-branding.txt".
+       01 WS-BRANDING-BANK-NAME         PIC X(80)
+           VALUE "Nordisk Bank A/S - Kontoudskrift".
+       01 WS-BRANDING-DISCLAIMER        PIC X(80)
+           VALUE "Til orientering - ikke et bindende dokument.".
+       01 WS-BRANDING-SUPPORT           PIC X(80)
+           VALUE "Support: support@nordiskbank.dk, tlf. 70123456.".
+
+      * Per-REG-NR statement batch files for the overnight print
+      * vendor, opened/closed dynamically as the (client-id-sorted)
+      * transaction stream crosses from one bank to another.
+       01 WS-BANK-STATEMENTS-FILENAME   PIC X(100).
+       01 WS-BANK-STATEMENTS-PREFIX     PIC X(80)
+           VALUE "account-statements-bank-".
+       01 WS-CURRENT-BANK-REG-NR        PIC X(4) VALUE SPACES.
+
+      * Audit log of batch runs against customer-info.txt, shared
+      * across opgave6/7/9/10, overridden via BATCH_AUDIT_LOG_FILE.
+      * This program's primary input is transactions.txt (customer
+      * lookups are only used for delivery-preference routing), so
+      * that's the input file and record count it logs.
+       01 WS-AUDIT-LOG-FILENAME
+           PIC X(100) VALUE "batch-audit-log.txt".
+       01 WS-PROGRAM-NAME               PIC X(10) VALUE "opgave10".
+       01 WS-CURRENT-DATE               PIC X(21) VALUE SPACES.
+       01 WS-RUN-TIMESTAMP              PIC X(19) VALUE SPACES.
+
+      * Restart/checkpoint support: since statements are now
+      * consolidated per client-id (see TRANSACTION-ARRAY above),
+      * WS-READ-COUNT tracks how many household groups have been
+      * fully written this run, not raw transaction lines; a
+      * checkpoint record is written every WS-CHECKPOINT-INTERVAL
+      * groups completed so a rerun after an abort can skip the
+      * already-written households and append the rest instead of
+      * starting over. A checkpoint count of zero means "no restart in
+      * progress" (either first run or the previous run finished
+      * cleanly).
+       01 WS-CHECKPOINT-INTERVAL        PIC 9(4) VALUE 100.
+       01 WS-READ-COUNT                 PIC 9(6) VALUE ZEROES.
+       01 resume-count                  PIC 9(6) VALUE ZEROES.
 
        PROCEDURE DIVISION.
 
+       ACCEPT WS-DATE-PARM FROM COMMAND-LINE
+       IF WS-DATE-PARM NOT = SPACES
+           UNSTRING WS-DATE-PARM DELIMITED BY " "
+               INTO range-start-date range-end-date
+           MOVE "Y" TO date-range-active
+       END-IF
+
+       ACCEPT WS-BANKS-FILENAME FROM ENVIRONMENT "BANKS_FILE"
+       IF WS-BANKS-FILENAME = SPACES
+           MOVE "banks.txt" TO WS-BANKS-FILENAME
+       END-IF
+
+       ACCEPT WS-TRANSACTIONS-FILENAME
+           FROM ENVIRONMENT "TRANSACTIONS_FILE"
+       IF WS-TRANSACTIONS-FILENAME = SPACES
+           MOVE "transactions.txt" TO WS-TRANSACTIONS-FILENAME
+       END-IF
+
+       ACCEPT WS-ACCOUNTS-FILENAME FROM ENVIRONMENT "ACCOUNT_INFO_FILE"
+       IF WS-ACCOUNTS-FILENAME = SPACES
+           MOVE "account-info.txt" TO WS-ACCOUNTS-FILENAME
+       END-IF
+
+       ACCEPT WS-STATEMENTS-FILENAME
+           FROM ENVIRONMENT "ACCOUNT_STATEMENTS_FILE"
+       IF WS-STATEMENTS-FILENAME = SPACES
+           MOVE "account-statements.txt" TO WS-STATEMENTS-FILENAME
+       END-IF
+
+       ACCEPT WS-CHECKPOINT-FILENAME
+           FROM ENVIRONMENT "ACCOUNT_STATEMENT_CHECKPOINT_FILE"
+       IF WS-CHECKPOINT-FILENAME = SPACES
+           MOVE "opgave10-checkpoint.txt" TO WS-CHECKPOINT-FILENAME
+       END-IF
+
+       ACCEPT WS-AUDIT-LOG-FILENAME
+           FROM ENVIRONMENT "BATCH_AUDIT_LOG_FILE"
+       IF WS-AUDIT-LOG-FILENAME = SPACES
+           MOVE "batch-audit-log.txt" TO WS-AUDIT-LOG-FILENAME
+       END-IF
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-EMAIL-QUEUE-FILENAME
+           FROM ENVIRONMENT "EMAIL_QUEUE_FILE"
+       IF WS-EMAIL-QUEUE-FILENAME = SPACES
+           MOVE "email-queue.txt" TO WS-EMAIL-QUEUE-FILENAME
+       END-IF
+
+       ACCEPT WS-BALANCE-CARRY-FILENAME
+           FROM ENVIRONMENT "BALANCE_CARRY_FORWARD_FILE"
+       IF WS-BALANCE-CARRY-FILENAME = SPACES
+           MOVE "balance-carry-forward.txt" TO WS-BALANCE-CARRY-FILENAME
+       END-IF
+
+       ACCEPT WS-ARCHIVE-FILENAME
+           FROM ENVIRONMENT "ACCOUNT_STATEMENTS_ARCHIVE_FILE"
+       IF WS-ARCHIVE-FILENAME = SPACES
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING "account-statements-" WS-CURRENT-DATE(1:4) "-"
+                   WS-CURRENT-DATE(5:2) ".txt"
+                   DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+       END-IF
+
+       ACCEPT WS-REJECTED-FILENAME
+           FROM ENVIRONMENT "REJECTED_TRANSACTIONS_FILE"
+       IF WS-REJECTED-FILENAME = SPACES
+           MOVE "rejected-transactions.txt" TO WS-REJECTED-FILENAME
+       END-IF
+
+       ACCEPT WS-BRANDING-FILENAME
+           FROM ENVIRONMENT "STATEMENT_BRANDING_FILE"
+       IF WS-BRANDING-FILENAME = SPACES
+           MOVE "statement-branding.txt" TO WS-BRANDING-FILENAME
+       END-IF
+
+       PERFORM LOAD-STATEMENT-BRANDING
+
+       ACCEPT WS-BANK-STATEMENTS-PREFIX
+           FROM ENVIRONMENT "BANK_STATEMENTS_PREFIX"
+       IF WS-BANK-STATEMENTS-PREFIX = SPACES
+           MOVE "account-statements-bank-" TO WS-BANK-STATEMENTS-PREFIX
+       END-IF
+
+       PERFORM LOAD-CHECKPOINT
+
        OPEN INPUT INPUT-BANKS.
+       IF WS-BANKS-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-BANKS-FILENAME
+               ", file status " WS-BANKS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
        OPEN INPUT INPUT-TRANSACTIONS.
-       OPEN OUTPUT OUTPUT-ACCOUNT-STATEMENTS.
+       IF WS-TRANSACTIONS-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-TRANSACTIONS-FILENAME
+               ", file status " WS-TRANSACTIONS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-ACCOUNTS.
+       IF WS-ACCOUNTS-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-ACCOUNTS-FILENAME
+               ", file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS.
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-CUSTOMERS-FILENAME
+               ", file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       IF resume-count > 0
+           OPEN EXTEND EMAIL-QUEUE-FILE
+           IF WS-EMAIL-QUEUE-STATUS = "35"
+               OPEN OUTPUT EMAIL-QUEUE-FILE
+           END-IF
+       ELSE
+           OPEN OUTPUT EMAIL-QUEUE-FILE
+       END-IF
+       IF WS-EMAIL-QUEUE-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-EMAIL-QUEUE-FILENAME
+               ", file status " WS-EMAIL-QUEUE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       IF resume-count > 0
+           OPEN EXTEND OUTPUT-ACCOUNT-STATEMENTS
+           DISPLAY "ReadFile: resuming after checkpoint, skipping "
+               "the first " resume-count " transaction(s)"
+       ELSE
+           OPEN OUTPUT OUTPUT-ACCOUNT-STATEMENTS
+       END-IF
+       IF WS-STATEMENTS-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-STATEMENTS-FILENAME
+               ", file status " WS-STATEMENTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+      *> Always try to extend the dated archive file first, regardless
+      *> of resume-count - it accumulates every run made during its
+      *> calendar month (req033), not just a checkpoint-resumed one.
+      *> Only a brand-new archive file (status 35, doesn't exist yet)
+      *> is created with OPEN OUTPUT.
+       OPEN EXTEND ARCHIVE-STATEMENTS
+       IF WS-ARCHIVE-STATUS = "35"
+           OPEN OUTPUT ARCHIVE-STATEMENTS
+       END-IF
+       IF WS-ARCHIVE-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-ARCHIVE-FILENAME
+               ", file status " WS-ARCHIVE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       IF resume-count > 0
+           OPEN EXTEND REJECTED-TRANSACTIONS-FILE
+           IF WS-REJECTED-STATUS = "35"
+               OPEN OUTPUT REJECTED-TRANSACTIONS-FILE
+           END-IF
+       ELSE
+           OPEN OUTPUT REJECTED-TRANSACTIONS-FILE
+       END-IF
+       IF WS-REJECTED-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-REJECTED-FILENAME
+               ", file status " WS-REJECTED-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       IF resume-count = 0
+           PERFORM WRITE-STATEMENT-BRANDING-HEADER
+       END-IF
 
        PERFORM LOAD-BANKS.
+       PERFORM LOAD-ACCOUNTS.
+       PERFORM APPLY-BALANCE-CARRY-FORWARD.
+       PERFORM LOAD-TRANSACTIONS.
 
-       PERFORM UNTIL EOF-TRANSACTIONS = "Y"
-           READ INPUT-TRANSACTIONS INTO TRANSACTION-RECORD
-               AT END
-                   MOVE "Y" TO EOF-TRANSACTIONS
-               NOT AT END
-                   MOVE "----------------------------" TO INFO
-                   WRITE ACCOUNT-STATEMENT-INFO
+       SORT TRANSACTION-ARRAY.
+       COMPUTE tran-start-idx =
+           TRANSACTION-ARRAY-MAX - transaction-load-count + 1
+
+       PERFORM VARYING idx-tran FROM tran-start-idx BY 1
+               UNTIL idx-tran > TRANSACTION-ARRAY-MAX
+
+           MOVE "N" TO WS-IS-NEW-GROUP
+           IF idx-tran = tran-start-idx
+               MOVE "Y" TO WS-IS-NEW-GROUP
+           ELSE
+               IF TR-CLIENT-ID OF TRANSACTION-ARRAY(idx-tran) NOT =
+                       TR-CLIENT-ID OF TRANSACTION-ARRAY(idx-tran - 1)
+                   MOVE "Y" TO WS-IS-NEW-GROUP
+               END-IF
+           END-IF
+
+           IF WS-IS-NEW-GROUP = "Y"
+              *> The group that just ended (if any) is now fully
+              *> known to be complete, so this is the right moment to
+              *> checkpoint it.
+               IF group-number > 0
+                   MOVE group-number TO WS-READ-COUNT
+                   IF FUNCTION MOD(WS-READ-COUNT WS-CHECKPOINT-INTERVAL)
+                           = 0
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+               END-IF
+               ADD 1 TO group-number
+               MOVE "N" TO WS-GROUP-HEADER-PRINTED
+           END-IF
 
+           MOVE TRANSACTION-ARRAY(idx-tran) TO TRANSACTION-RECORD
+           PERFORM RESOLVE-DELIVERY-PREFERENCE
+           PERFORM CHECK-ACCOUNT-STATUS
+           PERFORM IN-DATE-RANGE
+
+           IF customer-found = "N"
+               IF group-number > resume-count
+                   MOVE "UKENDT KUNDE" TO WS-REJECT-REASON
+                   PERFORM REJECT-TRANSACTION
+               END-IF
+           ELSE
+           IF account-active = "N"
+               IF group-number > resume-count
+                   MOVE "LUKKET ELLER FROSSET KONTO" TO WS-REJECT-REASON
+                   PERFORM REJECT-TRANSACTION
+               END-IF
+           ELSE
+      *> Always apply this transaction to the running balance, even
+      *> when an optional date-range argument excludes it from the
+      *> printed statement below, and even on a resumed run's
+      *> checkpointed-and-already-printed groups - balance-carry-
+      *> forward.txt is only rewritten once, after the whole run
+      *> completes successfully (SAVE-BALANCE-CARRY-FORWARD below), so
+      *> a crash between a checkpoint and that final save must still
+      *> be able to redo every group's balance effect from scratch on
+      *> the resumed run. Gating this on resume-count the way the
+      *> print/output side below is gated would silently drop those
+      *> groups' balance effects forever. (req011 is a display filter
+      *> only, not a ledger filter - same reasoning, same fix shape.)
+           PERFORM FIND-ACCOUNT-AND-APPLY
+
+      *> Unlike the balance application above, the printed statement
+      *> and its totals must NOT be redone for a group already fully
+      *> written out by an earlier, checkpointed run - the output
+      *> files (ACCOUNT-STATEMENT-INFO, ARCHIVE-STATEMENT-INFO,
+      *> email-queue.txt) are all append-mode, so re-printing a
+      *> checkpointed group would duplicate it.
+           IF group-number > resume-count
+               IF transaction-in-range = "Y"
+      *> The household header is only written once a transaction in
+      *> this group is confirmed to belong to a real, active account
+      *> (the customer-found/account-active rejections above already
+      *> ran) - so a fully-rejected household never gets a header
+      *> printed, and one excluded entirely by the date range doesn't
+      *> print an otherwise-empty header either.
+               IF WS-GROUP-HEADER-PRINTED = "N"
+                   MOVE "============================" TO INFO
+                   PERFORM WRITE-STATEMENT-LINE
+
+                   MOVE SPACES TO RAW-TEXT
+                   MOVE OWNER OF TRANSACTION-RECORD TO RAW-TEXT
+                   PERFORM CLEAN-SPACES
                    MOVE SPACES TO INFO
                    STRING "Kunde: " DELIMITED BY SIZE
-                       OWNER DELIMITED BY SIZE
+                       CLEAN-TEXT DELIMITED BY SIZE
                        INTO INFO
-                   WRITE ACCOUNT-STATEMENT-INFO
+                   PERFORM WRITE-STATEMENT-LINE
 
+                   MOVE SPACES TO RAW-TEXT
+                   MOVE STREET-ADDRESS OF TRANSACTION-RECORD TO RAW-TEXT
+                   PERFORM CLEAN-SPACES
                    MOVE SPACES TO INFO
                    STRING "Adresse: " DELIMITED BY SIZE
-                       STREET-ADDRESS DELIMITED BY SIZE 
+                       CLEAN-TEXT DELIMITED BY SIZE
                        INTO INFO
-                   WRITE ACCOUNT-STATEMENT-INFO
+                   PERFORM WRITE-STATEMENT-LINE
 
-                   MOVE SPACES TO INFO
-                   STRING 
-           "                                                           "
-                       DELIMITED BY SIZE
-                       "Registreringsnummer: " DELIMITED BY SIZE
-                       REG-NR DELIMITED BY SIZE
+                   MOVE "Y" TO WS-GROUP-HEADER-PRINTED
+               END-IF
+
+               MOVE "----------------------------" TO INFO
+               PERFORM WRITE-STATEMENT-LINE
+
+               MOVE SPACES TO INFO
+               MOVE AMOUNT OF TRANSACTION-RECORD TO amount-display
+               IF TRANSACTION-TYPE OF TRANSACTION-RECORD = "D"
+                   STRING "Transaktion: Haevning "
+                           DELIMITED BY SIZE
+                       FUNCTION TRIM(amount-display)
+                           DELIMITED BY SIZE
+                       " d. " DELIMITED BY SIZE
+                       TRANSACTION-DATE OF TRANSACTION-RECORD
+                           DELIMITED BY SIZE
                        INTO INFO
-                   WRITE ACCOUNT-STATEMENT-INFO
-                   
-                   STRING 
-           "                                                           "
-                       DELIMITED BY SIZE
-                       "Bank " DELIMITED BY SIZE
-                       BANK-NAME OF BANK-RECORD(1) delimited by size
+                   ADD AMOUNT OF TRANSACTION-RECORD TO debit-total
+               ELSE
+                   STRING "Transaktion: Indsaettelse "
+                           DELIMITED BY SIZE
+                       FUNCTION TRIM(amount-display)
+                           DELIMITED BY SIZE
+                       " d. " DELIMITED BY SIZE
+                       TRANSACTION-DATE OF TRANSACTION-RECORD
+                           DELIMITED BY SIZE
                        INTO INFO
+                   ADD AMOUNT OF TRANSACTION-RECORD TO credit-total
+               END-IF
+               PERFORM WRITE-STATEMENT-LINE
 
+               MOVE SPACES TO INFO
+               STRING
+       "                                                           "
+                   DELIMITED BY SIZE
+                   "Registreringsnummer: " DELIMITED BY SIZE
+                   REG-NR OF TRANSACTION-RECORD DELIMITED BY SIZE
+                   INTO INFO
+               PERFORM WRITE-STATEMENT-LINE
 
-                   PERFORM WRITE-BLANKS
-           END-READ
+               PERFORM FIND-BANK
+
+               STRING
+       "                                                           "
+                   DELIMITED BY SIZE
+                   "Bank " DELIMITED BY SIZE
+                   resolved-bank-name delimited by size
+                   INTO INFO
+               PERFORM WRITE-STATEMENT-LINE
+
+               MOVE SPACES TO INFO
+               STRING
+       "                                                           "
+                   DELIMITED BY SIZE
+                   "SWIFT/BIC: " DELIMITED BY SIZE
+                   resolved-bank-swift DELIMITED BY SIZE
+                   INTO INFO
+               PERFORM WRITE-STATEMENT-LINE
+
+               MOVE SPACES TO INFO
+               STRING
+       "                                                           "
+                   DELIMITED BY SIZE
+                   "Bankadresse: " DELIMITED BY SIZE
+                   resolved-bank-street DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   resolved-bank-postal-code DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   resolved-bank-city DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   resolved-bank-country-code DELIMITED BY SIZE
+                   INTO INFO
+               PERFORM WRITE-STATEMENT-LINE
+
+               MOVE SPACES TO INFO
+               IF account-found = "Y"
+                   MOVE opening-balance TO balance-display
+                   STRING "Saldo primo: " DELIMITED BY SIZE
+                       FUNCTION TRIM(balance-display)
+                           DELIMITED BY SIZE
+                       INTO INFO
+               ELSE
+                   MOVE "Saldo primo: UKENDT KONTO" TO INFO
+               END-IF
+               PERFORM WRITE-STATEMENT-LINE
+
+               MOVE SPACES TO INFO
+               IF account-found = "Y"
+                   MOVE closing-balance TO balance-display
+                   STRING "Saldo ultimo: " DELIMITED BY SIZE
+                       FUNCTION TRIM(balance-display)
+                           DELIMITED BY SIZE
+                       INTO INFO
+               ELSE
+                   MOVE "Saldo ultimo: UKENDT KONTO" TO INFO
+               END-IF
+               PERFORM WRITE-STATEMENT-LINE
+
+               PERFORM WRITE-BLANKS
+
+               ADD 1 TO transaction-count
+               ADD AMOUNT OF TRANSACTION-RECORD TO amount-total
+               END-IF
+               END-IF
+               END-IF
+           END-IF
        END-PERFORM.
-       
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: record-count=" DELIMITED BY SIZE
+           transaction-count DELIMITED BY SIZE
+           " amount-total=" DELIMITED BY SIZE
+           amount-total DELIMITED BY SIZE
+           " debit-total=" DELIMITED BY SIZE
+           debit-total DELIMITED BY SIZE
+           " credit-total=" DELIMITED BY SIZE
+           credit-total DELIMITED BY SIZE
+           INTO INFO
+       WRITE ACCOUNT-STATEMENT-INFO
+       WRITE ARCHIVE-STATEMENT-INFO FROM ACCOUNT-STATEMENT-INFO
+
+       PERFORM WRITE-STATEMENT-BRANDING-FOOTER
+
+       MOVE SPACES TO RT-INFO
+       STRING "TRAILER: rejected-count=" DELIMITED BY SIZE
+           rejected-count DELIMITED BY SIZE
+           INTO RT-INFO
+       WRITE REJECTED-TRANSACTION-LINE
+
+       IF rejected-count > 0 AND RETURN-CODE = 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
+       MOVE ZEROES TO WS-READ-COUNT
+       PERFORM SAVE-CHECKPOINT.
+
+       PERFORM SAVE-BALANCE-CARRY-FORWARD.
+
        CLOSE OUTPUT-ACCOUNT-STATEMENTS.
+       CLOSE ARCHIVE-STATEMENTS.
+       IF WS-CURRENT-BANK-REG-NR NOT = SPACES
+           CLOSE BANK-STATEMENTS-FILE
+       END-IF.
+       CLOSE REJECTED-TRANSACTIONS-FILE.
+       CLOSE EMAIL-QUEUE-FILE.
        CLOSE INPUT-TRANSACTIONS.
+       CLOSE INPUT-ACCOUNTS.
        CLOSE INPUT-BANKS.
+       CLOSE INPUT-CUSTOMERS.
+
+       PERFORM WRITE-AUDIT-LOG-ENTRY
 
        STOP RUN.
 
       * --------------------- PARAGRAPH SECTION ------------------------
+       LOAD-CHECKPOINT.
+           MOVE ZEROES TO resume-count
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   NOT AT END
+                       MOVE CHECKPOINT-COUNT TO resume-count
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       EXIT.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-READ-COUNT TO CHECKPOINT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       EXIT.
+
+      * Overlays each account's balance-carry-forward.txt closing
+      * balance (from the previous period's run) onto the freshly
+      * loaded ACCOUNT-ARRAY, so this period's statements start from
+      * where the last period left off instead of whatever snapshot
+      * happens to be sitting in account-info.txt. Missing the file
+      * (e.g. the very first run) just means every account keeps its
+      * account-info.txt balance, same as before this feature existed.
+       APPLY-BALANCE-CARRY-FORWARD.
+           OPEN INPUT BALANCE-CARRY-FILE
+           IF WS-BALANCE-CARRY-STATUS = "00"
+               MOVE "N" TO EOF-BALANCE-CARRY
+               PERFORM UNTIL EOF-BALANCE-CARRY = "Y"
+                   READ BALANCE-CARRY-FILE INTO BALANCE-CARRY-RECORD
+                       AT END
+                           MOVE "Y" TO EOF-BALANCE-CARRY
+                       NOT AT END
+                           SET idx-acct TO 1
+                           SEARCH ACCOUNT-ARRAY
+                               AT END
+                                   CONTINUE
+                               WHEN account-number
+                                       OF ACCOUNT-ARRAY(idx-acct)
+                                       = BC-ACCOUNT-NUMBER
+                                   MOVE BC-BALANCE TO
+                                     balance OF ACCOUNT-ARRAY(idx-acct)
+                           END-SEARCH
+                   END-READ
+               END-PERFORM
+               CLOSE BALANCE-CARRY-FILE
+           END-IF.
+       EXIT.
+
+      * Persists every account's balance at the end of this run as
+      * next period's opening balance, replacing the whole file (the
+      * same rewrite-the-master-file style opgave19/INTPOST uses for
+      * account-info.txt).
+       SAVE-BALANCE-CARRY-FORWARD.
+           OPEN OUTPUT BALANCE-CARRY-FILE
+           PERFORM VARYING idx-acct FROM 1 BY 1
+                   UNTIL idx-acct > account-load-count
+               MOVE account-number OF ACCOUNT-ARRAY(idx-acct)
+                   TO BC-ACCOUNT-NUMBER
+               MOVE balance OF ACCOUNT-ARRAY(idx-acct) TO BC-BALANCE
+               WRITE BALANCE-CARRY-RECORD
+           END-PERFORM
+           CLOSE BALANCE-CARRY-FILE.
+       EXIT.
+
        LOAD-BANKS.
            SET idx-bank TO 1
            PERFORM UNTIL EOF-BANKS = "Y"
            READ INPUT-BANKS INTO BANK-RECORD
-               AT END 
+               AT END
                    MOVE "Y" TO EOF-BANKS
                NOT AT END
-                   MOVE BANK-RECORD TO BANK-ARRAY(idx-bank)
-                   SET idx-bank UP BY 1
+                   IF idx-bank > BANK-ARRAY-MAX
+                       DISPLAY "ReadFile: " WS-BANKS-FILENAME
+                           " has more rows "
+                           "than BANK-ARRAY (" BANK-ARRAY-MAX
+                           ") can hold, stopping load"
+                       MOVE "Y" TO EOF-BANKS
+                   ELSE
+                       MOVE BANK-RECORD TO BANK-ARRAY(idx-bank)
+                       SET idx-bank UP BY 1
+                       ADD 1 TO bank-count
+                   END-IF
+           END-READ
+
+           IF WS-BANKS-STATUS NOT = "00" AND WS-BANKS-STATUS NOT = "10"
+               DISPLAY "ReadFile: error reading " WS-BANKS-FILENAME
+                   ", file status " WS-BANKS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO EOF-BANKS
+           END-IF
+           END-PERFORM.
+       EXIT.
+
+       LOAD-ACCOUNTS.
+           SET idx-acct TO 1
+           PERFORM UNTIL EOF-ACCOUNTS = "Y"
+           READ INPUT-ACCOUNTS INTO ACCOUNT-RECORD
+               AT END
+                   MOVE "Y" TO EOF-ACCOUNTS
+               NOT AT END
+                   IF idx-acct > ACCOUNT-ARRAY-MAX
+                       DISPLAY "ReadFile: " WS-ACCOUNTS-FILENAME
+                           " has more "
+                           "rows than ACCOUNT-ARRAY ("
+                           ACCOUNT-ARRAY-MAX ") can hold, "
+                           "stopping load"
+                       MOVE "Y" TO EOF-ACCOUNTS
+                   ELSE
+                       MOVE ACCOUNT-RECORD TO ACCOUNT-ARRAY(idx-acct)
+                       SET idx-acct UP BY 1
+                       ADD 1 TO account-load-count
+                   END-IF
+           END-READ
+
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+                   AND WS-ACCOUNTS-STATUS NOT = "10"
+               DISPLAY "ReadFile: error reading "
+                   WS-ACCOUNTS-FILENAME
+                   ", file status " WS-ACCOUNTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO EOF-ACCOUNTS
+           END-IF
+           END-PERFORM.
+       EXIT.
+
+      * Loads every transaction into TRANSACTION-ARRAY so it can be
+      * sorted by client-id afterwards and consolidated into one
+      * statement per household instead of one block per transaction.
+      * Every transaction is loaded here regardless of an optional
+      * date-range argument - req011's date range only controls which
+      * transactions are *printed* on the statement (see IN-DATE-RANGE,
+      * checked in the main processing loop below); every transaction
+      * must still reach FIND-ACCOUNT-AND-APPLY so the running/carried
+      * -forward balance stays complete even when a range excludes an
+      * earlier transaction from the printed output.
+       LOAD-TRANSACTIONS.
+           SET idx-tran TO 1
+           PERFORM UNTIL EOF-TRANSACTIONS = "Y"
+           READ INPUT-TRANSACTIONS INTO TRANSACTION-RECORD
+               AT END
+                   MOVE "Y" TO EOF-TRANSACTIONS
+               NOT AT END
+                   IF idx-tran > TRANSACTION-ARRAY-MAX
+                       DISPLAY "ReadFile: "
+                           WS-TRANSACTIONS-FILENAME
+                           " has more rows than "
+                           "TRANSACTION-ARRAY ("
+                           TRANSACTION-ARRAY-MAX ") can hold, "
+                           "stopping load"
+                       MOVE "Y" TO EOF-TRANSACTIONS
+                   ELSE
+                       MOVE TRANSACTION-RECORD
+                           TO TRANSACTION-ARRAY(idx-tran)
+                       SET idx-tran UP BY 1
+                       ADD 1 TO transaction-load-count
+                   END-IF
            END-READ
+
+           IF WS-TRANSACTIONS-STATUS NOT = "00"
+                   AND WS-TRANSACTIONS-STATUS NOT = "10"
+               DISPLAY "ReadFile: error reading "
+                   WS-TRANSACTIONS-FILENAME
+                   ", file status " WS-TRANSACTIONS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO EOF-TRANSACTIONS
+           END-IF
            END-PERFORM.
        EXIT.
 
+       FIND-ACCOUNT-AND-APPLY.
+           MOVE "N" TO account-found
+           SET idx-acct TO 1
+           SEARCH ACCOUNT-ARRAY
+               AT END
+                   CONTINUE
+               WHEN account-number OF ACCOUNT-ARRAY(idx-acct)
+                       = ACCOUNT-NUMBER OF TRANSACTION-RECORD
+                   MOVE "Y" TO account-found
+                   MOVE balance OF ACCOUNT-ARRAY(idx-acct)
+                       TO opening-balance
+                   IF TRANSACTION-TYPE OF TRANSACTION-RECORD = "D"
+                       SUBTRACT AMOUNT OF TRANSACTION-RECORD FROM
+                           balance OF ACCOUNT-ARRAY(idx-acct)
+                   ELSE
+                       ADD AMOUNT OF TRANSACTION-RECORD TO
+                           balance OF ACCOUNT-ARRAY(idx-acct)
+                   END-IF
+                   MOVE balance OF ACCOUNT-ARRAY(idx-acct)
+                       TO closing-balance
+           END-SEARCH.
+       EXIT.
+
+      * Looks up the customer owning this transaction by client-id to
+      * decide whether the statement block goes to paper or email, and
+      * to confirm the client-id is actually known (see customer-found
+      * above) so unmatched transactions can be rejected instead of
+      * printed. A client-id with no matching customer record (or no
+      * customer master supplied) defaults to paper for the delivery
+      * preference, but is flagged via customer-found = "N".
+       RESOLVE-DELIVERY-PREFERENCE.
+           MOVE "P" TO resolved-delivery-pref
+           MOVE "N" TO customer-found
+           MOVE CLIENT-ID OF TRANSACTION-RECORD
+               TO client-id OF CUSTOMER-RECORD
+           READ INPUT-CUSTOMERS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO customer-found
+                   MOVE delivery-preference OF CUSTOMER-RECORD
+                       TO resolved-delivery-pref
+           END-READ.
+       EXIT.
+
+      * Looks up the transaction's account in account-info.txt and
+      * sets account-active = "N" when it is on record as closed or
+      * frozen, so REJECT-TRANSACTION can route it away from the
+      * regular statement instead of printing it. An account not
+      * found here (or lacking a status byte in older data) is left
+      * active, same as opgave9's FORMAT-ACCOUNT check.
+       CHECK-ACCOUNT-STATUS.
+           MOVE "Y" TO account-active
+           SET idx-acct TO 1
+           SEARCH ACCOUNT-ARRAY
+               AT END
+                   CONTINUE
+               WHEN account-number OF ACCOUNT-ARRAY(idx-acct)
+                       = ACCOUNT-NUMBER OF TRANSACTION-RECORD
+                   IF account-status OF ACCOUNT-ARRAY(idx-acct) = "C"
+                       OR account-status OF ACCOUNT-ARRAY(idx-acct)
+                           = "F"
+                       MOVE "N" TO account-active
+                   END-IF
+           END-SEARCH.
+       EXIT.
+
+      * Writes the current transaction (TRANSACTION-RECORD, already
+      * confirmed unmatched by RESOLVE-DELIVERY-PREFERENCE) to
+      * rejected-transactions.txt instead of printing it as if it were
+      * a normal statement.
+       REJECT-TRANSACTION.
+           ADD 1 TO rejected-count
+           MOVE SPACES TO RT-INFO
+           STRING "AFVIST: client-id=" DELIMITED BY SIZE
+               CLIENT-ID OF TRANSACTION-RECORD DELIMITED BY SIZE
+               " account-number=" DELIMITED BY SIZE
+               ACCOUNT-NUMBER OF TRANSACTION-RECORD DELIMITED BY SIZE
+               " date=" DELIMITED BY SIZE
+               TRANSACTION-DATE OF TRANSACTION-RECORD DELIMITED BY SIZE
+               " amount=" DELIMITED BY SIZE
+               AMOUNT OF TRANSACTION-RECORD DELIMITED BY SIZE
+               " reason=" DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO RT-INFO
+           WRITE REJECTED-TRANSACTION-LINE.
+       EXIT.
+
+      * Writes the current statement line (built into INFO) to
+      * account-statements.txt or email-queue.txt depending on the
+      * delivery preference resolved for the transaction in progress.
+       WRITE-STATEMENT-LINE.
+           IF resolved-delivery-pref = "E"
+               WRITE EMAIL-QUEUE-LINE FROM ACCOUNT-STATEMENT-INFO
+           ELSE
+               WRITE ACCOUNT-STATEMENT-INFO
+               WRITE ARCHIVE-STATEMENT-INFO FROM ACCOUNT-STATEMENT-INFO
+               PERFORM OPEN-BANK-STATEMENTS-FILE-IF-NEEDED
+               WRITE BANK-STATEMENT-INFO FROM ACCOUNT-STATEMENT-INFO
+           END-IF.
+       EXIT.
+
+      * Switches BANK-STATEMENTS-FILE to the file for the current
+      * transaction's REG-NR whenever it differs from the bank whose
+      * file is currently open, so each bank's statement lines land in
+      * their own account-statements-bank-<REG-NR>.txt for the
+      * overnight print vendor. Reuses the same OPEN EXTEND / fall
+      * back to OPEN OUTPUT on file status 35 idiom already used for
+      * EMAIL-QUEUE-FILE, ARCHIVE-STATEMENTS and
+      * REJECTED-TRANSACTIONS-FILE elsewhere in this program.
+       OPEN-BANK-STATEMENTS-FILE-IF-NEEDED.
+           IF REG-NR OF TRANSACTION-RECORD NOT = WS-CURRENT-BANK-REG-NR
+               IF WS-CURRENT-BANK-REG-NR NOT = SPACES
+                   CLOSE BANK-STATEMENTS-FILE
+               END-IF
+               MOVE REG-NR OF TRANSACTION-RECORD
+                   TO WS-CURRENT-BANK-REG-NR
+               STRING FUNCTION TRIM(WS-BANK-STATEMENTS-PREFIX)
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(REG-NR OF TRANSACTION-RECORD)
+                       DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-BANK-STATEMENTS-FILENAME
+               OPEN EXTEND BANK-STATEMENTS-FILE
+               IF WS-BANK-STATEMENTS-STATUS = "35"
+                   OPEN OUTPUT BANK-STATEMENTS-FILE
+               END-IF
+               IF WS-BANK-STATEMENTS-STATUS NOT = "00"
+                   DISPLAY "opgave10: cannot open "
+                       WS-BANK-STATEMENTS-FILENAME ", file status "
+                       WS-BANK-STATEMENTS-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+       EXIT.
+
+       IN-DATE-RANGE.
+           MOVE "Y" TO transaction-in-range
+           IF date-range-active = "Y"
+               IF TRANSACTION-DATE OF TRANSACTION-RECORD
+                       < range-start-date
+                   OR TRANSACTION-DATE OF TRANSACTION-RECORD
+                       > range-end-date
+                   MOVE "N" TO transaction-in-range
+               END-IF
+           END-IF.
+       EXIT.
+
+       FIND-BANK.
+           MOVE "UKENDT BANK" TO resolved-bank-name
+           MOVE SPACES TO resolved-bank-swift
+           MOVE SPACES TO resolved-bank-street
+           MOVE SPACES TO resolved-bank-postal-code
+           MOVE SPACES TO resolved-bank-city
+           MOVE SPACES TO resolved-bank-country-code
+           SET idx-bank TO 1
+           SEARCH BANK-ARRAY
+               AT END
+                   CONTINUE
+               WHEN REG-NR OF BANK-ARRAY(idx-bank)
+                   = REG-NR OF TRANSACTION-RECORD
+                   MOVE BANK-NAME OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-name
+                   MOVE BANK-SWIFT-BIC OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-swift
+                   MOVE BANK-STREET OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-street
+                   MOVE BANK-POSTAL-CODE OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-postal-code
+                   MOVE BANK-CITY OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-city
+                   MOVE BANK-COUNTRY-CODE OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-country-code
+           END-SEARCH.
+       EXIT.
+
        WRITE-BLANKS.
            MOVE SPACES TO INFO
-           WRITE ACCOUNT-STATEMENT-INFO
+           PERFORM WRITE-STATEMENT-LINE
            MOVE SPACES TO INFO
-           WRITE ACCOUNT-STATEMENT-INFO
+           PERFORM WRITE-STATEMENT-LINE
            MOVE SPACES TO INFO
+           PERFORM WRITE-STATEMENT-LINE
+       EXIT.
+
+           COPY "clean-spaces.cpy".
+
+      * Appends one line to the shared batch-audit-log.txt recording
+      * the program name, run timestamp, input file and record count,
+      * so there is a history of when each batch job ran and what it
+      * processed.
+       WRITE-AUDIT-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-" WS-CURRENT-DATE(5:2) "-"
+                   WS-CURRENT-DATE(7:2) " " WS-CURRENT-DATE(9:2) ":"
+                   WS-CURRENT-DATE(11:2) ":" WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE
+                   INTO WS-RUN-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "ReadFile: cannot open " WS-AUDIT-LOG-FILENAME
+                   ", file status " WS-AUDIT-LOG-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-INFO
+               STRING "AUDIT: program=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROGRAM-NAME) DELIMITED BY SIZE
+                   " run-at=" DELIMITED BY SIZE
+                   WS-RUN-TIMESTAMP DELIMITED BY SIZE
+                   " input-file=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TRANSACTIONS-FILENAME)
+                       DELIMITED BY SIZE
+                   " record-count=" DELIMITED BY SIZE
+                   transaction-count DELIMITED BY SIZE
+                   INTO AUDIT-INFO
+               WRITE AUDIT-LOG-LINE
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+       EXIT.
+
+      * Loads the bank-branding/disclaimer/support-contact text from
+      * an optional external statement-branding.txt (one line per
+      * field, in the fixed order bank name / disclaimer / support
+      * contact), overriding the compiled-in WS-BRANDING-* defaults
+      * above. Missing the file (e.g. no override configured yet)
+      * just means every field keeps its default text, same as
+      * APPLY-BALANCE-CARRY-FORWARD when balance-carry-forward.txt
+      * doesn't exist yet.
+       LOAD-STATEMENT-BRANDING.
+           OPEN INPUT STATEMENT-BRANDING-FILE
+           IF WS-BRANDING-STATUS = "00"
+               READ STATEMENT-BRANDING-FILE INTO BRANDING-LINE
+                   NOT AT END
+                       MOVE BRANDING-INFO TO WS-BRANDING-BANK-NAME
+               END-READ
+               READ STATEMENT-BRANDING-FILE INTO BRANDING-LINE
+                   NOT AT END
+                       MOVE BRANDING-INFO TO WS-BRANDING-DISCLAIMER
+               END-READ
+               READ STATEMENT-BRANDING-FILE INTO BRANDING-LINE
+                   NOT AT END
+                       MOVE BRANDING-INFO TO WS-BRANDING-SUPPORT
+               END-READ
+               CLOSE STATEMENT-BRANDING-FILE
+           END-IF.
+       EXIT.
+
+      * Prints the bank-branding banner once at the top of a fresh
+      * statement run (skipped on a resumed run, since account
+      * -statements.txt already has it from before the checkpoint).
+       WRITE-STATEMENT-BRANDING-HEADER.
+           MOVE WS-BRANDING-BANK-NAME TO INFO
            WRITE ACCOUNT-STATEMENT-INFO
+           WRITE ARCHIVE-STATEMENT-INFO FROM ACCOUNT-STATEMENT-INFO
+           MOVE "============================" TO INFO
+           WRITE ACCOUNT-STATEMENT-INFO
+           WRITE ARCHIVE-STATEMENT-INFO FROM ACCOUNT-STATEMENT-INFO.
        EXIT.
 
-       CLEAN-SPACES.
-           MOVE 1 TO IN-PTR
-           MOVE 1 TO OUT-PTR
-           MOVE SPACE TO PREV-CHAR
-           MOVE SPACES TO CLEAN-TEXT
-       
-           PERFORM UNTIL IN-PTR > LENGTH OF RAW-TEXT
-               MOVE RAW-TEXT(IN-PTR:1) TO CUR-CHAR
-       
-               IF CUR-CHAR NOT = SPACE
-                   OR PREV-CHAR NOT = SPACE
-                   MOVE CUR-CHAR TO CLEAN-TEXT(OUT-PTR:1)
-                   ADD 1 TO OUT-PTR
-               END-IF
-       
-               MOVE CUR-CHAR TO PREV-CHAR
-               ADD 1 TO IN-PTR
-           END-PERFORM.
+      * Prints the disclaimer/support-contact footer once at the end
+      * of every run, right after the TRAILER line.
+       WRITE-STATEMENT-BRANDING-FOOTER.
+           MOVE WS-BRANDING-DISCLAIMER TO INFO
+           WRITE ACCOUNT-STATEMENT-INFO
+           WRITE ARCHIVE-STATEMENT-INFO FROM ACCOUNT-STATEMENT-INFO
+           MOVE WS-BRANDING-SUPPORT TO INFO
+           WRITE ACCOUNT-STATEMENT-INFO
+           WRITE ARCHIVE-STATEMENT-INFO FROM ACCOUNT-STATEMENT-INFO.
        EXIT.

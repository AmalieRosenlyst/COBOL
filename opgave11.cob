@@ -0,0 +1,437 @@
+      * Formål: Vedligehold customer-info.txt (tilføj/ret/slet kunder)
+      *    ud fra en fil med vedligeholdelses-anmodninger, i stedet for
+      *    at rette direkte i den flade fil.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO "customer-info.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id OF CUSTOMER-RECORD
+       FILE STATUS IS WS-INPUT-CUSTOMERS-STATUS.
+       SELECT INPUT-REQUESTS ASSIGN TO "customer-maint-requests.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-INPUT-REQUESTS-STATUS.
+      * Rebuilt from CUSTOMER-ARRAY below, which is not guaranteed to
+      * be in ascending client-id order (deletes shift entries down),
+      * so writes need RANDOM access rather than the ascending-key
+      * order SEQUENTIAL access would require.
+       SELECT OUTPUT-CUSTOMERS ASSIGN TO "customer-info.txt"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       RECORD KEY IS client-id OF OUTPUT-CUSTOMER-RECORD
+       FILE STATUS IS WS-OUTPUT-CUSTOMERS-STATUS.
+       SELECT CHANGE-HISTORY-FILE
+       ASSIGN TO DYNAMIC WS-CHANGE-HISTORY-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CHANGE-HISTORY-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD INPUT-REQUESTS.
+       01 MAINT-REQUEST.
+           02 maint-action              PIC X(1).
+           02 maint-customer.
+               COPY "customers.cpy" REPLACING ==03== BY ==04==
+                                               ==02== BY ==03==.
+       FD OUTPUT-CUSTOMERS.
+       01 OUTPUT-CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD CHANGE-HISTORY-FILE.
+       01 CHANGE-HISTORY-LINE.
+           02 CH-INFO                   PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      * Variables used as condition in while loops
+       01 END-OF-FILE               PIC X VALUE "N".
+       01 END-OF-REQUESTS           PIC X VALUE "N".
+       01 found-flag                PIC X VALUE "N".
+       01 WS-CHANGE-HISTORY-STATUS  PIC XX VALUE "00".
+       01 WS-INPUT-CUSTOMERS-STATUS PIC XX VALUE "00".
+       01 WS-INPUT-REQUESTS-STATUS  PIC XX VALUE "00".
+       01 WS-OUTPUT-CUSTOMERS-STATUS PIC XX VALUE "00".
+
+       01 CUSTOMER-ARRAY            OCCURS 500 TIMES
+                                     INDEXED BY cust-idx, cust-idx2.
+           COPY "customers.cpy".
+       01 customer-count            PIC 9(4) VALUE ZEROES.
+
+      * Snapshot of a customer's record just before UPDATE-CUSTOMER
+      * overwrites it in CUSTOMER-ARRAY, so LOG-CUSTOMER-CHANGES can
+      * compare old vs new field-by-field.
+       01 OLD-CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       01 chg-acct-idx               PIC 9(1) VALUE ZEROES.
+
+      * Field-level before/after log of customer-info.txt updates, so
+      * a changed address or account detail can be traced back to when
+      * and how it was altered. Configurable so the same executable
+      * can be pointed at a different log without recompiling.
+       01 WS-CHANGE-HISTORY-FILENAME
+           PIC X(100) VALUE "customer-change-history.txt".
+       01 WS-CURRENT-DATE           PIC X(21) VALUE SPACES.
+       01 WS-RUN-TIMESTAMP          PIC X(19) VALUE SPACES.
+       01 CH-FIELD-NAME             PIC X(20) VALUE SPACES.
+       01 CH-OLD-VALUE              PIC X(50) VALUE SPACES.
+       01 CH-NEW-VALUE              PIC X(50) VALUE SPACES.
+      * balance is PIC S9(7)V99 SIGN IS TRAILING SEPARATE; moving it
+      * straight into an alphanumeric field gives an unformatted digit
+      * string, so route it through an edited PIC first, same
+      * convention as opgave9/opgave10's balance-display.
+       01 balance-display           PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CHANGE-HISTORY-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_CHANGE_HISTORY_FILE"
+       IF WS-CHANGE-HISTORY-FILENAME = SPACES
+           MOVE "customer-change-history.txt"
+               TO WS-CHANGE-HISTORY-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-INPUT-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "CUSTMAINT: cannot open customer-info.txt, "
+               "file status " WS-INPUT-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   ADD 1 TO customer-count
+                   MOVE CUSTOMER-RECORD
+                       TO CUSTOMER-ARRAY(customer-count)
+           END-READ
+       END-PERFORM.
+       IF WS-INPUT-CUSTOMERS-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "CUSTMAINT: error reading customer-info.txt, "
+               "file status " WS-INPUT-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       CLOSE INPUT-CUSTOMERS.
+
+       OPEN INPUT INPUT-REQUESTS
+       IF WS-INPUT-REQUESTS-STATUS NOT = "00"
+           DISPLAY "CUSTMAINT: cannot open "
+               "customer-maint-requests.txt, file status "
+               WS-INPUT-REQUESTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       PERFORM UNTIL END-OF-REQUESTS = "Y"
+           READ INPUT-REQUESTS INTO MAINT-REQUEST
+               AT END
+                   MOVE "Y" TO END-OF-REQUESTS
+               NOT AT END
+                   EVALUATE maint-action
+                       WHEN "A"
+                           PERFORM ADD-CUSTOMER
+                       WHEN "U"
+                           PERFORM UPDATE-CUSTOMER
+                       WHEN "D"
+                           PERFORM DELETE-CUSTOMER
+                       WHEN OTHER
+                           DISPLAY "CUSTMAINT: unknown action '"
+                               maint-action "' for client "
+                               client-id OF maint-customer
+                   END-EVALUATE
+           END-READ
+       END-PERFORM.
+       IF WS-INPUT-REQUESTS-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "CUSTMAINT: error reading "
+               "customer-maint-requests.txt, file status "
+               WS-INPUT-REQUESTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       CLOSE INPUT-REQUESTS.
+
+       OPEN OUTPUT OUTPUT-CUSTOMERS
+       IF WS-OUTPUT-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "CUSTMAINT: cannot open customer-info.txt for "
+               "rewrite, file status " WS-OUTPUT-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       PERFORM VARYING cust-idx FROM 1 BY 1
+               UNTIL cust-idx > customer-count
+           MOVE CUSTOMER-ARRAY(cust-idx) TO OUTPUT-CUSTOMER-RECORD
+           WRITE OUTPUT-CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTMAINT: duplicate client-id "
+                       client-id OF OUTPUT-CUSTOMER-RECORD
+                       " while rewriting customer-info.txt"
+           END-WRITE
+       END-PERFORM.
+       CLOSE OUTPUT-CUSTOMERS.
+
+       DISPLAY "CUSTMAINT: " customer-count " customer(s) on file."
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+       ADD-CUSTOMER.
+           SET cust-idx TO 1
+           MOVE "N" TO found-flag
+           SEARCH CUSTOMER-ARRAY
+               AT END
+                   CONTINUE
+               WHEN client-id OF CUSTOMER-ARRAY(cust-idx)
+                   = client-id OF maint-customer
+                   MOVE "Y" TO found-flag
+           END-SEARCH
+
+           IF found-flag = "Y"
+               DISPLAY "CUSTMAINT: add rejected, client-id "
+                   client-id OF maint-customer " already exists"
+           ELSE
+               IF customer-count >= 500
+                   DISPLAY "CUSTMAINT: CUSTOMER-ARRAY is full, "
+                       "cannot add client-id "
+                       client-id OF maint-customer
+               ELSE
+                   ADD 1 TO customer-count
+                   MOVE maint-customer TO
+                       CUSTOMER-ARRAY(customer-count)
+               END-IF
+           END-IF
+       EXIT.
+
+       UPDATE-CUSTOMER.
+           SET cust-idx TO 1
+           MOVE "N" TO found-flag
+           SEARCH CUSTOMER-ARRAY
+               AT END
+                   CONTINUE
+               WHEN client-id OF CUSTOMER-ARRAY(cust-idx)
+                   = client-id OF maint-customer
+                   MOVE CUSTOMER-ARRAY(cust-idx) TO OLD-CUSTOMER-RECORD
+                   MOVE maint-customer TO CUSTOMER-ARRAY(cust-idx)
+                   MOVE "Y" TO found-flag
+           END-SEARCH
+
+           IF found-flag = "Y"
+               PERFORM LOG-CUSTOMER-CHANGES
+           ELSE
+               DISPLAY "CUSTMAINT: update rejected, client-id "
+                   client-id OF maint-customer " not found"
+           END-IF
+       EXIT.
+
+      * Compares OLD-CUSTOMER-RECORD (the customer's values just
+      * before this update) against maint-customer (the requested new
+      * values) field by field, and appends one before/after line per
+      * changed field to customer-change-history.txt, so an address or
+      * account correction can be traced back to when and how it
+      * happened. Uses the same OPEN EXTEND / fall back to OPEN OUTPUT
+      * on file status 35 idiom as opgave6's WRITE-AUDIT-LOG-ENTRY.
+       LOG-CUSTOMER-CHANGES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-" WS-CURRENT-DATE(5:2) "-"
+                   WS-CURRENT-DATE(7:2) " " WS-CURRENT-DATE(9:2) ":"
+                   WS-CURRENT-DATE(11:2) ":" WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE
+                   INTO WS-RUN-TIMESTAMP
+
+           OPEN EXTEND CHANGE-HISTORY-FILE
+           IF WS-CHANGE-HISTORY-STATUS = "35"
+               OPEN OUTPUT CHANGE-HISTORY-FILE
+           END-IF
+           IF WS-CHANGE-HISTORY-STATUS NOT = "00"
+               DISPLAY "CUSTMAINT: cannot open "
+                   WS-CHANGE-HISTORY-FILENAME ", file status "
+                   WS-CHANGE-HISTORY-STATUS
+           ELSE
+               IF first-name OF OLD-CUSTOMER-RECORD
+                       NOT = first-name OF maint-customer
+                   MOVE "first-name" TO CH-FIELD-NAME
+                   MOVE first-name OF OLD-CUSTOMER-RECORD
+                       TO CH-OLD-VALUE
+                   MOVE first-name OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF last-name OF OLD-CUSTOMER-RECORD
+                       NOT = last-name OF maint-customer
+                   MOVE "last-name" TO CH-FIELD-NAME
+                   MOVE last-name OF OLD-CUSTOMER-RECORD TO CH-OLD-VALUE
+                   MOVE last-name OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF road-name OF OLD-CUSTOMER-RECORD
+                       NOT = road-name OF maint-customer
+                   MOVE "road-name" TO CH-FIELD-NAME
+                   MOVE road-name OF OLD-CUSTOMER-RECORD TO CH-OLD-VALUE
+                   MOVE road-name OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF house-number OF OLD-CUSTOMER-RECORD
+                       NOT = house-number OF maint-customer
+                   MOVE "house-number" TO CH-FIELD-NAME
+                   MOVE house-number OF OLD-CUSTOMER-RECORD
+                       TO CH-OLD-VALUE
+                   MOVE house-number OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF floor OF OLD-CUSTOMER-RECORD
+                       NOT = floor OF maint-customer
+                   MOVE "floor" TO CH-FIELD-NAME
+                   MOVE floor OF OLD-CUSTOMER-RECORD TO CH-OLD-VALUE
+                   MOVE floor OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF side OF OLD-CUSTOMER-RECORD
+                       NOT = side OF maint-customer
+                   MOVE "side" TO CH-FIELD-NAME
+                   MOVE side OF OLD-CUSTOMER-RECORD TO CH-OLD-VALUE
+                   MOVE side OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF city OF OLD-CUSTOMER-RECORD
+                       NOT = city OF maint-customer
+                   MOVE "city" TO CH-FIELD-NAME
+                   MOVE city OF OLD-CUSTOMER-RECORD TO CH-OLD-VALUE
+                   MOVE city OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF postal-code OF OLD-CUSTOMER-RECORD
+                       NOT = postal-code OF maint-customer
+                   MOVE "postal-code" TO CH-FIELD-NAME
+                   MOVE postal-code OF OLD-CUSTOMER-RECORD
+                       TO CH-OLD-VALUE
+                   MOVE postal-code OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF country-code OF OLD-CUSTOMER-RECORD
+                       NOT = country-code OF maint-customer
+                   MOVE "country-code" TO CH-FIELD-NAME
+                   MOVE country-code OF OLD-CUSTOMER-RECORD
+                       TO CH-OLD-VALUE
+                   MOVE country-code OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF phone OF OLD-CUSTOMER-RECORD
+                       NOT = phone OF maint-customer
+                   MOVE "phone" TO CH-FIELD-NAME
+                   MOVE phone OF OLD-CUSTOMER-RECORD TO CH-OLD-VALUE
+                   MOVE phone OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF email OF OLD-CUSTOMER-RECORD
+                       NOT = email OF maint-customer
+                   MOVE "email" TO CH-FIELD-NAME
+                   MOVE email OF OLD-CUSTOMER-RECORD TO CH-OLD-VALUE
+                   MOVE email OF maint-customer TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+               IF delivery-preference OF OLD-CUSTOMER-RECORD
+                       NOT = delivery-preference OF maint-customer
+                   MOVE "delivery-preference" TO CH-FIELD-NAME
+                   MOVE delivery-preference OF OLD-CUSTOMER-RECORD
+                       TO CH-OLD-VALUE
+                   MOVE delivery-preference OF maint-customer
+                       TO CH-NEW-VALUE
+                   PERFORM WRITE-CHANGE-LINE
+               END-IF
+
+               PERFORM VARYING chg-acct-idx FROM 1 BY 1
+                       UNTIL chg-acct-idx > 2
+                   IF account-number OF OLD-CUSTOMER-RECORD
+                           (chg-acct-idx)
+                           NOT = account-number OF maint-customer
+                               (chg-acct-idx)
+                       MOVE "account-number" TO CH-FIELD-NAME
+                       MOVE account-number OF OLD-CUSTOMER-RECORD
+                           (chg-acct-idx) TO CH-OLD-VALUE
+                       MOVE account-number OF maint-customer
+                           (chg-acct-idx) TO CH-NEW-VALUE
+                       PERFORM WRITE-CHANGE-LINE
+                   END-IF
+                   IF balance OF OLD-CUSTOMER-RECORD(chg-acct-idx)
+                           NOT = balance OF maint-customer
+                               (chg-acct-idx)
+                       MOVE "balance" TO CH-FIELD-NAME
+                       MOVE balance OF OLD-CUSTOMER-RECORD
+                           (chg-acct-idx) TO balance-display
+                       MOVE FUNCTION TRIM(balance-display)
+                           TO CH-OLD-VALUE
+                       MOVE balance OF maint-customer
+                           (chg-acct-idx) TO balance-display
+                       MOVE FUNCTION TRIM(balance-display)
+                           TO CH-NEW-VALUE
+                       PERFORM WRITE-CHANGE-LINE
+                   END-IF
+                   IF valuta-code OF OLD-CUSTOMER-RECORD(chg-acct-idx)
+                           NOT = valuta-code OF maint-customer
+                               (chg-acct-idx)
+                       MOVE "valuta-code" TO CH-FIELD-NAME
+                       MOVE valuta-code OF OLD-CUSTOMER-RECORD
+                           (chg-acct-idx) TO CH-OLD-VALUE
+                       MOVE valuta-code OF maint-customer
+                           (chg-acct-idx) TO CH-NEW-VALUE
+                       PERFORM WRITE-CHANGE-LINE
+                   END-IF
+               END-PERFORM
+
+               CLOSE CHANGE-HISTORY-FILE
+           END-IF.
+       EXIT.
+
+      * Writes one before/after line to CHANGE-HISTORY-FILE using the
+      * field name/old/new values already staged in CH-FIELD-NAME/
+      * CH-OLD-VALUE/CH-NEW-VALUE. The file must already be open.
+       WRITE-CHANGE-LINE.
+           MOVE SPACES TO CH-INFO
+           STRING "run-at=" DELIMITED BY SIZE
+               WS-RUN-TIMESTAMP DELIMITED BY SIZE
+               " client-id=" DELIMITED BY SIZE
+               client-id OF maint-customer DELIMITED BY SIZE
+               " field=" DELIMITED BY SIZE
+               FUNCTION TRIM(CH-FIELD-NAME) DELIMITED BY SIZE
+               " old=" DELIMITED BY SIZE
+               FUNCTION TRIM(CH-OLD-VALUE) DELIMITED BY SIZE
+               " new=" DELIMITED BY SIZE
+               FUNCTION TRIM(CH-NEW-VALUE) DELIMITED BY SIZE
+               INTO CH-INFO
+           WRITE CHANGE-HISTORY-LINE.
+       EXIT.
+
+       DELETE-CUSTOMER.
+           SET cust-idx TO 1
+           MOVE "N" TO found-flag
+           SEARCH CUSTOMER-ARRAY
+               AT END
+                   CONTINUE
+               WHEN client-id OF CUSTOMER-ARRAY(cust-idx)
+                   = client-id OF maint-customer
+                   MOVE "Y" TO found-flag
+           END-SEARCH
+
+           IF found-flag = "Y"
+               PERFORM VARYING cust-idx2 FROM cust-idx BY 1
+                       UNTIL cust-idx2 >= customer-count
+                   MOVE CUSTOMER-ARRAY(cust-idx2 + 1)
+                       TO CUSTOMER-ARRAY(cust-idx2)
+               END-PERFORM
+      *> The slot vacated by the shift above (now beyond the new
+      *> customer-count) still holds a stale copy of the just-deleted
+      *> customer - clear it so a later ADD-CUSTOMER/UPDATE-CUSTOMER in
+      *> this same batch, whose SEARCH scans the full 500-slot table
+      *> rather than just 1..customer-count, can't match against it.
+               MOVE SPACES TO CUSTOMER-ARRAY(customer-count)
+               SUBTRACT 1 FROM customer-count
+           ELSE
+               DISPLAY "CUSTMAINT: delete rejected, client-id "
+                   client-id OF maint-customer " not found"
+           END-IF
+       EXIT.

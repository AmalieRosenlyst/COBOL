@@ -0,0 +1,179 @@
+      * Formål: Afstemningsrapport - find konti i account-info.txt uden
+      *    en tilsvarende kunde i customer-info.txt.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id OF CUSTOMER-RECORD
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT INPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD INPUT-ACCOUNTS.
+       01 ACCOUNT-RECORD.
+           COPY "account-info.cpy".
+       FD OUTPUT-FILE.
+       01 RECON-LINE.
+           02 INFO                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE               PIC X VALUE "N".
+       01 found-flag                PIC X VALUE "N".
+       01 WS-CUSTOMERS-STATUS       PIC XX VALUE "00".
+       01 WS-ACCOUNTS-STATUS        PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS          PIC XX VALUE "00".
+
+       01 CUSTOMER-ARRAY            OCCURS 500 TIMES
+                                     INDEXED BY cust-idx.
+           COPY "customers.cpy".
+       01 customer-count            PIC 9(4) VALUE ZEROES.
+       01 orphan-count               PIC 9(4) VALUE ZEROES.
+       01 balance-display           PIC -Z,ZZZ,ZZ9.99.
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-ACCOUNTS-FILENAME
+           PIC X(100) VALUE "account-info.txt".
+       01 WS-OUTPUT-FILENAME
+           PIC X(100) VALUE "orphaned-accounts.txt".
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-ACCOUNTS-FILENAME
+           FROM ENVIRONMENT "ACCOUNT_INFO_FILE"
+       IF WS-ACCOUNTS-FILENAME = SPACES
+           MOVE "account-info.txt" TO WS-ACCOUNTS-FILENAME
+       END-IF
+
+       ACCEPT WS-OUTPUT-FILENAME
+           FROM ENVIRONMENT "ORPHANED_ACCOUNTS_FILE"
+       IF WS-OUTPUT-FILENAME = SPACES
+           MOVE "orphaned-accounts.txt" TO WS-OUTPUT-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "ACCTRECON: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   ADD 1 TO customer-count
+                   MOVE CUSTOMER-RECORD
+                       TO CUSTOMER-ARRAY(customer-count)
+           END-READ
+       END-PERFORM.
+       IF WS-CUSTOMERS-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "ACCTRECON: error reading " WS-CUSTOMERS-FILENAME
+               ", file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       CLOSE INPUT-CUSTOMERS.
+
+       MOVE "N" TO END-OF-FILE.
+       OPEN INPUT INPUT-ACCOUNTS
+       IF WS-ACCOUNTS-STATUS NOT = "00"
+           DISPLAY "ACCTRECON: cannot open " WS-ACCOUNTS-FILENAME ", "
+               "file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "ACCTRECON: cannot open " WS-OUTPUT-FILENAME ", "
+               "file status " WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE SPACES TO INFO
+       STRING "Accounts with no matching customer record"
+           DELIMITED BY SIZE INTO INFO
+       WRITE RECON-LINE
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-ACCOUNTS INTO ACCOUNT-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   SET cust-idx TO 1
+                   MOVE "N" TO found-flag
+                   SEARCH CUSTOMER-ARRAY
+                       AT END
+                           CONTINUE
+                       WHEN client-id OF CUSTOMER-ARRAY(cust-idx)
+                           = client-id OF ACCOUNT-RECORD
+                           MOVE "Y" TO found-flag
+                   END-SEARCH
+
+                   IF found-flag = "N"
+                       ADD 1 TO orphan-count
+                       MOVE balance OF ACCOUNT-RECORD TO balance-display
+                       MOVE SPACES TO INFO
+                       STRING client-id OF ACCOUNT-RECORD
+                               DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           account-number OF ACCOUNT-RECORD
+                               DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(balance-display)
+                               DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           valuta-code OF ACCOUNT-RECORD
+                               DELIMITED BY SIZE
+                           INTO INFO
+                       WRITE RECON-LINE
+                   END-IF
+           END-READ
+       END-PERFORM.
+       IF WS-ACCOUNTS-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "ACCTRECON: error reading " WS-ACCOUNTS-FILENAME
+               ", file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE SPACES TO INFO
+       STRING orphan-count DELIMITED BY SIZE
+           " orphaned account(s) found" DELIMITED BY SIZE
+           INTO INFO
+       WRITE RECON-LINE
+
+       CLOSE INPUT-ACCOUNTS
+       CLOSE OUTPUT-FILE
+
+       DISPLAY "ACCTRECON: " orphan-count " orphaned account(s) found."
+
+       STOP RUN.

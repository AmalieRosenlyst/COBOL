@@ -0,0 +1,321 @@
+      * Formål: Konverter kundernes og kontienes saldi til en fælles
+      *    basisvaluta ved hjælp af en vedligeholdt valutakurstabel, og
+      *    rapportér den samlede eksponering på tværs af valutaer.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRCONV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-RATES ASSIGN TO DYNAMIC WS-RATES-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-RATES-STATUS.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id OF CUSTOMER-RECORD
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT INPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT OUTPUT-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-RATES.
+       01 RATE-RECORD.
+           COPY "rates.cpy".
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD INPUT-ACCOUNTS.
+       01 ACCOUNT-RECORD.
+           COPY "account-info.cpy".
+       FD OUTPUT-REPORT.
+       01 REPORT-LINE.
+           02 INFO                     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * Variables used as condition in while loops
+       01 EOF-RATES                     PIC X VALUE "N".
+       01 EOF-CUSTOMERS                 PIC X VALUE "N".
+       01 EOF-ACCOUNTS                  PIC X VALUE "N".
+       01 WS-RATES-STATUS               PIC XX VALUE "00".
+       01 WS-CUSTOMERS-STATUS           PIC XX VALUE "00".
+       01 WS-ACCOUNTS-STATUS            PIC XX VALUE "00".
+       01 WS-REPORT-STATUS              PIC XX VALUE "00".
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling (req016).
+       01 WS-RATES-FILENAME
+           PIC X(100) VALUE "exchange-rates.txt".
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-ACCOUNTS-FILENAME
+           PIC X(100) VALUE "account-info.txt".
+       01 WS-REPORT-FILENAME
+           PIC X(100) VALUE "currency-conversion-report.txt".
+
+       01 base-currency                 PIC X(3) VALUE "DKK".
+       01 RATE-ARRAY-MAX                PIC 9(4) VALUE 200.
+       01 RATE-ARRAY                    OCCURS 200 TIMES
+                                        INDEXED BY idx-rate.
+           COPY "rates.cpy".
+       01 rate-count                    PIC 9(4) VALUE ZEROES.
+
+       01 acct-idx                      PIC 9 VALUE ZEROES.
+       01 WS-LOOKUP-CODE                PIC X(3) VALUE SPACES.
+       01 found-rate                    PIC X VALUE "N".
+       01 this-rate                     PIC 9(4)V9999 VALUE ZEROES.
+      * Signed so a negative/overdrawn balance (req034) keeps its sign
+      * through the currency-conversion COMPUTE instead of contributing
+      * a bogus positive amount to the DKK totals. SIGN IS TRAILING
+      * SEPARATE for the same reason as customers.cpy/account-info.cpy
+      * balance fields - these get STRING-ed straight into report
+      * lines, and a separate sign character stays readable there
+      * instead of corrupting the last digit via an overpunch.
+       01 converted-amount
+           PIC S9(9)V99 SIGN IS TRAILING SEPARATE VALUE ZEROES.
+       01 customer-base-total
+           PIC S9(9)V99 SIGN IS TRAILING SEPARATE VALUE ZEROES.
+
+      * Batch control totals
+       01 customer-count                PIC 9(6) VALUE ZEROES.
+       01 account-count                 PIC 9(6) VALUE ZEROES.
+       01 grand-total-base
+           PIC S9(9)V99 SIGN IS TRAILING SEPARATE VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-RATES-FILENAME FROM ENVIRONMENT "EXCHANGE_RATES_FILE"
+       IF WS-RATES-FILENAME = SPACES
+           MOVE "exchange-rates.txt" TO WS-RATES-FILENAME
+       END-IF
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-ACCOUNTS-FILENAME FROM ENVIRONMENT "ACCOUNT_INFO_FILE"
+       IF WS-ACCOUNTS-FILENAME = SPACES
+           MOVE "account-info.txt" TO WS-ACCOUNTS-FILENAME
+       END-IF
+
+       ACCEPT WS-REPORT-FILENAME
+           FROM ENVIRONMENT "CURRENCY_CONVERSION_REPORT_FILE"
+       IF WS-REPORT-FILENAME = SPACES
+           MOVE "currency-conversion-report.txt" TO WS-REPORT-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-RATES.
+       IF WS-RATES-STATUS NOT = "00"
+           DISPLAY "CURRCONV: cannot open " WS-RATES-FILENAME ", "
+               "file status " WS-RATES-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS.
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "CURRCONV: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-ACCOUNTS.
+       IF WS-ACCOUNTS-STATUS NOT = "00"
+           DISPLAY "CURRCONV: cannot open " WS-ACCOUNTS-FILENAME ", "
+               "file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-REPORT.
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "CURRCONV: cannot open " WS-REPORT-FILENAME ", "
+               "file status " WS-REPORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM LOAD-RATES.
+
+       MOVE SPACES TO INFO
+       STRING "Currency conversion report - base currency "
+               DELIMITED BY SIZE
+           base-currency DELIMITED BY SIZE
+           INTO INFO
+       WRITE REPORT-LINE
+
+       MOVE "-----------------------------------------------" TO INFO
+       WRITE REPORT-LINE
+
+       PERFORM UNTIL EOF-CUSTOMERS = "Y"
+           READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO EOF-CUSTOMERS
+               NOT AT END
+                   MOVE ZEROES TO customer-base-total
+                   PERFORM VARYING acct-idx FROM 1 BY 1
+                   UNTIL acct-idx > 2
+                       PERFORM FIND-CUSTOMER-ACCOUNT-RATE
+                   END-PERFORM
+                   ADD 1 TO customer-count
+
+                   MOVE SPACES TO INFO
+                   STRING "Customer " DELIMITED BY SIZE
+                       client-id OF CUSTOMER-RECORD DELIMITED BY SIZE
+                       " total in " DELIMITED BY SIZE
+                       base-currency DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       customer-base-total DELIMITED BY SIZE
+                       INTO INFO
+                   WRITE REPORT-LINE
+
+                   ADD customer-base-total TO grand-total-base
+           END-READ
+
+           IF WS-CUSTOMERS-STATUS NOT = "00"
+                   AND WS-CUSTOMERS-STATUS NOT = "10"
+               DISPLAY "CURRCONV: error reading " WS-CUSTOMERS-FILENAME
+                   ", file status " WS-CUSTOMERS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO EOF-CUSTOMERS
+           END-IF
+       END-PERFORM.
+
+       PERFORM UNTIL EOF-ACCOUNTS = "Y"
+           READ INPUT-ACCOUNTS INTO ACCOUNT-RECORD
+               AT END
+                   MOVE "Y" TO EOF-ACCOUNTS
+               NOT AT END
+                   PERFORM FIND-ACCOUNT-RATE
+                   ADD 1 TO account-count
+                   ADD converted-amount TO grand-total-base
+
+                   MOVE SPACES TO INFO
+                   STRING "Account " DELIMITED BY SIZE
+                       account-number OF ACCOUNT-RECORD
+                           DELIMITED BY SIZE
+                       " total in " DELIMITED BY SIZE
+                       base-currency DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       converted-amount DELIMITED BY SIZE
+                       INTO INFO
+                   WRITE REPORT-LINE
+           END-READ
+
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+                   AND WS-ACCOUNTS-STATUS NOT = "10"
+               DISPLAY "CURRCONV: error reading " WS-ACCOUNTS-FILENAME
+                   ", file status " WS-ACCOUNTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO EOF-ACCOUNTS
+           END-IF
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: customer-count=" DELIMITED BY SIZE
+           customer-count DELIMITED BY SIZE
+           " account-count=" DELIMITED BY SIZE
+           account-count DELIMITED BY SIZE
+           " grand-total-base=" DELIMITED BY SIZE
+           grand-total-base DELIMITED BY SIZE
+           INTO INFO
+       WRITE REPORT-LINE
+
+       CLOSE INPUT-RATES.
+       CLOSE INPUT-CUSTOMERS.
+       CLOSE INPUT-ACCOUNTS.
+       CLOSE OUTPUT-REPORT.
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+       LOAD-RATES.
+           SET idx-rate TO 1
+           PERFORM UNTIL EOF-RATES = "Y"
+           READ INPUT-RATES INTO RATE-RECORD
+               AT END
+                   MOVE "Y" TO EOF-RATES
+               NOT AT END
+                   IF idx-rate > RATE-ARRAY-MAX
+                       DISPLAY "CURRCONV: " WS-RATES-FILENAME " has "
+                           "more rows than RATE-ARRAY ("
+                           RATE-ARRAY-MAX ") can hold, stopping load"
+                       MOVE "Y" TO EOF-RATES
+                   ELSE
+                       MOVE RATE-RECORD TO RATE-ARRAY(idx-rate)
+                       SET idx-rate UP BY 1
+                       ADD 1 TO rate-count
+                   END-IF
+           END-READ
+
+           IF WS-RATES-STATUS NOT = "00" AND WS-RATES-STATUS NOT = "10"
+               DISPLAY "CURRCONV: error reading " WS-RATES-FILENAME
+                   ", file status " WS-RATES-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO EOF-RATES
+           END-IF
+           END-PERFORM.
+       EXIT.
+
+       LOOKUP-RATE.
+      *    Resolves this-rate/found-rate for whatever valuta code is
+      *    currently held in WS-LOOKUP-CODE. The base currency itself
+      *    always converts at 1.0000 without needing a table row.
+           MOVE "N" TO found-rate
+           MOVE 1.0000 TO this-rate
+           IF WS-LOOKUP-CODE = base-currency
+               MOVE "Y" TO found-rate
+           ELSE
+               SET idx-rate TO 1
+               SEARCH RATE-ARRAY
+                   AT END
+                       CONTINUE
+                   WHEN RATE-VALUTA-CODE OF RATE-ARRAY(idx-rate)
+                           = WS-LOOKUP-CODE
+                       MOVE RATE-TO-BASE OF RATE-ARRAY(idx-rate)
+                           TO this-rate
+                       MOVE "Y" TO found-rate
+               END-SEARCH
+           END-IF.
+       EXIT.
+
+       FIND-CUSTOMER-ACCOUNT-RATE.
+           MOVE valuta-code OF CUSTOMER-RECORD(acct-idx)
+               TO WS-LOOKUP-CODE
+           PERFORM LOOKUP-RATE
+           IF found-rate = "Y"
+               COMPUTE converted-amount =
+                   balance OF CUSTOMER-RECORD(acct-idx) * this-rate
+               ADD converted-amount TO customer-base-total
+           ELSE
+               DISPLAY "CURRCONV: no exchange rate for valuta-code "
+                   WS-LOOKUP-CODE
+                   ", customer " client-id OF CUSTOMER-RECORD
+                   " account " acct-idx " excluded from total"
+           END-IF.
+       EXIT.
+
+       FIND-ACCOUNT-RATE.
+           MOVE valuta-code OF ACCOUNT-RECORD TO WS-LOOKUP-CODE
+           PERFORM LOOKUP-RATE
+           IF found-rate = "Y"
+               COMPUTE converted-amount =
+                   balance OF ACCOUNT-RECORD * this-rate
+           ELSE
+               MOVE ZEROES TO converted-amount
+               DISPLAY "CURRCONV: no exchange rate for valuta-code "
+                   valuta-code OF ACCOUNT-RECORD
+                   ", account " account-number OF ACCOUNT-RECORD
+                   " excluded from total"
+           END-IF.
+       EXIT.

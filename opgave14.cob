@@ -0,0 +1,143 @@
+      * Formål: Valideringskørsel - find dubletter af client-id i
+      *    customer-info.txt, før pretty-print/krydsreference-jobs
+      *    kører videre på filen.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPCHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD OUTPUT-FILE.
+       01 EXCEPTION-LINE.
+           02 INFO                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE               PIC X VALUE "N".
+       01 WS-CUSTOMERS-STATUS       PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS          PIC XX VALUE "00".
+
+       01 CUSTOMER-ARRAY            OCCURS 500 TIMES
+                                     INDEXED BY cust-idx, dup-idx.
+           COPY "customers.cpy".
+       01 customer-count            PIC 9(4) VALUE ZEROES.
+       01 duplicate-count           PIC 9(4) VALUE ZEROES.
+       01 disp-dup-record           PIC 9(4) VALUE ZEROES.
+       01 disp-cust-record          PIC 9(4) VALUE ZEROES.
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-OUTPUT-FILENAME
+           PIC X(100) VALUE "duplicate-clientid-exceptions.txt".
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-OUTPUT-FILENAME
+           FROM ENVIRONMENT "DUPLICATE_CLIENTID_EXCEPTIONS_FILE"
+       IF WS-OUTPUT-FILENAME = SPACES
+           MOVE "duplicate-clientid-exceptions.txt"
+               TO WS-OUTPUT-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "DUPCHECK: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   ADD 1 TO customer-count
+                   MOVE CUSTOMER-RECORD
+                       TO CUSTOMER-ARRAY(customer-count)
+           END-READ
+       END-PERFORM.
+       IF WS-CUSTOMERS-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "DUPCHECK: error reading " WS-CUSTOMERS-FILENAME
+               ", file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       CLOSE INPUT-CUSTOMERS.
+
+       OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "DUPCHECK: cannot open " WS-OUTPUT-FILENAME ", "
+               "file status " WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE SPACES TO INFO
+       STRING "Duplicate client-id(s) found in customer-info.txt"
+           DELIMITED BY SIZE INTO INFO
+       WRITE EXCEPTION-LINE
+
+       PERFORM VARYING cust-idx FROM 1 BY 1
+       UNTIL cust-idx > customer-count
+           PERFORM VARYING dup-idx FROM 1 BY 1
+           UNTIL dup-idx >= cust-idx
+               IF client-id OF CUSTOMER-ARRAY(dup-idx)
+                       = client-id OF CUSTOMER-ARRAY(cust-idx)
+                   ADD 1 TO duplicate-count
+                   SET disp-dup-record TO dup-idx
+                   SET disp-cust-record TO cust-idx
+                   MOVE SPACES TO INFO
+                   STRING "Duplicate client-id " DELIMITED BY SIZE
+                       client-id OF CUSTOMER-ARRAY(cust-idx)
+                           DELIMITED BY SIZE
+                       " (record " DELIMITED BY SIZE
+                       disp-dup-record DELIMITED BY SIZE
+                       " and record " DELIMITED BY SIZE
+                       disp-cust-record DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO INFO
+                   WRITE EXCEPTION-LINE
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING duplicate-count DELIMITED BY SIZE
+           " duplicate client-id(s) found" DELIMITED BY SIZE
+           INTO INFO
+       WRITE EXCEPTION-LINE
+
+       CLOSE OUTPUT-FILE
+
+       DISPLAY "DUPCHECK: " duplicate-count
+           " duplicate client-id(s) found."
+
+       IF duplicate-count > 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
+       STOP RUN.

@@ -0,0 +1,122 @@
+      * Formål: Sorter customer-info.txt efter last-name, så
+      *    pretty-print/kontoudskrift-jobs kører på en alfabetiseret
+      *    fil i stedet for filens tilfældige rækkefølge.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORTCUST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SORT-WORK ASSIGN TO "sortcust.tmp".
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id OF INPUT-CUSTOMER-RECORD
+       FILE STATUS IS WS-IN-CUSTOMERS-STATUS.
+      * Intermediate sorted work file: SORT ... GIVING writes records
+      * in the SORT's own key order (last-name/first-name here), which
+      * is not the same order as OUTPUT-CUSTOMERS' RECORD KEY
+      * (client-id) - a RANDOM-access indexed file can't be a GIVING
+      * target directly, so the sort lands here first and is then
+      * replayed into OUTPUT-CUSTOMERS one keyed WRITE at a time.
+       SELECT SORTED-CUSTOMERS ASSIGN TO "sortcust-sorted.tmp"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-SORTED-CUSTOMERS-STATUS.
+       SELECT OUTPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       RECORD KEY IS client-id OF OUTPUT-CUSTOMER-RECORD
+       FILE STATUS IS WS-OUT-CUSTOMERS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       SD SORT-WORK.
+       01 SORT-RECORD.
+           COPY "customers.cpy".
+
+       FD INPUT-CUSTOMERS.
+       01 INPUT-CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD SORTED-CUSTOMERS.
+       01 SORTED-CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD OUTPUT-CUSTOMERS.
+       01 OUTPUT-CUSTOMER-RECORD.
+           COPY "customers.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE               PIC X VALUE "N".
+       01 WS-IN-CUSTOMERS-STATUS    PIC XX VALUE "00".
+       01 WS-SORTED-CUSTOMERS-STATUS PIC XX VALUE "00".
+       01 WS-OUT-CUSTOMERS-STATUS   PIC XX VALUE "00".
+
+      * Configurable file name, overridden via an environment variable
+      * so the same executable can be pointed at a different month's
+      * file without recompiling.
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+      * customer-info.txt is now an indexed file keyed on client-id, so
+      * a later sequential READ always comes back in client-id order
+      * regardless of the order records are GIVEN here; this SORT still
+      * rewrites the master by last-name/first-name for any consumer
+      * that walks SORTED-CUSTOMERS' write order directly (and keeps
+      * catching structural problems in the file on every batch run).
+       SORT SORT-WORK
+           ON ASCENDING KEY last-name OF SORT-RECORD
+           ON ASCENDING KEY first-name OF SORT-RECORD
+           USING INPUT-CUSTOMERS
+           GIVING SORTED-CUSTOMERS
+
+       OPEN INPUT SORTED-CUSTOMERS
+       IF WS-SORTED-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "SORTCUST: cannot open sortcust-sorted.tmp, "
+               "file status " WS-SORTED-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-CUSTOMERS
+       IF WS-OUT-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "SORTCUST: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-OUT-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ SORTED-CUSTOMERS INTO OUTPUT-CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   WRITE OUTPUT-CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY "SORTCUST: duplicate client-id "
+                               client-id OF OUTPUT-CUSTOMER-RECORD
+                               " while rewriting "
+                               WS-CUSTOMERS-FILENAME
+                   END-WRITE
+           END-READ
+       END-PERFORM.
+       IF WS-SORTED-CUSTOMERS-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "SORTCUST: error reading sortcust-sorted.tmp, "
+               "file status " WS-SORTED-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       CLOSE SORTED-CUSTOMERS.
+       CLOSE OUTPUT-CUSTOMERS.
+
+       DISPLAY "SORTCUST: customer-info.txt sorted by last-name."
+
+       STOP RUN.

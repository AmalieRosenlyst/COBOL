@@ -0,0 +1,187 @@
+      * Formål: Udskriv adressefelterne fra customers.cpy's c-address
+      *    gruppe som fysiske labels til papirforsendelser, flere
+      *    labels pr. side med korrekte linjeskift mellem hver.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILLBL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id
+       FILE STATUS IS WS-INPUT-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+           COPY "customers.cpy".
+       FD OUTPUT-FILE.
+       01 LABEL-LINE.
+           02 INFO                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Variable used as condition in while loop
+       01 END-OF-FILE              PIC X VALUE "N".
+       01 WS-INPUT-STATUS          PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS         PIC XX VALUE "00".
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-INPUT-FILENAME PIC X(100) VALUE "customer-info.txt".
+       01 WS-OUTPUT-FILENAME
+           PIC X(100) VALUE "mailing-labels.txt".
+
+      * Variables trimming strings
+           COPY "clean-spaces-fields.cpy".
+
+      * Standard label sheet has 6 labels per page; a page-break
+      * separator is written after every 6th label so labels line up
+      * with a fresh sheet when printed.
+       01 WS-LABELS-PER-PAGE       PIC 9(2) VALUE 6.
+       01 label-count-on-page      PIC 9(2) VALUE ZEROES.
+
+      * Batch control totals
+       01 label-count               PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-INPUT-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-INPUT-FILENAME
+       END-IF
+
+       ACCEPT WS-OUTPUT-FILENAME FROM ENVIRONMENT "MAILING_LABELS_FILE"
+       IF WS-OUTPUT-FILENAME = SPACES
+           MOVE "mailing-labels.txt" TO WS-OUTPUT-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-FILE
+       IF WS-INPUT-STATUS NOT = "00"
+           DISPLAY "MAILLBL: cannot open " WS-INPUT-FILENAME ", "
+               "file status " WS-INPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "MAILLBL: cannot open " WS-OUTPUT-FILENAME ", "
+               "file status " WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-FILE INTO INPUT-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   PERFORM WRITE-LABEL
+                   ADD 1 TO label-count
+                   ADD 1 TO label-count-on-page
+                   IF label-count-on-page >= WS-LABELS-PER-PAGE
+                       PERFORM WRITE-PAGE-BREAK
+                       MOVE ZEROES TO label-count-on-page
+                   END-IF
+           END-READ
+
+           IF WS-INPUT-STATUS NOT = "00" AND WS-INPUT-STATUS NOT = "10"
+               DISPLAY "MAILLBL: error reading " WS-INPUT-FILENAME
+                   ", file status " WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: label-count=" DELIMITED BY SIZE
+           label-count DELIMITED BY SIZE
+           INTO INFO
+       WRITE LABEL-LINE
+
+       CLOSE INPUT-FILE
+       CLOSE OUTPUT-FILE
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+      * A single label: name line, street line, postal/city line,
+      * country line, then one blank separator line before the next
+      * label on the same page.
+       WRITE-LABEL.
+           PERFORM FORMAT-NAME
+           WRITE LABEL-LINE
+
+           PERFORM FORMAT-STREET-LINE
+           WRITE LABEL-LINE
+
+           PERFORM FORMAT-POSTAL-CITY-LINE
+           WRITE LABEL-LINE
+
+           MOVE SPACES TO INFO
+           MOVE country-code TO INFO
+           WRITE LABEL-LINE
+
+           MOVE SPACES TO INFO
+           WRITE LABEL-LINE.
+       EXIT.
+
+       FORMAT-NAME.
+           MOVE SPACES TO RAW-TEXT
+           STRING first-name DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   last-name DELIMITED BY SIZE
+                   INTO RAW-TEXT
+
+           PERFORM CLEAN-SPACES
+           MOVE SPACES TO INFO
+           MOVE CLEAN-TEXT TO INFO
+       EXIT.
+
+       FORMAT-STREET-LINE.
+           MOVE SPACES TO RAW-TEXT
+           STRING road-name DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   house-number DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   floor DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   side DELIMITED BY SIZE
+                   INTO RAW-TEXT
+
+           PERFORM CLEAN-SPACES
+           MOVE SPACES TO INFO
+           MOVE CLEAN-TEXT TO INFO
+       EXIT.
+
+       FORMAT-POSTAL-CITY-LINE.
+           MOVE SPACES TO RAW-TEXT
+           STRING postal-code DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           city DELIMITED BY SIZE
+           INTO RAW-TEXT
+
+           PERFORM CLEAN-SPACES
+           MOVE SPACES TO INFO
+           MOVE CLEAN-TEXT TO INFO
+       EXIT.
+
+       WRITE-PAGE-BREAK.
+           MOVE SPACES TO INFO
+           WRITE LABEL-LINE
+           MOVE "------------------------- SIDESKIFT ------------------"
+               TO INFO
+           WRITE LABEL-LINE
+           MOVE SPACES TO INFO
+           WRITE LABEL-LINE.
+       EXIT.
+
+           COPY "clean-spaces.cpy".

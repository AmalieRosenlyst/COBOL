@@ -0,0 +1,226 @@
+      * Formål: Krydstjek kunders postnummer/by mod en vedligeholdt
+      *    postnummer-stamfil, så en forkert postnummer ved siden af
+      *    et gyldigt bynavn bliver opdaget før udsendelse.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSTCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT INPUT-POSTAL-CODES
+       ASSIGN TO DYNAMIC WS-POSTAL-CODES-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-POSTAL-CODES-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD INPUT-POSTAL-CODES.
+       01 POSTAL-CODE-RECORD.
+           COPY "postal-codes.cpy".
+       FD OUTPUT-FILE.
+       01 EXCEPTION-LINE.
+           02 INFO                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Variable used as condition in while loop
+       01 END-OF-FILE              PIC X VALUE "N".
+       01 WS-CUSTOMERS-STATUS      PIC XX VALUE "00".
+       01 WS-POSTAL-CODES-STATUS   PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS         PIC XX VALUE "00".
+
+       01 PC-ARRAY-MAX              PIC 9(4) VALUE 2000.
+       01 PC-ARRAY                  OCCURS 2000 TIMES
+                                    INDEXED BY idx-pc.
+           COPY "postal-codes.cpy".
+       01 pc-count                  PIC 9(4) VALUE ZEROES.
+
+       01 pc-found                  PIC X VALUE "N".
+       01 pc-city-match             PIC X VALUE "N".
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-POSTAL-CODES-FILENAME
+           PIC X(100) VALUE "postal-codes.txt".
+       01 WS-OUTPUT-FILENAME
+           PIC X(100) VALUE "postal-code-exceptions.txt".
+
+      * Batch control totals
+       01 customer-count            PIC 9(6) VALUE ZEROES.
+       01 exception-count           PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-POSTAL-CODES-FILENAME
+           FROM ENVIRONMENT "POSTAL_CODES_MASTER_FILE"
+       IF WS-POSTAL-CODES-FILENAME = SPACES
+           MOVE "postal-codes.txt" TO WS-POSTAL-CODES-FILENAME
+       END-IF
+
+       ACCEPT WS-OUTPUT-FILENAME
+           FROM ENVIRONMENT "POSTAL_CODE_EXCEPTIONS_FILE"
+       IF WS-OUTPUT-FILENAME = SPACES
+           MOVE "postal-code-exceptions.txt" TO WS-OUTPUT-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "POSTCHK: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-POSTAL-CODES
+       IF WS-POSTAL-CODES-STATUS NOT = "00"
+           DISPLAY "POSTCHK: cannot open " WS-POSTAL-CODES-FILENAME
+               ", file status " WS-POSTAL-CODES-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "POSTCHK: cannot open " WS-OUTPUT-FILENAME ", "
+               "file status " WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM LOAD-POSTAL-CODES.
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   ADD 1 TO customer-count
+                   PERFORM CHECK-POSTAL-CODE
+           END-READ
+
+           IF WS-CUSTOMERS-STATUS NOT = "00"
+                   AND WS-CUSTOMERS-STATUS NOT = "10"
+               DISPLAY "POSTCHK: error reading " WS-CUSTOMERS-FILENAME
+                   ", file status " WS-CUSTOMERS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: customer-count=" DELIMITED BY SIZE
+           customer-count DELIMITED BY SIZE
+           " exception-count=" DELIMITED BY SIZE
+           exception-count DELIMITED BY SIZE
+           INTO INFO
+       WRITE EXCEPTION-LINE
+
+       CLOSE INPUT-CUSTOMERS
+       CLOSE INPUT-POSTAL-CODES
+       CLOSE OUTPUT-FILE
+
+       IF exception-count > 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+       LOAD-POSTAL-CODES.
+           SET idx-pc TO 1
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-POSTAL-CODES INTO POSTAL-CODE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF idx-pc > PC-ARRAY-MAX
+                           DISPLAY "POSTCHK: "
+                               WS-POSTAL-CODES-FILENAME
+                               " has more rows than PC-ARRAY ("
+                               PC-ARRAY-MAX ") can hold, "
+                               "stopping load"
+                           MOVE "Y" TO END-OF-FILE
+                       ELSE
+                           MOVE POSTAL-CODE-RECORD TO PC-ARRAY(idx-pc)
+                           SET idx-pc UP BY 1
+                           ADD 1 TO pc-count
+                       END-IF
+               END-READ
+
+               IF WS-POSTAL-CODES-STATUS NOT = "00"
+                       AND WS-POSTAL-CODES-STATUS NOT = "10"
+                   DISPLAY "POSTCHK: error reading "
+                       WS-POSTAL-CODES-FILENAME
+                       ", file status " WS-POSTAL-CODES-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   MOVE "Y" TO END-OF-FILE
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO END-OF-FILE.
+       EXIT.
+
+       CHECK-POSTAL-CODE.
+           MOVE "N" TO pc-found
+           MOVE "N" TO pc-city-match
+           SET idx-pc TO 1
+           SEARCH PC-ARRAY
+               AT END
+                   CONTINUE
+               WHEN PC-POSTAL-CODE OF PC-ARRAY(idx-pc)
+                       = postal-code OF CUSTOMER-RECORD
+                   MOVE "Y" TO pc-found
+                   IF PC-CITY OF PC-ARRAY(idx-pc)
+                           = city OF CUSTOMER-RECORD
+                       MOVE "Y" TO pc-city-match
+                   END-IF
+           END-SEARCH
+
+           IF pc-found = "N"
+               MOVE SPACES TO INFO
+               STRING "UKENDT POSTNUMMER: client-id="
+                       DELIMITED BY SIZE
+                   client-id OF CUSTOMER-RECORD DELIMITED BY SIZE
+                   " postal-code=" DELIMITED BY SIZE
+                   postal-code OF CUSTOMER-RECORD DELIMITED BY SIZE
+                   " city=" DELIMITED BY SIZE
+                   city OF CUSTOMER-RECORD DELIMITED BY SIZE
+                   INTO INFO
+               WRITE EXCEPTION-LINE
+               ADD 1 TO exception-count
+           ELSE
+               IF pc-city-match = "N"
+                   MOVE SPACES TO INFO
+                   STRING "BY STEMMER IKKE: client-id="
+                           DELIMITED BY SIZE
+                       client-id OF CUSTOMER-RECORD DELIMITED BY SIZE
+                       " postal-code=" DELIMITED BY SIZE
+                       postal-code OF CUSTOMER-RECORD DELIMITED BY SIZE
+                       " city=" DELIMITED BY SIZE
+                       city OF CUSTOMER-RECORD DELIMITED BY SIZE
+                       INTO INFO
+                   WRITE EXCEPTION-LINE
+                   ADD 1 TO exception-count
+               END-IF
+           END-IF.
+       EXIT.

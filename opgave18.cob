@@ -0,0 +1,191 @@
+      * Formål: Valider telefon- og emailformatet i customer-info.txt's
+      *    contact-info gruppe, så dårlige kontaktoplysninger bliver
+      *    opdaget før udsendelses-/kontoudskriftsjobs kører videre.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD OUTPUT-FILE.
+       01 EXCEPTION-LINE.
+           02 INFO                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Variable used as condition in while loop
+       01 END-OF-FILE              PIC X VALUE "N".
+       01 WS-CUSTOMERS-STATUS      PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS         PIC XX VALUE "00".
+
+       01 phone-is-numeric          PIC X VALUE "N".
+       01 local-part-length          PIC 9(2) VALUE ZEROES.
+       01 at-sign-position           PIC 9(2) VALUE ZEROES.
+       01 domain-start               PIC 9(2) VALUE ZEROES.
+       01 domain-part                PIC X(50) VALUE SPACES.
+       01 domain-part-length         PIC 9(2) VALUE ZEROES.
+       01 dot-position-in-domain     PIC 9(2) VALUE ZEROES.
+       01 email-valid                PIC X VALUE "N".
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-OUTPUT-FILENAME
+           PIC X(100) VALUE "contact-info-exceptions.txt".
+
+      * Batch control totals
+       01 customer-count            PIC 9(6) VALUE ZEROES.
+       01 exception-count           PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-OUTPUT-FILENAME
+           FROM ENVIRONMENT "CONTACT_INFO_EXCEPTIONS_FILE"
+       IF WS-OUTPUT-FILENAME = SPACES
+           MOVE "contact-info-exceptions.txt" TO WS-OUTPUT-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "CONTCHK: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "CONTCHK: cannot open " WS-OUTPUT-FILENAME ", "
+               "file status " WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   ADD 1 TO customer-count
+                   PERFORM CHECK-CONTACT-INFO
+           END-READ
+
+           IF WS-CUSTOMERS-STATUS NOT = "00"
+                   AND WS-CUSTOMERS-STATUS NOT = "10"
+               DISPLAY "CONTCHK: error reading " WS-CUSTOMERS-FILENAME
+                   ", file status " WS-CUSTOMERS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: customer-count=" DELIMITED BY SIZE
+           customer-count DELIMITED BY SIZE
+           " exception-count=" DELIMITED BY SIZE
+           exception-count DELIMITED BY SIZE
+           INTO INFO
+       WRITE EXCEPTION-LINE
+
+       CLOSE INPUT-CUSTOMERS
+       CLOSE OUTPUT-FILE
+
+       IF exception-count > 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+       CHECK-CONTACT-INFO.
+           PERFORM CHECK-PHONE
+           PERFORM CHECK-EMAIL.
+       EXIT.
+
+       CHECK-PHONE.
+           MOVE "Y" TO phone-is-numeric
+           IF phone IS NOT NUMERIC
+               MOVE "N" TO phone-is-numeric
+           END-IF
+
+           IF phone-is-numeric = "N"
+               MOVE SPACES TO INFO
+               STRING "UGYLDIGT TELEFONNUMMER: client-id="
+                       DELIMITED BY SIZE
+                   client-id DELIMITED BY SIZE
+                   " phone=" DELIMITED BY SIZE
+                   phone DELIMITED BY SIZE
+                   INTO INFO
+               WRITE EXCEPTION-LINE
+               ADD 1 TO exception-count
+           END-IF.
+       EXIT.
+
+       CHECK-EMAIL.
+           MOVE ZEROES TO local-part-length
+           MOVE "N" TO email-valid
+
+           IF email NOT = SPACES
+               INSPECT email TALLYING local-part-length
+                   FOR CHARACTERS BEFORE INITIAL "@"
+
+      * A "@" was found (the tally stopped short of the whole field)
+      * and it isn't the very first character.
+               IF local-part-length > 0
+                       AND local-part-length < LENGTH OF email
+                   COMPUTE at-sign-position = local-part-length + 1
+                   COMPUTE domain-start = at-sign-position + 1
+                   IF domain-start <= LENGTH OF email
+                       MOVE SPACES TO domain-part
+                       MOVE email(domain-start:) TO domain-part
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(domain-part))
+                           TO domain-part-length
+                       MOVE ZEROES TO dot-position-in-domain
+                       INSPECT domain-part
+                           TALLYING dot-position-in-domain
+                           FOR CHARACTERS BEFORE INITIAL "."
+
+      * The domain part must have a "." with at least one character
+      * on either side of it.
+                       IF dot-position-in-domain > 0
+                               AND dot-position-in-domain
+                                   < domain-part-length - 1
+                           MOVE "Y" TO email-valid
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF email-valid = "N"
+               MOVE SPACES TO INFO
+               STRING "UGYLDIG EMAIL: client-id=" DELIMITED BY SIZE
+                   client-id DELIMITED BY SIZE
+                   " email=" DELIMITED BY SIZE
+                   FUNCTION TRIM(email) DELIMITED BY SIZE
+                   INTO INFO
+               WRITE EXCEPTION-LINE
+               ADD 1 TO exception-count
+           END-IF.
+       EXIT.

@@ -0,0 +1,280 @@
+      * Formål: Beregn og bogfør månedlig rente på account-info.txt's
+      *    konti ud fra account-type (f.eks. opsparing vs. lønkonto),
+      *    opdater saldoen og skriv en tilsvarende transaktion, så
+      *    renten faktisk slår igennem i systemet i stedet for at
+      *    saldoen aldrig ændrer sig.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT OUTPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT OUTPUT-TRANSACTIONS
+       ASSIGN TO DYNAMIC WS-TRANSACTIONS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-TRANSACTIONS-STATUS.
+       SELECT OUTPUT-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-ACCOUNTS.
+       01 ACCOUNT-RECORD.
+           COPY "account-info.cpy".
+       FD OUTPUT-ACCOUNTS.
+       01 OUTPUT-ACCOUNT-RECORD.
+           COPY "account-info.cpy".
+       FD OUTPUT-TRANSACTIONS.
+       01 TRANSACTION-RECORD.
+           COPY "transactions.cpy".
+       FD OUTPUT-REPORT.
+       01 REPORT-LINE.
+           02 INFO                     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * Variable used as condition in while loop
+       01 END-OF-FILE                   PIC X VALUE "N".
+       01 WS-ACCOUNTS-STATUS            PIC XX VALUE "00".
+       01 WS-TRANSACTIONS-STATUS        PIC XX VALUE "00".
+       01 WS-REPORT-STATUS              PIC XX VALUE "00".
+
+       01 ACCOUNT-ARRAY-MAX             PIC 9(4) VALUE 2000.
+       01 ACCOUNT-ARRAY                 OCCURS 2000 TIMES
+                                        INDEXED BY acct-idx.
+           COPY "account-info.cpy".
+       01 account-count                 PIC 9(4) VALUE ZEROES.
+
+      * Interest rates keyed by account-type; anything not recognised
+      * accrues no interest instead of stopping the run.
+       01 WS-INTEREST-RATE              PIC 9V9999 VALUE ZEROES.
+      * Signed so an overdrawn account's balance (req034) keeps its
+      * sign through the COMPUTE below instead of a negative interest
+      * amount silently turning positive.
+       01 interest-amount
+           PIC S9(7)V99 SIGN IS TRAILING SEPARATE VALUE ZEROES.
+       01 WS-CURRENT-DATE               PIC X(21) VALUE SPACES.
+       01 WS-TRANSACTION-DATE           PIC X(8) VALUE SPACES.
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-ACCOUNTS-FILENAME
+           PIC X(100) VALUE "account-info.txt".
+       01 WS-TRANSACTIONS-FILENAME
+           PIC X(100) VALUE "transactions.txt".
+       01 WS-REPORT-FILENAME
+           PIC X(100) VALUE "interest-posting-report.txt".
+
+      * Batch control totals
+       01 interest-posted-count         PIC 9(6) VALUE ZEROES.
+       01 interest-total                PIC 9(9)V99 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-ACCOUNTS-FILENAME FROM ENVIRONMENT "ACCOUNT_INFO_FILE"
+       IF WS-ACCOUNTS-FILENAME = SPACES
+           MOVE "account-info.txt" TO WS-ACCOUNTS-FILENAME
+       END-IF
+
+       ACCEPT WS-TRANSACTIONS-FILENAME
+           FROM ENVIRONMENT "TRANSACTIONS_FILE"
+       IF WS-TRANSACTIONS-FILENAME = SPACES
+           MOVE "transactions.txt" TO WS-TRANSACTIONS-FILENAME
+       END-IF
+
+       ACCEPT WS-REPORT-FILENAME
+           FROM ENVIRONMENT "INTEREST_POSTING_REPORT_FILE"
+       IF WS-REPORT-FILENAME = SPACES
+           MOVE "interest-posting-report.txt" TO WS-REPORT-FILENAME
+       END-IF
+
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+       MOVE WS-CURRENT-DATE(1:8) TO WS-TRANSACTION-DATE
+
+       OPEN INPUT INPUT-ACCOUNTS
+       IF WS-ACCOUNTS-STATUS NOT = "00"
+           DISPLAY "INTPOST: cannot open " WS-ACCOUNTS-FILENAME ", "
+               "file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-ACCOUNTS INTO ACCOUNT-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   IF account-count >= ACCOUNT-ARRAY-MAX
+                       DISPLAY "INTPOST: " WS-ACCOUNTS-FILENAME
+                           " has more rows than ACCOUNT-ARRAY ("
+                           ACCOUNT-ARRAY-MAX ") can hold, "
+                           "stopping load"
+                       MOVE "Y" TO END-OF-FILE
+                   ELSE
+                       ADD 1 TO account-count
+                       MOVE ACCOUNT-RECORD
+                           TO ACCOUNT-ARRAY(account-count)
+                   END-IF
+           END-READ
+
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+                   AND WS-ACCOUNTS-STATUS NOT = "10"
+               DISPLAY "INTPOST: error reading " WS-ACCOUNTS-FILENAME
+                   ", file status " WS-ACCOUNTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
+       END-PERFORM.
+       CLOSE INPUT-ACCOUNTS.
+
+       OPEN EXTEND OUTPUT-TRANSACTIONS
+       IF WS-TRANSACTIONS-STATUS = "35"
+           OPEN OUTPUT OUTPUT-TRANSACTIONS
+       END-IF
+       IF WS-TRANSACTIONS-STATUS NOT = "00"
+           DISPLAY "INTPOST: cannot open "
+               WS-TRANSACTIONS-FILENAME ", file status "
+               WS-TRANSACTIONS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-REPORT
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "INTPOST: cannot open " WS-REPORT-FILENAME ", "
+               "file status " WS-REPORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE "Interest posting report" TO INFO
+       WRITE REPORT-LINE
+       MOVE "-----------------------------------------------" TO INFO
+       WRITE REPORT-LINE
+
+       PERFORM VARYING acct-idx FROM 1 BY 1
+               UNTIL acct-idx > account-count
+           PERFORM CALCULATE-INTEREST
+       END-PERFORM.
+
+       OPEN OUTPUT OUTPUT-ACCOUNTS
+       IF WS-ACCOUNTS-STATUS NOT = "00"
+           DISPLAY "INTPOST: cannot open " WS-ACCOUNTS-FILENAME
+               " for rewrite, file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM VARYING acct-idx FROM 1 BY 1
+               UNTIL acct-idx > account-count
+           MOVE ACCOUNT-ARRAY(acct-idx) TO OUTPUT-ACCOUNT-RECORD
+           WRITE OUTPUT-ACCOUNT-RECORD
+       END-PERFORM.
+       CLOSE OUTPUT-ACCOUNTS.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: account-count=" DELIMITED BY SIZE
+           account-count DELIMITED BY SIZE
+           " interest-posted-count=" DELIMITED BY SIZE
+           interest-posted-count DELIMITED BY SIZE
+           " interest-total=" DELIMITED BY SIZE
+           interest-total DELIMITED BY SIZE
+           INTO INFO
+       WRITE REPORT-LINE
+
+       CLOSE OUTPUT-TRANSACTIONS.
+       CLOSE OUTPUT-REPORT.
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+      * Closed/frozen accounts (account-status "C"/"F") never earn or
+      * compound interest - same convention opgave9.cob's
+      * FORMAT-ACCOUNT and opgave10.cob's CHECK-ACCOUNT-STATUS use to
+      * exclude those accounts from normal processing.
+       CALCULATE-INTEREST.
+           IF account-status OF ACCOUNT-ARRAY(acct-idx) NOT = "C"
+                   AND NOT = "F"
+           EVALUATE FUNCTION TRIM(account-type
+                   OF ACCOUNT-ARRAY(acct-idx))
+               WHEN "SAVINGS"
+                   MOVE 0.0025 TO WS-INTEREST-RATE
+               WHEN "CHECKING"
+                   MOVE 0.0005 TO WS-INTEREST-RATE
+               WHEN OTHER
+                   MOVE ZEROES TO WS-INTEREST-RATE
+           END-EVALUATE
+
+           COMPUTE interest-amount ROUNDED =
+               balance OF ACCOUNT-ARRAY(acct-idx) * WS-INTEREST-RATE
+
+           IF interest-amount > 0
+               ADD interest-amount TO balance OF ACCOUNT-ARRAY(acct-idx)
+               PERFORM POST-INTEREST-TRANSACTION
+               ADD 1 TO interest-posted-count
+               ADD interest-amount TO interest-total
+
+               MOVE SPACES TO INFO
+               STRING "Account "
+                       DELIMITED BY SIZE
+                   account-number OF ACCOUNT-ARRAY(acct-idx)
+                       DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(account-type
+                       OF ACCOUNT-ARRAY(acct-idx))
+                       DELIMITED BY SIZE
+                   ") interest posted: " DELIMITED BY SIZE
+                   interest-amount DELIMITED BY SIZE
+                   INTO INFO
+               WRITE REPORT-LINE
+           ELSE
+               IF interest-amount < 0
+      *> Overdrawn account: the computed interest is negative. This
+      *> job only posts credits (AMOUNT OF TRANSACTION-RECORD is
+      *> unsigned, per transactions.cpy), so negative interest is
+      *> logged and skipped rather than posted as a bogus positive
+      *> credit or a silently-dropped charge.
+                   MOVE SPACES TO INFO
+                   STRING "Account "
+                           DELIMITED BY SIZE
+                       account-number OF ACCOUNT-ARRAY(acct-idx)
+                           DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       FUNCTION TRIM(account-type
+                           OF ACCOUNT-ARRAY(acct-idx))
+                           DELIMITED BY SIZE
+                       ") overdrawn, negative interest "
+                           DELIMITED BY SIZE
+                       interest-amount DELIMITED BY SIZE
+                       " not posted" DELIMITED BY SIZE
+                       INTO INFO
+                   WRITE REPORT-LINE
+               END-IF
+           END-IF
+           END-IF.
+       EXIT.
+
+       POST-INTEREST-TRANSACTION.
+           MOVE SPACES TO TRANSACTION-RECORD
+           MOVE client-id OF ACCOUNT-ARRAY(acct-idx)
+               TO CLIENT-ID OF TRANSACTION-RECORD
+           MOVE account-number OF ACCOUNT-ARRAY(acct-idx)
+               TO ACCOUNT-NUMBER OF TRANSACTION-RECORD
+           MOVE SPACES TO REG-NR OF TRANSACTION-RECORD
+           MOVE "System - interest posting"
+               TO OWNER OF TRANSACTION-RECORD
+           MOVE SPACES TO STREET-ADDRESS OF TRANSACTION-RECORD
+           MOVE WS-TRANSACTION-DATE
+               TO TRANSACTION-DATE OF TRANSACTION-RECORD
+           MOVE "I" TO TRANSACTION-TYPE OF TRANSACTION-RECORD
+           MOVE interest-amount TO AMOUNT OF TRANSACTION-RECORD
+           WRITE TRANSACTION-RECORD.
+       EXIT.

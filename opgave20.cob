@@ -0,0 +1,239 @@
+      * Formål: Valider account-number med et MOD-97-lignende
+      *    tjekcifferstjek, både for customer-info.txt's to konti pr.
+      *    kunde og for account-info.txt, så en forkert indtastet
+      *    kontonummer ikke stille og roligt havner i rapporterne.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT INPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD INPUT-ACCOUNTS.
+       01 ACCOUNT-RECORD.
+           COPY "account-info.cpy".
+       FD OUTPUT-FILE.
+       01 EXCEPTION-LINE.
+           02 INFO                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Variables used as condition in while loops
+       01 END-OF-FILE              PIC X VALUE "N".
+       01 WS-CUSTOMERS-STATUS      PIC XX VALUE "00".
+       01 WS-ACCOUNTS-STATUS       PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS         PIC XX VALUE "00".
+
+      * MOD-97-style checksum working fields: every numeric character
+      * in the account-number is folded in one digit at a time
+      * (result = (result * 10 + digit) MOD 97); a valid account
+      * number leaves a remainder of zero. Account numbers with no
+      * numeric characters at all can't be checksummed and are
+      * flagged too.
+       01 checksum-idx             PIC 9(2) VALUE ZEROES.
+       01 checksum-char            PIC X VALUE SPACES.
+       01 checksum-digit           PIC 9 VALUE ZEROES.
+       01 checksum-digit-count     PIC 9(2) VALUE ZEROES.
+       01 checksum-result          PIC 9(4) VALUE ZEROES.
+       01 checksum-step            PIC 9(6) VALUE ZEROES.
+       01 checksum-valid           PIC X VALUE "N".
+       01 checksum-input           PIC X(20) VALUE SPACES.
+       01 account-slot             PIC 9 VALUE ZEROES.
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-ACCOUNTS-FILENAME
+           PIC X(100) VALUE "account-info.txt".
+       01 WS-OUTPUT-FILENAME
+           PIC X(100) VALUE "account-number-exceptions.txt".
+
+      * Batch control totals
+       01 customer-count           PIC 9(6) VALUE ZEROES.
+       01 account-count            PIC 9(6) VALUE ZEROES.
+       01 exception-count          PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-ACCOUNTS-FILENAME FROM ENVIRONMENT "ACCOUNT_INFO_FILE"
+       IF WS-ACCOUNTS-FILENAME = SPACES
+           MOVE "account-info.txt" TO WS-ACCOUNTS-FILENAME
+       END-IF
+
+       ACCEPT WS-OUTPUT-FILENAME
+           FROM ENVIRONMENT "ACCOUNT_NUMBER_EXCEPTIONS_FILE"
+       IF WS-OUTPUT-FILENAME = SPACES
+           MOVE "account-number-exceptions.txt" TO WS-OUTPUT-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "ACCTCHK: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-ACCOUNTS
+       IF WS-ACCOUNTS-STATUS NOT = "00"
+           DISPLAY "ACCTCHK: cannot open " WS-ACCOUNTS-FILENAME ", "
+               "file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "ACCTCHK: cannot open " WS-OUTPUT-FILENAME ", "
+               "file status " WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   ADD 1 TO customer-count
+                   PERFORM CHECK-CUSTOMER-ACCOUNTS
+           END-READ
+
+           IF WS-CUSTOMERS-STATUS NOT = "00"
+                   AND WS-CUSTOMERS-STATUS NOT = "10"
+               DISPLAY "ACCTCHK: error reading " WS-CUSTOMERS-FILENAME
+                   ", file status " WS-CUSTOMERS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
+       END-PERFORM.
+
+       MOVE "N" TO END-OF-FILE.
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-ACCOUNTS INTO ACCOUNT-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   ADD 1 TO account-count
+                   PERFORM CHECK-ACCOUNT-INFO-RECORD
+           END-READ
+
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+                   AND WS-ACCOUNTS-STATUS NOT = "10"
+               DISPLAY "ACCTCHK: error reading " WS-ACCOUNTS-FILENAME
+                   ", file status " WS-ACCOUNTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: customer-count=" DELIMITED BY SIZE
+           customer-count DELIMITED BY SIZE
+           " account-count=" DELIMITED BY SIZE
+           account-count DELIMITED BY SIZE
+           " exception-count=" DELIMITED BY SIZE
+           exception-count DELIMITED BY SIZE
+           INTO INFO
+       WRITE EXCEPTION-LINE
+
+       CLOSE INPUT-CUSTOMERS
+       CLOSE INPUT-ACCOUNTS
+       CLOSE OUTPUT-FILE
+
+       IF exception-count > 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+       CHECK-CUSTOMER-ACCOUNTS.
+           PERFORM VARYING account-slot FROM 1 BY 1
+                   UNTIL account-slot > 2
+               MOVE account-number OF CUSTOMER-RECORD (account-slot)
+                   TO checksum-input
+               PERFORM VALIDATE-CHECKSUM
+               IF checksum-valid = "N"
+                   MOVE SPACES TO INFO
+                   STRING "UGYLDIGT KONTONUMMER: client-id="
+                           DELIMITED BY SIZE
+                       client-id OF CUSTOMER-RECORD DELIMITED BY SIZE
+                       " account-number=" DELIMITED BY SIZE
+                       FUNCTION TRIM(checksum-input) DELIMITED BY SIZE
+                       INTO INFO
+                   WRITE EXCEPTION-LINE
+                   ADD 1 TO exception-count
+               END-IF
+           END-PERFORM.
+       EXIT.
+
+       CHECK-ACCOUNT-INFO-RECORD.
+           MOVE account-number OF ACCOUNT-RECORD TO checksum-input
+           PERFORM VALIDATE-CHECKSUM
+           IF checksum-valid = "N"
+               MOVE SPACES TO INFO
+               STRING "UGYLDIGT KONTONUMMER: account-number="
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(checksum-input) DELIMITED BY SIZE
+                   " (account-info.txt)" DELIMITED BY SIZE
+                   INTO INFO
+               WRITE EXCEPTION-LINE
+               ADD 1 TO exception-count
+           END-IF.
+       EXIT.
+
+       VALIDATE-CHECKSUM.
+      * Runs the MOD-97-style checksum over checksum-input and sets
+      * checksum-valid: every numeric character is folded in one
+      * digit at a time (result = (result * 10 + digit) MOD 97), and
+      * a valid account number leaves a remainder of zero. An account
+      * number with no numeric characters at all can't be
+      * checksummed and is flagged too.
+           MOVE ZEROES TO checksum-result
+           MOVE ZEROES TO checksum-digit-count
+           PERFORM VARYING checksum-idx FROM 1 BY 1
+                   UNTIL checksum-idx > LENGTH OF checksum-input
+               MOVE checksum-input(checksum-idx:1) TO checksum-char
+               IF checksum-char IS NUMERIC
+                   MOVE checksum-char TO checksum-digit
+                   ADD 1 TO checksum-digit-count
+                   COMPUTE checksum-step =
+                       (checksum-result * 10 + checksum-digit)
+                   DIVIDE checksum-step BY 97
+                       GIVING checksum-result
+                       REMAINDER checksum-result
+               END-IF
+           END-PERFORM
+
+           IF checksum-digit-count > 0 AND checksum-result = 0
+               MOVE "Y" TO checksum-valid
+           ELSE
+               MOVE "N" TO checksum-valid
+           END-IF.
+       EXIT.

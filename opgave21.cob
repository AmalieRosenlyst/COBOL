@@ -0,0 +1,280 @@
+      * Formål: Akkumuler antal transaktioner og transaktionsvolumen
+      *    pr. client-id på tværs af periodens transaktionsfiler, så
+      *    vi kan se hvilke konti der er mest/mindst aktive over året.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTDSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-TRANSACTIONS
+       ASSIGN TO DYNAMIC WS-TRANSACTIONS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-TRANSACTIONS-STATUS.
+       SELECT YTD-TOTALS-FILE ASSIGN TO DYNAMIC WS-YTD-TOTALS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-YTD-TOTALS-STATUS.
+       SELECT OUTPUT-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-TRANSACTIONS.
+       01 TRANSACTION-RECORD.
+           COPY "transactions.cpy".
+
+      * One line per client-id, carried forward from run to run so that
+      * successive runs against each new period's transaction file
+      * (transactions.txt today, next month's file tomorrow) keep
+      * accumulating into the same running year-to-date totals instead
+      * of only ever reflecting the single file most recently processed.
+       FD YTD-TOTALS-FILE.
+       01 YTD-TOTALS-RECORD.
+           02 TOT-CLIENT-ID             PIC X(10).
+           02 TOT-TXN-COUNT             PIC 9(9).
+           02 TOT-TXN-VOLUME            PIC 9(11)V99.
+
+       FD OUTPUT-REPORT.
+       01 REPORT-LINE.
+           02 INFO                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * Variable used as condition in while loop
+       01 EOF-TRANSACTIONS              PIC X VALUE "N".
+       01 EOF-YTD-TOTALS                PIC X VALUE "N".
+       01 WS-TRANSACTIONS-STATUS        PIC XX VALUE "00".
+       01 WS-YTD-TOTALS-STATUS          PIC XX VALUE "00".
+       01 WS-REPORT-STATUS              PIC XX VALUE "00".
+
+      * Every client-id seen (this run or a prior one) gets one entry
+      * here. Unused entries beyond ytd-count keep their SPACES
+      * default, which sorts ahead of any real client-id, so after the
+      * SORT below the real data always ends up in the last ytd-count
+      * elements of the table (same convention opgave10 uses for its
+      * TRANSACTION-ARRAY).
+       01 YTD-ARRAY-MAX                 PIC 9(4) VALUE 2000.
+       01 YTD-ARRAY                     OCCURS 2000 TIMES
+                                   ASCENDING KEY IS YT-CLIENT-ID
+                                   INDEXED BY ytd-idx.
+           02 YT-CLIENT-ID               PIC X(10) VALUE SPACES.
+           02 YT-TXN-COUNT               PIC 9(9) VALUE ZEROES.
+           02 YT-TXN-VOLUME              PIC 9(11)V99 VALUE ZEROES.
+       01 ytd-count                     PIC 9(4) VALUE ZEROES.
+       01 ytd-start-idx                 PIC 9(4) VALUE ZEROES.
+       01 ytd-found                     PIC X VALUE "N".
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different period's
+      * transaction file without recompiling.
+       01 WS-TRANSACTIONS-FILENAME
+           PIC X(100) VALUE "transactions.txt".
+       01 WS-YTD-TOTALS-FILENAME
+           PIC X(100) VALUE "ytd-totals.txt".
+       01 WS-REPORT-FILENAME
+           PIC X(100) VALUE "ytd-summary-report.txt".
+
+      * Batch control totals
+       01 transactions-read-count       PIC 9(9) VALUE ZEROES.
+       01 grand-txn-count               PIC 9(9) VALUE ZEROES.
+       01 grand-txn-volume              PIC 9(11)V99 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-TRANSACTIONS-FILENAME
+           FROM ENVIRONMENT "TRANSACTIONS_FILE"
+       IF WS-TRANSACTIONS-FILENAME = SPACES
+           MOVE "transactions.txt" TO WS-TRANSACTIONS-FILENAME
+       END-IF
+
+       ACCEPT WS-YTD-TOTALS-FILENAME FROM ENVIRONMENT "YTD_TOTALS_FILE"
+       IF WS-YTD-TOTALS-FILENAME = SPACES
+           MOVE "ytd-totals.txt" TO WS-YTD-TOTALS-FILENAME
+       END-IF
+
+       ACCEPT WS-REPORT-FILENAME
+           FROM ENVIRONMENT "YTD_SUMMARY_REPORT_FILE"
+       IF WS-REPORT-FILENAME = SPACES
+           MOVE "ytd-summary-report.txt" TO WS-REPORT-FILENAME
+       END-IF
+
+       PERFORM LOAD-YTD-TOTALS.
+
+       OPEN INPUT INPUT-TRANSACTIONS
+       IF WS-TRANSACTIONS-STATUS NOT = "00"
+           DISPLAY "YTDSUM: cannot open " WS-TRANSACTIONS-FILENAME
+               ", file status " WS-TRANSACTIONS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL EOF-TRANSACTIONS = "Y"
+           READ INPUT-TRANSACTIONS INTO TRANSACTION-RECORD
+               AT END
+                   MOVE "Y" TO EOF-TRANSACTIONS
+               NOT AT END
+                   ADD 1 TO transactions-read-count
+                   PERFORM ACCUMULATE-TRANSACTION
+           END-READ
+
+           IF WS-TRANSACTIONS-STATUS NOT = "00"
+                   AND WS-TRANSACTIONS-STATUS NOT = "10"
+               DISPLAY "YTDSUM: error reading "
+                   WS-TRANSACTIONS-FILENAME ", file status "
+                   WS-TRANSACTIONS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO EOF-TRANSACTIONS
+           END-IF
+       END-PERFORM.
+       CLOSE INPUT-TRANSACTIONS.
+
+       SORT YTD-ARRAY.
+       COMPUTE ytd-start-idx = YTD-ARRAY-MAX - ytd-count + 1
+
+       OPEN OUTPUT OUTPUT-REPORT
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "YTDSUM: cannot open " WS-REPORT-FILENAME ", "
+               "file status " WS-REPORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE "Year-to-date transaction count and volume per customer"
+           TO INFO
+       WRITE REPORT-LINE
+       MOVE "-----------------------------------------------------"
+           TO INFO
+       WRITE REPORT-LINE
+
+       PERFORM VARYING ytd-idx FROM ytd-start-idx BY 1
+               UNTIL ytd-idx > YTD-ARRAY-MAX
+           MOVE SPACES TO INFO
+           STRING "Client " DELIMITED BY SIZE
+               YT-CLIENT-ID(ytd-idx) DELIMITED BY SIZE
+               ": txn-count=" DELIMITED BY SIZE
+               YT-TXN-COUNT(ytd-idx) DELIMITED BY SIZE
+               " txn-volume=" DELIMITED BY SIZE
+               YT-TXN-VOLUME(ytd-idx) DELIMITED BY SIZE
+               INTO INFO
+           WRITE REPORT-LINE
+           ADD YT-TXN-COUNT(ytd-idx) TO grand-txn-count
+           ADD YT-TXN-VOLUME(ytd-idx) TO grand-txn-volume
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: customers=" DELIMITED BY SIZE
+           ytd-count DELIMITED BY SIZE
+           " transactions-read=" DELIMITED BY SIZE
+           transactions-read-count DELIMITED BY SIZE
+           " grand-txn-count=" DELIMITED BY SIZE
+           grand-txn-count DELIMITED BY SIZE
+           " grand-txn-volume=" DELIMITED BY SIZE
+           grand-txn-volume DELIMITED BY SIZE
+           INTO INFO
+       WRITE REPORT-LINE
+       CLOSE OUTPUT-REPORT.
+
+       PERFORM SAVE-YTD-TOTALS.
+
+       DISPLAY "YTDSUM: " ytd-count " customer(s), "
+           transactions-read-count " transaction(s) read."
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+
+      * Loads the running year-to-date totals carried forward from
+      * previous runs, if any (the very first run just starts empty,
+      * same as opgave10's APPLY-BALANCE-CARRY-FORWARD when its file
+      * doesn't exist yet).
+       LOAD-YTD-TOTALS.
+           OPEN INPUT YTD-TOTALS-FILE
+           IF WS-YTD-TOTALS-STATUS = "00"
+               MOVE "N" TO EOF-YTD-TOTALS
+               PERFORM UNTIL EOF-YTD-TOTALS = "Y"
+                   READ YTD-TOTALS-FILE INTO YTD-TOTALS-RECORD
+                       AT END
+                           MOVE "Y" TO EOF-YTD-TOTALS
+                       NOT AT END
+                           IF ytd-count >= YTD-ARRAY-MAX
+                               DISPLAY "YTDSUM: " WS-YTD-TOTALS-FILENAME
+                                   " has more rows than YTD-ARRAY ("
+                                   YTD-ARRAY-MAX ") can hold, "
+                                   "stopping load"
+                               MOVE "Y" TO EOF-YTD-TOTALS
+                           ELSE
+                               ADD 1 TO ytd-count
+                               MOVE TOT-CLIENT-ID
+                                   TO YT-CLIENT-ID(ytd-count)
+                               MOVE TOT-TXN-COUNT
+                                   TO YT-TXN-COUNT(ytd-count)
+                               MOVE TOT-TXN-VOLUME
+                                   TO YT-TXN-VOLUME(ytd-count)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-TOTALS-FILE
+           END-IF.
+       EXIT.
+
+      * Finds the transaction's client-id in YTD-ARRAY and adds this
+      * transaction to its running count/volume, or appends a brand new
+      * entry when the client-id hasn't been seen before (this period
+      * or any earlier one). A plain linear SEARCH is used, not SEARCH
+      * ALL, since new entries are appended out of order as they turn
+      * up and the table is only sorted once, after the whole file has
+      * been read (see the SORT YTD-ARRAY above).
+       ACCUMULATE-TRANSACTION.
+           SET ytd-idx TO 1
+           MOVE "N" TO ytd-found
+           SEARCH YTD-ARRAY
+               AT END
+                   CONTINUE
+               WHEN YT-CLIENT-ID(ytd-idx)
+                       = CLIENT-ID OF TRANSACTION-RECORD
+                   MOVE "Y" TO ytd-found
+           END-SEARCH
+
+           IF ytd-found = "Y"
+               ADD 1 TO YT-TXN-COUNT(ytd-idx)
+               ADD AMOUNT OF TRANSACTION-RECORD
+                   TO YT-TXN-VOLUME(ytd-idx)
+           ELSE
+               IF ytd-count >= YTD-ARRAY-MAX
+                   DISPLAY "YTDSUM: YTD-ARRAY is full ("
+                       YTD-ARRAY-MAX "), ignoring new client-id "
+                       CLIENT-ID OF TRANSACTION-RECORD
+               ELSE
+                   ADD 1 TO ytd-count
+                   MOVE CLIENT-ID OF TRANSACTION-RECORD
+                       TO YT-CLIENT-ID(ytd-count)
+                   MOVE 1 TO YT-TXN-COUNT(ytd-count)
+                   MOVE AMOUNT OF TRANSACTION-RECORD
+                       TO YT-TXN-VOLUME(ytd-count)
+               END-IF
+           END-IF.
+       EXIT.
+
+      * Rewrites the whole ytd-totals.txt master from YTD-ARRAY, the
+      * same rewrite-the-whole-file style opgave10's
+      * SAVE-BALANCE-CARRY-FORWARD and opgave19/INTPOST use, so the
+      * next run (against next period's transaction file) picks up
+      * exactly where this one left off.
+       SAVE-YTD-TOTALS.
+           OPEN OUTPUT YTD-TOTALS-FILE
+           IF WS-YTD-TOTALS-STATUS NOT = "00"
+               DISPLAY "YTDSUM: cannot open " WS-YTD-TOTALS-FILENAME
+                   " for rewrite, file status " WS-YTD-TOTALS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING ytd-idx FROM ytd-start-idx BY 1
+                   UNTIL ytd-idx > YTD-ARRAY-MAX
+               MOVE YT-CLIENT-ID(ytd-idx) TO TOT-CLIENT-ID
+               MOVE YT-TXN-COUNT(ytd-idx) TO TOT-TXN-COUNT
+               MOVE YT-TXN-VOLUME(ytd-idx) TO TOT-TXN-VOLUME
+               WRITE YTD-TOTALS-RECORD
+           END-PERFORM
+           CLOSE YTD-TOTALS-FILE.
+       EXIT.

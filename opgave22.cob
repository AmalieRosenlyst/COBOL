@@ -0,0 +1,283 @@
+      * Formål: Sammenlign account-info.txt med transaktionshistorikken
+      *    og udskriv en liste over konti uden aktivitet i de sidste
+      *    N måneder, så vi kan starte dvale-varslingsprocessen.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT INPUT-TRANSACTIONS
+       ASSIGN TO DYNAMIC WS-TRANSACTIONS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-TRANSACTIONS-STATUS.
+       SELECT OUTPUT-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-ACCOUNTS.
+       01 ACCOUNT-RECORD.
+           COPY "account-info.cpy".
+
+       FD INPUT-TRANSACTIONS.
+       01 TRANSACTION-RECORD.
+           COPY "transactions.cpy".
+
+       FD OUTPUT-REPORT.
+       01 REPORT-LINE.
+           02 INFO                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-ACCOUNTS                  PIC X VALUE "N".
+       01 EOF-TRANSACTIONS              PIC X VALUE "N".
+       01 WS-ACCOUNTS-STATUS            PIC XX VALUE "00".
+       01 WS-TRANSACTIONS-STATUS        PIC XX VALUE "00".
+       01 WS-REPORT-STATUS              PIC XX VALUE "00".
+
+       01 WS-ACCOUNTS-FILENAME
+           PIC X(100) VALUE "account-info.txt".
+       01 WS-TRANSACTIONS-FILENAME
+           PIC X(100) VALUE "transactions.txt".
+       01 WS-REPORT-FILENAME
+           PIC X(100) VALUE "dormant-accounts-report.txt".
+
+      * How many months of inactivity make an account dormant,
+      * overridable from DORMANT_MONTHS (same ACCEPT/NUMVAL idiom as
+      * MINIMUM_BALANCE in opgave9's overdraft check).
+       01 WS-DORMANT-MONTHS-TEXT        PIC X(15) VALUE SPACES.
+       01 WS-DORMANT-MONTHS             PIC 9(3) VALUE 12.
+
+       01 ACCOUNT-ARRAY-MAX             PIC 9(4) VALUE 2000.
+       01 ACCOUNT-ARRAY                 OCCURS 2000 TIMES
+                                   ASCENDING KEY IS ACCT-ACCOUNT-NUMBER
+                                   INDEXED BY idx-acc.
+           COPY "account-info.cpy"
+               REPLACING ==account-number== BY ==ACCT-ACCOUNT-NUMBER==.
+           02 LAST-ACTIVITY-DATE         PIC X(8) VALUE LOW-VALUES.
+       01 account-load-count            PIC 9(4) VALUE ZEROES.
+       01 account-start-idx             PIC 9(4) VALUE ZEROES.
+
+       01 WS-CURRENT-DATE               PIC X(21) VALUE SPACES.
+       01 WS-CUR-YEAR                   PIC 9(4).
+       01 WS-CUR-MONTH                  PIC 9(2).
+       01 WS-TOTAL-MONTHS               PIC S9(6).
+       01 WS-CUTOFF-YEAR                PIC 9(4).
+       01 WS-CUTOFF-MONTH               PIC 9(2).
+       01 WS-CUTOFF-DATE                PIC X(8).
+
+       01 transactions-read-count       PIC 9(9) VALUE ZEROES.
+       01 dormant-count                 PIC 9(9) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-ACCOUNTS-FILENAME FROM ENVIRONMENT "ACCOUNTS_FILE"
+       IF WS-ACCOUNTS-FILENAME = SPACES
+           MOVE "account-info.txt" TO WS-ACCOUNTS-FILENAME
+       END-IF
+
+       ACCEPT WS-TRANSACTIONS-FILENAME
+           FROM ENVIRONMENT "TRANSACTIONS_FILE"
+       IF WS-TRANSACTIONS-FILENAME = SPACES
+           MOVE "transactions.txt" TO WS-TRANSACTIONS-FILENAME
+       END-IF
+
+       ACCEPT WS-REPORT-FILENAME
+           FROM ENVIRONMENT "DORMANT_ACCOUNTS_REPORT_FILE"
+       IF WS-REPORT-FILENAME = SPACES
+           MOVE "dormant-accounts-report.txt" TO WS-REPORT-FILENAME
+       END-IF
+
+       ACCEPT WS-DORMANT-MONTHS-TEXT FROM ENVIRONMENT "DORMANT_MONTHS"
+       IF WS-DORMANT-MONTHS-TEXT NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-DORMANT-MONTHS-TEXT)
+               TO WS-DORMANT-MONTHS
+       END-IF
+
+       PERFORM COMPUTE-CUTOFF-DATE.
+       PERFORM LOAD-ACCOUNTS.
+
+       SORT ACCOUNT-ARRAY.
+       COMPUTE account-start-idx =
+           ACCOUNT-ARRAY-MAX - account-load-count + 1
+
+       PERFORM MARK-ACCOUNT-ACTIVITY.
+       PERFORM WRITE-DORMANT-REPORT.
+
+       DISPLAY "DORMANT: " account-load-count " account(s) checked, "
+           dormant-count " dormant (cutoff " WS-CUTOFF-DATE ")."
+
+       IF dormant-count > 0 AND RETURN-CODE = 0
+           MOVE 8 TO RETURN-CODE
+       END-IF.
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+
+      * Computes WS-CUTOFF-DATE (YYYYMM01) as WS-DORMANT-MONTHS months
+      * before today; any account whose last transaction is older than
+      * this date (or that never had one) is flagged dormant.
+       COMPUTE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:4) TO WS-CUR-YEAR
+           MOVE WS-CURRENT-DATE(5:2) TO WS-CUR-MONTH
+
+           COMPUTE WS-TOTAL-MONTHS =
+               (WS-CUR-YEAR * 12) + (WS-CUR-MONTH - 1)
+                   - WS-DORMANT-MONTHS
+           COMPUTE WS-CUTOFF-YEAR = WS-TOTAL-MONTHS / 12
+           COMPUTE WS-CUTOFF-MONTH =
+               FUNCTION MOD(WS-TOTAL-MONTHS, 12) + 1
+
+           STRING WS-CUTOFF-YEAR DELIMITED BY SIZE
+               WS-CUTOFF-MONTH DELIMITED BY SIZE
+               "01" DELIMITED BY SIZE
+               INTO WS-CUTOFF-DATE.
+       EXIT.
+
+       LOAD-ACCOUNTS.
+           OPEN INPUT INPUT-ACCOUNTS
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+               DISPLAY "DORMANT: cannot open " WS-ACCOUNTS-FILENAME
+                   ", file status " WS-ACCOUNTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EOF-ACCOUNTS = "Y"
+               READ INPUT-ACCOUNTS INTO ACCOUNT-RECORD
+                   AT END
+                       MOVE "Y" TO EOF-ACCOUNTS
+                   NOT AT END
+                       IF account-load-count >= ACCOUNT-ARRAY-MAX
+                           DISPLAY "DORMANT: " WS-ACCOUNTS-FILENAME
+                               " has more rows than ACCOUNT-ARRAY ("
+                               ACCOUNT-ARRAY-MAX ") can hold, "
+                               "stopping load"
+                           MOVE "Y" TO EOF-ACCOUNTS
+                       ELSE
+                           ADD 1 TO account-load-count
+                           MOVE ACCOUNT-RECORD
+                               TO ACCOUNT-ARRAY(account-load-count)
+                           MOVE LOW-VALUES
+                               TO LAST-ACTIVITY-DATE(account-load-count)
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-ACCOUNTS-STATUS NOT = "00" AND NOT = "10"
+               DISPLAY "DORMANT: error reading " WS-ACCOUNTS-FILENAME
+                   ", file status " WS-ACCOUNTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE INPUT-ACCOUNTS.
+       EXIT.
+
+      * Reads every transaction and, for each one matching a loaded
+      * account, remembers the latest transaction date seen for it.
+       MARK-ACCOUNT-ACTIVITY.
+           OPEN INPUT INPUT-TRANSACTIONS
+           IF WS-TRANSACTIONS-STATUS NOT = "00"
+               DISPLAY "DORMANT: cannot open "
+                   WS-TRANSACTIONS-FILENAME ", file status "
+                   WS-TRANSACTIONS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EOF-TRANSACTIONS = "Y"
+               READ INPUT-TRANSACTIONS INTO TRANSACTION-RECORD
+                   AT END
+                       MOVE "Y" TO EOF-TRANSACTIONS
+                   NOT AT END
+                       ADD 1 TO transactions-read-count
+                       PERFORM UPDATE-LAST-ACTIVITY
+               END-READ
+           END-PERFORM
+           IF WS-TRANSACTIONS-STATUS NOT = "00" AND NOT = "10"
+               DISPLAY "DORMANT: error reading "
+                   WS-TRANSACTIONS-FILENAME ", file status "
+                   WS-TRANSACTIONS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE INPUT-TRANSACTIONS.
+       EXIT.
+
+       UPDATE-LAST-ACTIVITY.
+           SEARCH ALL ACCOUNT-ARRAY
+               AT END
+                   CONTINUE
+               WHEN ACCT-ACCOUNT-NUMBER(idx-acc)
+                       = ACCOUNT-NUMBER OF TRANSACTION-RECORD
+                   IF TRANSACTION-DATE OF TRANSACTION-RECORD
+                           > LAST-ACTIVITY-DATE(idx-acc)
+                       MOVE TRANSACTION-DATE OF TRANSACTION-RECORD
+                           TO LAST-ACTIVITY-DATE(idx-acc)
+                   END-IF
+           END-SEARCH.
+       EXIT.
+
+       WRITE-DORMANT-REPORT.
+           OPEN OUTPUT OUTPUT-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "DORMANT: cannot open " WS-REPORT-FILENAME
+                   ", file status " WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "Dormant account detection report" TO INFO
+           WRITE REPORT-LINE
+           MOVE "---------------------------------" TO INFO
+           WRITE REPORT-LINE
+
+           PERFORM VARYING idx-acc FROM account-start-idx BY 1
+                   UNTIL idx-acc > ACCOUNT-ARRAY-MAX
+               IF LAST-ACTIVITY-DATE(idx-acc) < WS-CUTOFF-DATE
+                   ADD 1 TO dormant-count
+                   MOVE SPACES TO INFO
+                   IF LAST-ACTIVITY-DATE(idx-acc) = LOW-VALUES
+                       STRING "DVALE: client-id="
+                               DELIMITED BY SIZE
+                           client-id OF ACCOUNT-ARRAY(idx-acc)
+                               DELIMITED BY SIZE
+                           " account-number=" DELIMITED BY SIZE
+                           ACCT-ACCOUNT-NUMBER(idx-acc)
+                               DELIMITED BY SIZE
+                           " last-activity=INGEN" DELIMITED BY SIZE
+                           INTO INFO
+                   ELSE
+                       STRING "DVALE: client-id="
+                               DELIMITED BY SIZE
+                           client-id OF ACCOUNT-ARRAY(idx-acc)
+                               DELIMITED BY SIZE
+                           " account-number=" DELIMITED BY SIZE
+                           ACCT-ACCOUNT-NUMBER(idx-acc)
+                               DELIMITED BY SIZE
+                           " last-activity=" DELIMITED BY SIZE
+                           LAST-ACTIVITY-DATE(idx-acc)
+                               DELIMITED BY SIZE
+                           INTO INFO
+                   END-IF
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO INFO
+           STRING "TRAILER: accounts-checked=" DELIMITED BY SIZE
+               account-load-count DELIMITED BY SIZE
+               " dormant-count=" DELIMITED BY SIZE
+               dormant-count DELIMITED BY SIZE
+               " cutoff-date=" DELIMITED BY SIZE
+               WS-CUTOFF-DATE DELIMITED BY SIZE
+               INTO INFO
+           WRITE REPORT-LINE
+           CLOSE OUTPUT-REPORT.
+       EXIT.

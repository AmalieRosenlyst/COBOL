@@ -0,0 +1,166 @@
+      * Formål: Valideringskørsel - find dubletter i transactions.txt
+      *    (samme account-number/date/amount optraeder mere end en
+      *    gang), saa de kan gennemgaas foer statement-koersel
+      *    committer dem som separate, legitime posteringer.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPTXN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-TRANSACTIONS
+           ASSIGN TO DYNAMIC WS-TRANSACTIONS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-TRANSACTIONS-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-REVIEW-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-TRANSACTIONS.
+       01 TRANSACTION-RECORD.
+           COPY "transactions.cpy".
+       FD OUTPUT-FILE.
+       01 EXCEPTION-LINE.
+           02 INFO                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE                   PIC X VALUE "N".
+       01 WS-TRANSACTIONS-STATUS        PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS              PIC XX VALUE "00".
+
+       01 WS-TRANSACTIONS-FILENAME
+           PIC X(100) VALUE "transactions.txt".
+       01 WS-REVIEW-FILENAME
+           PIC X(100)
+           VALUE "duplicate-transactions-review.txt".
+
+       01 TRANSACTION-ARRAY-MAX         PIC 9(4) VALUE 5000.
+       01 TRANSACTION-ARRAY             OCCURS 5000 TIMES
+                                     INDEXED BY txn-idx, dup-idx.
+           COPY "transactions.cpy".
+       01 transaction-count             PIC 9(4) VALUE ZEROES.
+       01 duplicate-count               PIC 9(4) VALUE ZEROES.
+       01 disp-dup-record               PIC 9(4) VALUE ZEROES.
+       01 disp-txn-record               PIC 9(4) VALUE ZEROES.
+       01 amount-display                PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-TRANSACTIONS-FILENAME
+           FROM ENVIRONMENT "TRANSACTIONS_FILE"
+       IF WS-TRANSACTIONS-FILENAME = SPACES
+           MOVE "transactions.txt" TO WS-TRANSACTIONS-FILENAME
+       END-IF
+
+       ACCEPT WS-REVIEW-FILENAME
+           FROM ENVIRONMENT "DUPLICATE_TRANSACTIONS_REVIEW_FILE"
+       IF WS-REVIEW-FILENAME = SPACES
+           MOVE "duplicate-transactions-review.txt" TO
+               WS-REVIEW-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-TRANSACTIONS
+       IF WS-TRANSACTIONS-STATUS NOT = "00"
+           DISPLAY "DUPTXN: cannot open " WS-TRANSACTIONS-FILENAME
+               ", file status " WS-TRANSACTIONS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FILE = "Y"
+           READ INPUT-TRANSACTIONS INTO TRANSACTION-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   IF transaction-count >= TRANSACTION-ARRAY-MAX
+                       DISPLAY "DUPTXN: " WS-TRANSACTIONS-FILENAME
+                           " has more rows than TRANSACTION-ARRAY ("
+                           TRANSACTION-ARRAY-MAX ") can hold, "
+                           "stopping load"
+                       MOVE "Y" TO END-OF-FILE
+                   ELSE
+                       ADD 1 TO transaction-count
+                       MOVE TRANSACTION-RECORD
+                           TO TRANSACTION-ARRAY(transaction-count)
+                   END-IF
+           END-READ
+       END-PERFORM.
+       IF WS-TRANSACTIONS-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "DUPTXN: error reading " WS-TRANSACTIONS-FILENAME
+               ", file status " WS-TRANSACTIONS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       CLOSE INPUT-TRANSACTIONS.
+
+       OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "DUPTXN: cannot open " WS-REVIEW-FILENAME
+               ", file status " WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE SPACES TO INFO
+       STRING "Duplicate transaction(s) found in "
+           DELIMITED BY SIZE
+           WS-TRANSACTIONS-FILENAME DELIMITED BY SIZE
+           INTO INFO
+       WRITE EXCEPTION-LINE
+
+       PERFORM VARYING txn-idx FROM 1 BY 1
+       UNTIL txn-idx > transaction-count
+           PERFORM VARYING dup-idx FROM 1 BY 1
+           UNTIL dup-idx >= txn-idx
+               IF ACCOUNT-NUMBER OF TRANSACTION-ARRAY(dup-idx)
+                       = ACCOUNT-NUMBER OF TRANSACTION-ARRAY(txn-idx)
+                   AND TRANSACTION-DATE OF TRANSACTION-ARRAY(dup-idx)
+                       = TRANSACTION-DATE
+                           OF TRANSACTION-ARRAY(txn-idx)
+                   AND AMOUNT OF TRANSACTION-ARRAY(dup-idx)
+                       = AMOUNT OF TRANSACTION-ARRAY(txn-idx)
+                   ADD 1 TO duplicate-count
+                   SET disp-dup-record TO dup-idx
+                   SET disp-txn-record TO txn-idx
+                   MOVE AMOUNT OF TRANSACTION-ARRAY(txn-idx)
+                       TO amount-display
+                   MOVE SPACES TO INFO
+                   STRING "Duplicate transaction account-number="
+                           DELIMITED BY SIZE
+                       ACCOUNT-NUMBER OF TRANSACTION-ARRAY(txn-idx)
+                           DELIMITED BY SIZE
+                       " date=" DELIMITED BY SIZE
+                       TRANSACTION-DATE OF TRANSACTION-ARRAY(txn-idx)
+                           DELIMITED BY SIZE
+                       " amount=" DELIMITED BY SIZE
+                       FUNCTION TRIM(amount-display) DELIMITED BY SIZE
+                       " (record " DELIMITED BY SIZE
+                       disp-dup-record DELIMITED BY SIZE
+                       " and record " DELIMITED BY SIZE
+                       disp-txn-record DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO INFO
+                   WRITE EXCEPTION-LINE
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING duplicate-count DELIMITED BY SIZE
+           " duplicate transaction(s) found" DELIMITED BY SIZE
+           INTO INFO
+       WRITE EXCEPTION-LINE
+
+       CLOSE OUTPUT-FILE
+
+       DISPLAY "DUPTXN: " duplicate-count
+           " duplicate transaction(s) found."
+
+       IF duplicate-count > 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
+       STOP RUN.

@@ -0,0 +1,195 @@
+      * Formål: Gruppér customer-info.txt efter c-address country-code
+      *    og udskriv antal kunder og samlet saldo pr. land, til brug
+      *    i rapportering om graenseoverskridende eksponering.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUNTRYSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id OF CUSTOMER-RECORD
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT OUTPUT-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+
+       FD OUTPUT-REPORT.
+       01 REPORT-LINE.
+           02 INFO                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-CUSTOMERS                 PIC X VALUE "N".
+       01 WS-CUSTOMERS-STATUS           PIC XX VALUE "00".
+       01 WS-REPORT-STATUS              PIC XX VALUE "00".
+
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-REPORT-FILENAME
+           PIC X(100) VALUE "country-summary-report.txt".
+
+      * Every country-code seen gets one entry here. Unused entries
+      * beyond country-count keep their SPACES default, which sorts
+      * ahead of any real country-code, so after the SORT below the
+      * real data always ends up in the last country-count elements of
+      * the table (same convention opgave21's YTD-ARRAY uses).
+       01 COUNTRY-ARRAY-MAX             PIC 9(4) VALUE 300.
+       01 COUNTRY-ARRAY                 OCCURS 300 TIMES
+                                   ASCENDING KEY IS CTY-COUNTRY-CODE
+                                   INDEXED BY cty-idx.
+           02 CTY-COUNTRY-CODE           PIC X(2) VALUE SPACES.
+           02 CTY-CUSTOMER-COUNT         PIC 9(6) VALUE ZEROES.
+           02 CTY-BALANCE-TOTAL          PIC S9(9)V99 VALUE ZEROES.
+       01 country-count                 PIC 9(4) VALUE ZEROES.
+       01 country-start-idx             PIC 9(4) VALUE ZEROES.
+       01 country-found                 PIC X VALUE "N".
+      * 9 integer digits - matches the S9(9)V99 width of
+      * CTY-BALANCE-TOTAL/grand-balance-total.
+       01 balance-display               PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * Batch control totals
+       01 customers-read-count          PIC 9(6) VALUE ZEROES.
+       01 grand-customer-count          PIC 9(6) VALUE ZEROES.
+       01 grand-balance-total           PIC S9(9)V99 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-REPORT-FILENAME
+           FROM ENVIRONMENT "COUNTRY_SUMMARY_REPORT_FILE"
+       IF WS-REPORT-FILENAME = SPACES
+           MOVE "country-summary-report.txt" TO WS-REPORT-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "COUNTRYSUM: cannot open " WS-CUSTOMERS-FILENAME
+               ", file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL EOF-CUSTOMERS = "Y"
+           READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+               AT END
+                   MOVE "Y" TO EOF-CUSTOMERS
+               NOT AT END
+                   ADD 1 TO customers-read-count
+                   PERFORM ACCUMULATE-CUSTOMER
+           END-READ
+       END-PERFORM.
+       IF WS-CUSTOMERS-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "COUNTRYSUM: error reading " WS-CUSTOMERS-FILENAME
+               ", file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       CLOSE INPUT-CUSTOMERS.
+
+       SORT COUNTRY-ARRAY.
+       COMPUTE country-start-idx =
+           COUNTRY-ARRAY-MAX - country-count + 1
+
+       OPEN OUTPUT OUTPUT-REPORT
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "COUNTRYSUM: cannot open " WS-REPORT-FILENAME ", "
+               "file status " WS-REPORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE "Customer count and total balance per country" TO INFO
+       WRITE REPORT-LINE
+       MOVE "---------------------------------------------" TO INFO
+       WRITE REPORT-LINE
+
+       PERFORM VARYING cty-idx FROM country-start-idx BY 1
+               UNTIL cty-idx > COUNTRY-ARRAY-MAX
+           MOVE SPACES TO INFO
+           MOVE CTY-BALANCE-TOTAL(cty-idx) TO balance-display
+           STRING "Country " DELIMITED BY SIZE
+               CTY-COUNTRY-CODE(cty-idx) DELIMITED BY SIZE
+               ": customer-count=" DELIMITED BY SIZE
+               CTY-CUSTOMER-COUNT(cty-idx) DELIMITED BY SIZE
+               " balance-total=" DELIMITED BY SIZE
+               FUNCTION TRIM(balance-display) DELIMITED BY SIZE
+               INTO INFO
+           WRITE REPORT-LINE
+           ADD CTY-CUSTOMER-COUNT(cty-idx) TO grand-customer-count
+           ADD CTY-BALANCE-TOTAL(cty-idx) TO grand-balance-total
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       MOVE grand-balance-total TO balance-display
+       STRING "TRAILER: countries=" DELIMITED BY SIZE
+           country-count DELIMITED BY SIZE
+           " customers-read=" DELIMITED BY SIZE
+           customers-read-count DELIMITED BY SIZE
+           " grand-customer-count=" DELIMITED BY SIZE
+           grand-customer-count DELIMITED BY SIZE
+           " grand-balance-total=" DELIMITED BY SIZE
+           FUNCTION TRIM(balance-display) DELIMITED BY SIZE
+           INTO INFO
+       WRITE REPORT-LINE
+       CLOSE OUTPUT-REPORT.
+
+       DISPLAY "COUNTRYSUM: " country-count " countr(y/ies), "
+           customers-read-count " customer(s) read."
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+
+      * Finds this customer's country-code in COUNTRY-ARRAY and adds
+      * this customer's balance (both account slots, same as
+      * opgave7/opgave9's balance-total accumulation) to its running
+      * count/total, or appends a brand new entry when the
+      * country-code hasn't been seen before. A plain linear SEARCH is
+      * used, not SEARCH ALL, since new entries are appended out of
+      * order as they turn up and the table is only sorted once, after
+      * the whole file has been read (see the SORT COUNTRY-ARRAY
+      * above) - same idiom as opgave21's ACCUMULATE-TRANSACTION.
+       ACCUMULATE-CUSTOMER.
+           SET cty-idx TO 1
+           MOVE "N" TO country-found
+           SEARCH COUNTRY-ARRAY
+               AT END
+                   CONTINUE
+               WHEN CTY-COUNTRY-CODE(cty-idx)
+                       = country-code OF CUSTOMER-RECORD
+                   MOVE "Y" TO country-found
+           END-SEARCH
+
+           IF country-found = "Y"
+               ADD 1 TO CTY-CUSTOMER-COUNT(cty-idx)
+               ADD balance(1) TO CTY-BALANCE-TOTAL(cty-idx)
+               ADD balance(2) TO CTY-BALANCE-TOTAL(cty-idx)
+           ELSE
+               IF country-count >= COUNTRY-ARRAY-MAX
+                   DISPLAY "COUNTRYSUM: COUNTRY-ARRAY is full ("
+                       COUNTRY-ARRAY-MAX "), ignoring country-code "
+                       country-code OF CUSTOMER-RECORD
+               ELSE
+                   ADD 1 TO country-count
+                   MOVE country-code OF CUSTOMER-RECORD
+                       TO CTY-COUNTRY-CODE(country-count)
+                   MOVE 1 TO CTY-CUSTOMER-COUNT(country-count)
+                   COMPUTE CTY-BALANCE-TOTAL(country-count) =
+                       balance(1) + balance(2)
+               END-IF
+           END-IF.
+       EXIT.

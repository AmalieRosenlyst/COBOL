@@ -0,0 +1,208 @@
+      * Formål: Housekeeping-job der rydder op i dateret
+      *    account-statements-YYYY-MM.txt-arkivering (se opgave10's
+      *    ARCHIVE-STATEMENTS) ved at slette arkivfiler aeldre end en
+      *    konfigurerbar opbevaringsperiode, saa gamle
+      *    kontoudskriftsarkiver ikke hober sig op uden styring.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHPURGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CANDIDATE-FILE ASSIGN TO DYNAMIC WS-CANDIDATE-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CANDIDATE-STATUS.
+       SELECT OUTPUT-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CANDIDATE-FILE.
+       01 CANDIDATE-RECORD              PIC X(250).
+
+       FD OUTPUT-REPORT.
+       01 REPORT-LINE.
+           02 INFO                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CANDIDATE-STATUS           PIC XX VALUE "00".
+       01 WS-REPORT-STATUS              PIC XX VALUE "00".
+
+       01 WS-ARCHIVE-PREFIX             PIC X(60)
+           VALUE "account-statements-".
+       01 WS-REPORT-FILENAME
+           PIC X(100) VALUE "archive-purge-report.txt".
+
+      * How many years an archived statement file must be kept before
+      * it is eligible for purge; overridable via
+      * STATEMENT_ARCHIVE_RETENTION_YEARS. Default matches the 7-year
+      * record-keeping policy cited in the request.
+       01 WS-RETENTION-YEARS-TEXT       PIC X(15) VALUE SPACES.
+       01 WS-RETENTION-YEARS            PIC 9(3) VALUE 7.
+
+      * How far back (in calendar years before the retention cutoff)
+      * to look for archive files that might exist; overridable via
+      * STATEMENT_ARCHIVE_SCAN_YEARS since the exact start of the
+      * archive history isn't recorded anywhere else in the system.
+       01 WS-SCAN-YEARS-TEXT            PIC X(15) VALUE SPACES.
+       01 WS-SCAN-YEARS                 PIC 9(3) VALUE 20.
+
+       01 WS-CANDIDATE-FILENAME         PIC X(100) VALUE SPACES.
+       01 WS-CURRENT-DATE               PIC X(21) VALUE SPACES.
+       01 WS-CUR-YEAR                   PIC 9(4).
+       01 WS-CUR-MONTH                  PIC 9(2).
+       01 WS-CUTOFF-TOTAL-MONTHS        PIC S9(6).
+       01 WS-CUTOFF-YEAR                PIC 9(4).
+       01 WS-CUTOFF-MONTH               PIC 9(2).
+       01 WS-SCAN-TOTAL-MONTHS          PIC S9(6).
+       01 WS-SCAN-YEAR                  PIC 9(4).
+       01 WS-SCAN-MONTH                 PIC 9(2).
+       01 scan-month-idx                PIC 9(4).
+       01 scan-month-count              PIC 9(4).
+       01 WS-DELETE-RC                  PIC 9(9) COMP-5 VALUE ZEROES.
+       01 WS-DELETE-RC-DISPLAY          PIC 9(9) VALUE ZEROES.
+
+       01 checked-count                 PIC 9(6) VALUE ZEROES.
+       01 purged-count                  PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-RETENTION-YEARS-TEXT
+           FROM ENVIRONMENT "STATEMENT_ARCHIVE_RETENTION_YEARS"
+       IF WS-RETENTION-YEARS-TEXT NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-RETENTION-YEARS-TEXT)
+               TO WS-RETENTION-YEARS
+       END-IF
+
+       ACCEPT WS-SCAN-YEARS-TEXT
+           FROM ENVIRONMENT "STATEMENT_ARCHIVE_SCAN_YEARS"
+       IF WS-SCAN-YEARS-TEXT NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-SCAN-YEARS-TEXT) TO WS-SCAN-YEARS
+       END-IF
+
+       ACCEPT WS-REPORT-FILENAME
+           FROM ENVIRONMENT "ARCHIVE_PURGE_REPORT_FILE"
+       IF WS-REPORT-FILENAME = SPACES
+           MOVE "archive-purge-report.txt" TO WS-REPORT-FILENAME
+       END-IF
+
+       PERFORM COMPUTE-CUTOFF-MONTH.
+
+       OPEN OUTPUT OUTPUT-REPORT
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "ARCHPURGE: cannot open " WS-REPORT-FILENAME ", "
+               "file status " WS-REPORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE SPACES TO INFO
+       STRING "Archive purge report - retention "
+               DELIMITED BY SIZE
+           WS-RETENTION-YEARS DELIMITED BY SIZE
+           " year(s), cutoff " DELIMITED BY SIZE
+           WS-CUTOFF-YEAR DELIMITED BY SIZE
+           "-" DELIMITED BY SIZE
+           WS-CUTOFF-MONTH DELIMITED BY SIZE
+           INTO INFO
+       WRITE REPORT-LINE
+       MOVE "-----------------------------------------------------"
+           TO INFO
+       WRITE REPORT-LINE
+
+      * Walk every calendar month from WS-SCAN-YEARS years before the
+      * cutoff up to (and including) the cutoff month itself, testing
+      * each candidate account-statements-YYYY-MM.txt for existence.
+      * There is no directory-scan facility in this codebase (no CALL
+      * of any kind exists anywhere else in the repo), so the scan
+      * relies on the archive file naming convention being exactly
+      * the one opgave10 already generates, rather than listing the
+      * filesystem directly.
+       COMPUTE WS-CUTOFF-TOTAL-MONTHS =
+           (WS-CUTOFF-YEAR * 12) + (WS-CUTOFF-MONTH - 1)
+       COMPUTE scan-month-count = (WS-SCAN-YEARS * 12) + 1
+
+       PERFORM VARYING scan-month-idx FROM 1 BY 1
+               UNTIL scan-month-idx > scan-month-count
+           COMPUTE WS-SCAN-TOTAL-MONTHS =
+               WS-CUTOFF-TOTAL-MONTHS - scan-month-count
+                   + scan-month-idx
+           COMPUTE WS-SCAN-YEAR = WS-SCAN-TOTAL-MONTHS / 12
+           COMPUTE WS-SCAN-MONTH =
+               FUNCTION MOD(WS-SCAN-TOTAL-MONTHS, 12) + 1
+
+           STRING FUNCTION TRIM(WS-ARCHIVE-PREFIX) DELIMITED BY SIZE
+               WS-SCAN-YEAR DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-SCAN-MONTH DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-CANDIDATE-FILENAME
+
+           PERFORM CHECK-AND-PURGE-CANDIDATE
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: checked=" DELIMITED BY SIZE
+           checked-count DELIMITED BY SIZE
+           " purged=" DELIMITED BY SIZE
+           purged-count DELIMITED BY SIZE
+           INTO INFO
+       WRITE REPORT-LINE
+       CLOSE OUTPUT-REPORT.
+
+       DISPLAY "ARCHPURGE: " checked-count " candidate(s) checked, "
+           purged-count " file(s) purged."
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+
+      * Computes WS-CUTOFF-YEAR/WS-CUTOFF-MONTH as WS-RETENTION-YEARS
+      * years before today's month, using the same month-arithmetic
+      * technique as opgave22/DORMANT's COMPUTE-CUTOFF-DATE.
+       COMPUTE-CUTOFF-MONTH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:4) TO WS-CUR-YEAR
+           MOVE WS-CURRENT-DATE(5:2) TO WS-CUR-MONTH
+
+           COMPUTE WS-CUTOFF-TOTAL-MONTHS =
+               (WS-CUR-YEAR * 12) + (WS-CUR-MONTH - 1)
+                   - (WS-RETENTION-YEARS * 12)
+           COMPUTE WS-CUTOFF-YEAR = WS-CUTOFF-TOTAL-MONTHS / 12
+           COMPUTE WS-CUTOFF-MONTH =
+               FUNCTION MOD(WS-CUTOFF-TOTAL-MONTHS, 12) + 1.
+       EXIT.
+
+      * Tests whether WS-CANDIDATE-FILENAME exists (an OPEN INPUT
+      * status check, the same existence-probe idiom opgave21's
+      * LOAD-YTD-TOTALS/opgave10's balance-carry-forward loading use)
+      * and, if so, deletes it via the CBL_DELETE_FILE runtime library
+      * routine (GnuCOBOL's standard file-management call, not a
+      * vendor-specific extension) and logs the outcome.
+       CHECK-AND-PURGE-CANDIDATE.
+           OPEN INPUT CANDIDATE-FILE
+           IF WS-CANDIDATE-STATUS = "00"
+               ADD 1 TO checked-count
+               CLOSE CANDIDATE-FILE
+               ADD 1 TO purged-count
+               CALL "CBL_DELETE_FILE" USING WS-CANDIDATE-FILENAME
+                   RETURNING WS-DELETE-RC
+               MOVE SPACES TO INFO
+               IF WS-DELETE-RC = 0
+                   STRING "PURGED: " DELIMITED BY SIZE
+                       WS-CANDIDATE-FILENAME DELIMITED BY SIZE
+                       INTO INFO
+               ELSE
+                   SUBTRACT 1 FROM purged-count
+                   MOVE WS-DELETE-RC TO WS-DELETE-RC-DISPLAY
+                   STRING "PURGE-FAILED: " DELIMITED BY SIZE
+                       WS-CANDIDATE-FILENAME DELIMITED BY SIZE
+                       " rc=" DELIMITED BY SIZE
+                       WS-DELETE-RC-DISPLAY DELIMITED BY SIZE
+                       INTO INFO
+               END-IF
+               WRITE REPORT-LINE
+           END-IF.
+       EXIT.

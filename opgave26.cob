@@ -0,0 +1,312 @@
+      * Formål: Valider en ny-kunde-feed (samme layout som
+      *    customer-info.txt) - påkrævede felter til stede, saldo ikke
+      *    negativ, valuta-code på tilladt liste, ikke allerede et
+      *    kendt client-id - og indfletter kun de godkendte poster i
+      *    customer-info.txt, mens resten skrives til en rejects-fil.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULKIMP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id OF CUSTOMER-RECORD
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT INPUT-FEED ASSIGN TO DYNAMIC WS-FEED-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FEED-STATUS.
+       SELECT OUTPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       RECORD KEY IS client-id OF OUTPUT-CUSTOMER-RECORD
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT REJECTS-FILE ASSIGN TO DYNAMIC WS-REJECTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REJECTS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD INPUT-FEED.
+       01 FEED-RECORD.
+           COPY "customers.cpy".
+       FD OUTPUT-CUSTOMERS.
+       01 OUTPUT-CUSTOMER-RECORD.
+           COPY "customers.cpy".
+       FD REJECTS-FILE.
+       01 REJECT-LINE.
+           02 INFO                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * Variables used as condition in while loops
+       01 END-OF-CUSTOMERS          PIC X VALUE "N".
+       01 END-OF-FEED               PIC X VALUE "N".
+       01 WS-CUSTOMERS-STATUS       PIC XX VALUE "00".
+       01 WS-FEED-STATUS            PIC XX VALUE "00".
+       01 WS-REJECTS-STATUS         PIC XX VALUE "00".
+       01 found-flag                PIC X VALUE "N".
+       01 record-valid               PIC X VALUE "N".
+       01 reject-reason             PIC X(60) VALUE SPACES.
+       01 chk-acct-idx               PIC 9(1) VALUE ZEROES.
+
+       01 CUSTOMER-ARRAY            OCCURS 500 TIMES
+                                     INDEXED BY cust-idx.
+           COPY "customers.cpy".
+       01 customer-count            PIC 9(4) VALUE ZEROES.
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different feed or
+      * customer file without recompiling.
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-FEED-FILENAME
+           PIC X(100) VALUE "new-customer-feed.txt".
+       01 WS-REJECTS-FILENAME
+           PIC X(100) VALUE "customer-onboarding-rejects.txt".
+
+      * Batch control totals
+       01 feed-read-count           PIC 9(6) VALUE ZEROES.
+       01 imported-count            PIC 9(6) VALUE ZEROES.
+       01 rejected-count            PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-FEED-FILENAME
+           FROM ENVIRONMENT "NEW_CUSTOMER_FEED_FILE"
+       IF WS-FEED-FILENAME = SPACES
+           MOVE "new-customer-feed.txt" TO WS-FEED-FILENAME
+       END-IF
+
+       ACCEPT WS-REJECTS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_ONBOARDING_REJECTS_FILE"
+       IF WS-REJECTS-FILENAME = SPACES
+           MOVE "customer-onboarding-rejects.txt" TO WS-REJECTS-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+               AND WS-CUSTOMERS-STATUS NOT = "35"
+           DISPLAY "BULKIMP: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       IF WS-CUSTOMERS-STATUS = "00"
+           PERFORM UNTIL END-OF-CUSTOMERS = "Y"
+               READ INPUT-CUSTOMERS INTO CUSTOMER-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-CUSTOMERS
+                   NOT AT END
+                       IF customer-count >= 500
+                           DISPLAY "BULKIMP: CUSTOMER-ARRAY is full, "
+                               "cannot load more of "
+                               WS-CUSTOMERS-FILENAME
+                           MOVE "Y" TO END-OF-CUSTOMERS
+                       ELSE
+                           ADD 1 TO customer-count
+                           MOVE CUSTOMER-RECORD
+                               TO CUSTOMER-ARRAY(customer-count)
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-CUSTOMERS-STATUS NOT = "00" AND NOT = "10"
+               DISPLAY "BULKIMP: error reading " WS-CUSTOMERS-FILENAME
+                   ", file status " WS-CUSTOMERS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE INPUT-CUSTOMERS
+       END-IF.
+
+       OPEN INPUT INPUT-FEED
+       IF WS-FEED-STATUS NOT = "00"
+           DISPLAY "BULKIMP: cannot open " WS-FEED-FILENAME ", "
+               "file status " WS-FEED-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT REJECTS-FILE
+       IF WS-REJECTS-STATUS NOT = "00"
+           DISPLAY "BULKIMP: cannot open " WS-REJECTS-FILENAME ", "
+               "file status " WS-REJECTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL END-OF-FEED = "Y"
+           READ INPUT-FEED INTO FEED-RECORD
+               AT END
+                   MOVE "Y" TO END-OF-FEED
+               NOT AT END
+                   ADD 1 TO feed-read-count
+                   PERFORM VALIDATE-FEED-RECORD
+           END-READ
+       END-PERFORM.
+       IF WS-FEED-STATUS NOT = "00" AND NOT = "10"
+           DISPLAY "BULKIMP: error reading " WS-FEED-FILENAME
+               ", file status " WS-FEED-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       CLOSE INPUT-FEED.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: feed-read=" DELIMITED BY SIZE
+           feed-read-count DELIMITED BY SIZE
+           " imported=" DELIMITED BY SIZE
+           imported-count DELIMITED BY SIZE
+           " rejected=" DELIMITED BY SIZE
+           rejected-count DELIMITED BY SIZE
+           INTO INFO
+       WRITE REJECT-LINE
+       CLOSE REJECTS-FILE.
+
+       IF imported-count > 0
+           OPEN OUTPUT OUTPUT-CUSTOMERS
+           IF WS-CUSTOMERS-STATUS NOT = "00"
+               DISPLAY "BULKIMP: cannot open " WS-CUSTOMERS-FILENAME
+                   " for rewrite, file status " WS-CUSTOMERS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING cust-idx FROM 1 BY 1
+                   UNTIL cust-idx > customer-count
+               MOVE CUSTOMER-ARRAY(cust-idx) TO OUTPUT-CUSTOMER-RECORD
+               WRITE OUTPUT-CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY "BULKIMP: duplicate client-id "
+                           client-id OF OUTPUT-CUSTOMER-RECORD
+                           " while rewriting " WS-CUSTOMERS-FILENAME
+               END-WRITE
+           END-PERFORM
+           CLOSE OUTPUT-CUSTOMERS
+       END-IF.
+
+       DISPLAY "BULKIMP: " feed-read-count " record(s) read, "
+           imported-count " imported, " rejected-count " rejected."
+
+       IF rejected-count > 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+
+      * Validates one FEED-RECORD - required fields present, balance
+      * non-negative on any account slot that has an account-number,
+      * valuta-code on the allowed list for those same slots, and
+      * client-id not already on file (either pre-existing or earlier
+      * in this same feed) - then either appends it to CUSTOMER-ARRAY
+      * or writes it to REJECTS-FILE with a reason, following the
+      * same required-fields/allowed-value validation style as
+      * opgave18's CONTCHK.
+       VALIDATE-FEED-RECORD.
+           MOVE "Y" TO record-valid
+           MOVE SPACES TO reject-reason
+
+           IF client-id OF FEED-RECORD = SPACES
+               MOVE "N" TO record-valid
+               MOVE "MANGLENDE CLIENT-ID" TO reject-reason
+           END-IF
+
+           IF record-valid = "Y"
+                   AND first-name OF FEED-RECORD = SPACES
+               MOVE "N" TO record-valid
+               MOVE "MANGLENDE FORNAVN" TO reject-reason
+           END-IF
+
+           IF record-valid = "Y"
+                   AND last-name OF FEED-RECORD = SPACES
+               MOVE "N" TO record-valid
+               MOVE "MANGLENDE EFTERNAVN" TO reject-reason
+           END-IF
+
+           IF record-valid = "Y"
+               SET cust-idx TO 1
+               MOVE "N" TO found-flag
+               SEARCH CUSTOMER-ARRAY
+                   AT END
+                       CONTINUE
+                   WHEN client-id OF CUSTOMER-ARRAY(cust-idx)
+                       = client-id OF FEED-RECORD
+                       MOVE "Y" TO found-flag
+               END-SEARCH
+               IF found-flag = "Y"
+                   MOVE "N" TO record-valid
+                   MOVE "CLIENT-ID FINDES ALLEREDE" TO reject-reason
+               END-IF
+           END-IF
+
+           IF record-valid = "Y"
+               PERFORM VARYING chk-acct-idx FROM 1 BY 1
+                       UNTIL chk-acct-idx > 2
+                       OR record-valid = "N"
+                   IF account-number OF FEED-RECORD(chk-acct-idx)
+                           NOT = SPACES
+                       IF balance OF FEED-RECORD(chk-acct-idx) < 0
+                           MOVE "N" TO record-valid
+                           MOVE "NEGATIV SALDO" TO reject-reason
+                       END-IF
+                       IF record-valid = "Y"
+                               AND valuta-code
+                                   OF FEED-RECORD(chk-acct-idx)
+                                       NOT = "DKK"
+                               AND valuta-code
+                                   OF FEED-RECORD(chk-acct-idx)
+                                       NOT = "EUR"
+                               AND valuta-code
+                                   OF FEED-RECORD(chk-acct-idx)
+                                       NOT = "USD"
+                               AND valuta-code
+                                   OF FEED-RECORD(chk-acct-idx)
+                                       NOT = "GBP"
+                               AND valuta-code
+                                   OF FEED-RECORD(chk-acct-idx)
+                                       NOT = "SEK"
+                               AND valuta-code
+                                   OF FEED-RECORD(chk-acct-idx)
+                                       NOT = "NOK"
+                           MOVE "N" TO record-valid
+                           MOVE "UGYLDIG VALUTA-CODE" TO reject-reason
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF record-valid = "Y"
+               IF customer-count >= 500
+                   MOVE "N" TO record-valid
+                   MOVE "CUSTOMER-ARRAY ER FULD" TO reject-reason
+               ELSE
+                   ADD 1 TO customer-count
+                   MOVE FEED-RECORD TO CUSTOMER-ARRAY(customer-count)
+                   ADD 1 TO imported-count
+               END-IF
+           END-IF
+
+           IF record-valid = "N"
+               ADD 1 TO rejected-count
+               MOVE SPACES TO INFO
+               STRING "AFVIST: client-id=" DELIMITED BY SIZE
+                   client-id OF FEED-RECORD DELIMITED BY SIZE
+                   " reason=" DELIMITED BY SIZE
+                   FUNCTION TRIM(reject-reason) DELIMITED BY SIZE
+                   INTO INFO
+               WRITE REJECT-LINE
+           END-IF.
+       EXIT.

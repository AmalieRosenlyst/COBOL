@@ -0,0 +1,574 @@
+      * Formål: Genudsted kontoudskriften for én enkelt kunde (og
+      *    valgfrit en datointerval) uden at genkøre hele den
+      *    natlige batchkørsel, når en kunde efterspørger en kopi.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTRE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INPUT-BANKS ASSIGN TO DYNAMIC WS-BANKS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-BANKS-STATUS.
+       SELECT INPUT-TRANSACTIONS
+       ASSIGN TO DYNAMIC WS-TRANSACTIONS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-TRANSACTIONS-STATUS.
+       SELECT INPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       RECORD KEY IS client-id OF CUSTOMER-RECORD
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT OUTPUT-REISSUE ASSIGN TO DYNAMIC WS-REISSUE-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REISSUE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-BANKS.
+       01 BANK-RECORD.
+           COPY "banks.cpy".
+       FD INPUT-TRANSACTIONS.
+       01 TRANSACTION-RECORD.
+           COPY "transactions.cpy".
+       FD INPUT-ACCOUNTS.
+       01 ACCOUNT-RECORD.
+           COPY "account-info.cpy".
+       FD INPUT-CUSTOMERS.
+       01 CUSTOMER-RECORD.
+           COPY "customers.cpy".
+
+       FD OUTPUT-REISSUE.
+       01 REISSUE-LINE.
+           02 INFO                     PIC X(250).
+
+       WORKING-STORAGE SECTION.
+      * Variable used as condition in while loop
+       01 EOF-BANKS                     PIC X VALUE "N".
+       01 EOF-TRANSACTIONS              PIC X VALUE "N".
+       01 EOF-ACCOUNTS                  PIC X VALUE "N".
+       01 WS-BANKS-STATUS               PIC XX VALUE "00".
+       01 WS-TRANSACTIONS-STATUS        PIC XX VALUE "00".
+       01 WS-ACCOUNTS-STATUS            PIC XX VALUE "00".
+       01 WS-CUSTOMERS-STATUS           PIC XX VALUE "00".
+       01 WS-REISSUE-STATUS             PIC XX VALUE "00".
+
+       01 BANK-ARRAY-MAX                PIC 9(4) VALUE 200.
+       01 BANK-ARRAY                    OCCURS 200 TIMES
+                                        INDEXED BY idx-bank.
+           COPY "banks.cpy".
+       01 bank-count                    PIC 9(4) VALUE ZEROES.
+
+       01 ACCOUNT-ARRAY-MAX             PIC 9(4) VALUE 2000.
+       01 ACCOUNT-ARRAY                 OCCURS 2000 TIMES
+                                        INDEXED BY idx-acct.
+           COPY "account-info.cpy".
+       01 account-load-count            PIC 9(4) VALUE ZEROES.
+
+      * Only this run's target client-id's transactions are kept, then
+      * sorted by account-number/date so the reissued statement shows
+      * the same consolidated, running-balance order opgave10's
+      * regular nightly statement would have shown.
+       01 TRANSACTION-ARRAY-MAX         PIC 9(4) VALUE 5000.
+       01 TRANSACTION-ARRAY             OCCURS 5000 TIMES
+                                 ASCENDING KEY IS TR-ACCOUNT-NUMBER
+                                                  TR-TRANSACTION-DATE
+                                 INDEXED BY idx-tran.
+           COPY "transactions.cpy"
+               REPLACING ==ACCOUNT-NUMBER== BY ==TR-ACCOUNT-NUMBER==
+                   ==TRANSACTION-DATE== BY ==TR-TRANSACTION-DATE==.
+       01 transaction-load-count        PIC 9(4) VALUE ZEROES.
+       01 tran-start-idx                PIC 9(4) VALUE ZEROES.
+
+       01 account-found                 PIC X VALUE "N".
+      * Set by CHECK-ACCOUNT-STATUS: "N" means the transaction's
+      * account is on record as closed or frozen, same flag/paragraph
+      * name as opgave10.cob's nightly run uses to reject those
+      * transactions instead of posting/printing them.
+       01 account-active                PIC X VALUE "Y".
+      * Signed to match account-info.cpy's balance (req034) - an
+      * overdrawn account's opening/closing balance is a genuine
+      * negative amount, not an unsigned one.
+       01 opening-balance
+           PIC S9(7)V99 SIGN IS TRAILING SEPARATE VALUE ZEROES.
+       01 closing-balance
+           PIC S9(7)V99 SIGN IS TRAILING SEPARATE VALUE ZEROES.
+
+      * Thousands-separated, decimal-aligned amount/balance, same
+      * editing convention as opgave10's printed statement.
+      * amount-display stays unsigned - AMOUNT OF TRANSACTION-RECORD
+      * is unsigned. balance-display is signed to render a negative
+      * balance correctly.
+       01 amount-display                PIC Z,ZZZ,ZZ9.99.
+       01 balance-display                PIC -Z,ZZZ,ZZ9.99.
+
+       01 resolved-bank-name            PIC X(30) VALUE SPACES.
+       01 resolved-bank-swift           PIC X(11) VALUE SPACES.
+       01 resolved-bank-street          PIC X(30) VALUE SPACES.
+       01 resolved-bank-postal-code     PIC X(4) VALUE SPACES.
+       01 resolved-bank-city            PIC X(20) VALUE SPACES.
+       01 resolved-bank-country-code    PIC X(2) VALUE SPACES.
+
+           COPY "clean-spaces-fields.cpy".
+
+      * Batch control totals
+       01 transaction-count             PIC 9(6) VALUE ZEROES.
+
+      * Required client-id and optional date-range selection, passed
+      * as "CLIENTID [STARTDATE ENDDATE]" (YYYYMMDD YYYYMMDD) on the
+      * command line - same UNSTRING-a-command-line-parm idiom as
+      * opgave10's WS-DATE-PARM, extended with the client-id token
+      * this reissue mode needs to target a single customer.
+       01 WS-REISSUE-PARM               PIC X(30) VALUE SPACES.
+       01 WS-TARGET-CLIENT-ID           PIC X(10) VALUE SPACES.
+       01 range-start-date              PIC X(8) VALUE LOW-VALUES.
+       01 range-end-date                PIC X(8) VALUE HIGH-VALUES.
+       01 date-range-active             PIC X VALUE "N".
+       01 transaction-in-range          PIC X VALUE "Y".
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling, same as opgave10.
+       01 WS-BANKS-FILENAME             PIC X(100) VALUE "banks.txt".
+       01 WS-TRANSACTIONS-FILENAME
+           PIC X(100) VALUE "transactions.txt".
+       01 WS-ACCOUNTS-FILENAME
+           PIC X(100) VALUE "account-info.txt".
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-REISSUE-FILENAME
+           PIC X(100) VALUE "statement-reissue.txt".
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-REISSUE-PARM FROM COMMAND-LINE
+       UNSTRING WS-REISSUE-PARM DELIMITED BY " "
+           INTO WS-TARGET-CLIENT-ID range-start-date range-end-date
+       IF WS-TARGET-CLIENT-ID = SPACES
+           DISPLAY "STMTRE: usage: opgave27 CLIENT-ID "
+               "[STARTDATE ENDDATE]"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       IF range-start-date NOT = SPACES AND range-end-date NOT = SPACES
+           MOVE "Y" TO date-range-active
+       ELSE
+           MOVE LOW-VALUES TO range-start-date
+           MOVE HIGH-VALUES TO range-end-date
+       END-IF
+
+       ACCEPT WS-BANKS-FILENAME FROM ENVIRONMENT "BANKS_FILE"
+       IF WS-BANKS-FILENAME = SPACES
+           MOVE "banks.txt" TO WS-BANKS-FILENAME
+       END-IF
+
+       ACCEPT WS-TRANSACTIONS-FILENAME
+           FROM ENVIRONMENT "TRANSACTIONS_FILE"
+       IF WS-TRANSACTIONS-FILENAME = SPACES
+           MOVE "transactions.txt" TO WS-TRANSACTIONS-FILENAME
+       END-IF
+
+       ACCEPT WS-ACCOUNTS-FILENAME FROM ENVIRONMENT "ACCOUNT_INFO_FILE"
+       IF WS-ACCOUNTS-FILENAME = SPACES
+           MOVE "account-info.txt" TO WS-ACCOUNTS-FILENAME
+       END-IF
+
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-REISSUE-FILENAME
+           FROM ENVIRONMENT "STATEMENT_REISSUE_FILE"
+       IF WS-REISSUE-FILENAME = SPACES
+           MOVE "statement-reissue.txt" TO WS-REISSUE-FILENAME
+       END-IF
+
+       OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "STMTRE: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE WS-TARGET-CLIENT-ID TO client-id OF CUSTOMER-RECORD
+       READ INPUT-CUSTOMERS
+           INVALID KEY
+               DISPLAY "STMTRE: unknown client-id "
+                   WS-TARGET-CLIENT-ID
+               MOVE 16 TO RETURN-CODE
+       END-READ
+       CLOSE INPUT-CUSTOMERS
+       IF RETURN-CODE = 16
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-BANKS
+       IF WS-BANKS-STATUS NOT = "00"
+           DISPLAY "STMTRE: cannot open " WS-BANKS-FILENAME
+               ", file status " WS-BANKS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-ACCOUNTS
+       IF WS-ACCOUNTS-STATUS NOT = "00"
+           DISPLAY "STMTRE: cannot open " WS-ACCOUNTS-FILENAME
+               ", file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT INPUT-TRANSACTIONS
+       IF WS-TRANSACTIONS-STATUS NOT = "00"
+           DISPLAY "STMTRE: cannot open " WS-TRANSACTIONS-FILENAME
+               ", file status " WS-TRANSACTIONS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-REISSUE
+       IF WS-REISSUE-STATUS NOT = "00"
+           DISPLAY "STMTRE: cannot open " WS-REISSUE-FILENAME ", "
+               "file status " WS-REISSUE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       PERFORM LOAD-BANKS.
+       PERFORM LOAD-ACCOUNTS.
+       PERFORM LOAD-TARGET-TRANSACTIONS.
+
+       SORT TRANSACTION-ARRAY.
+       COMPUTE tran-start-idx =
+           TRANSACTION-ARRAY-MAX - transaction-load-count + 1
+
+       MOVE SPACES TO RAW-TEXT
+       MOVE first-name OF CUSTOMER-RECORD TO RAW-TEXT
+       PERFORM CLEAN-SPACES
+       MOVE SPACES TO INFO
+       STRING "Genudstedt kontoudskrift for: "
+               DELIMITED BY SIZE
+           FUNCTION TRIM(CLEAN-TEXT) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           last-name OF CUSTOMER-RECORD DELIMITED BY SIZE
+           INTO INFO
+       WRITE REISSUE-LINE
+       MOVE "============================" TO INFO
+       WRITE REISSUE-LINE
+
+       PERFORM VARYING idx-tran FROM tran-start-idx BY 1
+               UNTIL idx-tran > TRANSACTION-ARRAY-MAX
+           MOVE TRANSACTION-ARRAY(idx-tran) TO TRANSACTION-RECORD
+           PERFORM IN-DATE-RANGE
+
+           PERFORM CHECK-ACCOUNT-STATUS
+
+           IF account-active = "N"
+               IF transaction-in-range = "Y"
+                   MOVE "----------------------------" TO INFO
+                   WRITE REISSUE-LINE
+
+                   MOVE SPACES TO INFO
+                   STRING "  Konto: " DELIMITED BY SIZE
+                       ACCOUNT-NUMBER OF TRANSACTION-RECORD
+                           DELIMITED BY SIZE
+                       " - LUKKET ELLER FROSSET KONTO, transaktion "
+                           DELIMITED BY SIZE
+                       "ikke medtaget" DELIMITED BY SIZE
+                       INTO INFO
+                   WRITE REISSUE-LINE
+               END-IF
+           ELSE
+      *> Every one of this customer's transactions is applied to the
+      *> running balance in date order, regardless of the optional
+      *> date range - otherwise the opening balance printed for the
+      *> first in-range transaction would still reflect account-info
+      *> .txt's raw snapshot instead of the true balance as of that
+      *> date (req011's range only controls what gets printed below).
+           PERFORM FIND-ACCOUNT-AND-APPLY
+
+           IF transaction-in-range = "Y"
+               MOVE "----------------------------" TO INFO
+               WRITE REISSUE-LINE
+
+               MOVE SPACES TO INFO
+               MOVE AMOUNT OF TRANSACTION-RECORD TO amount-display
+               IF TRANSACTION-TYPE OF TRANSACTION-RECORD = "D"
+                   STRING "Transaktion: Haevning " DELIMITED BY SIZE
+                       FUNCTION TRIM(amount-display) DELIMITED BY SIZE
+                       " d. " DELIMITED BY SIZE
+                       TRANSACTION-DATE OF TRANSACTION-RECORD
+                           DELIMITED BY SIZE
+                       INTO INFO
+               ELSE
+                   STRING "Transaktion: Indsaettelse " DELIMITED BY SIZE
+                       FUNCTION TRIM(amount-display) DELIMITED BY SIZE
+                       " d. " DELIMITED BY SIZE
+                       TRANSACTION-DATE OF TRANSACTION-RECORD
+                           DELIMITED BY SIZE
+                       INTO INFO
+               END-IF
+               WRITE REISSUE-LINE
+
+               MOVE SPACES TO INFO
+               STRING "  Konto: " DELIMITED BY SIZE
+                   ACCOUNT-NUMBER OF TRANSACTION-RECORD
+                       DELIMITED BY SIZE
+                   " Registreringsnummer: " DELIMITED BY SIZE
+                   REG-NR OF TRANSACTION-RECORD DELIMITED BY SIZE
+                   INTO INFO
+               WRITE REISSUE-LINE
+
+               PERFORM FIND-BANK
+
+               MOVE SPACES TO INFO
+               STRING "  Bank " DELIMITED BY SIZE
+                   resolved-bank-name DELIMITED BY SIZE
+                   " SWIFT/BIC: " DELIMITED BY SIZE
+                   resolved-bank-swift DELIMITED BY SIZE
+                   INTO INFO
+               WRITE REISSUE-LINE
+
+               MOVE SPACES TO INFO
+               IF account-found = "Y"
+                   MOVE opening-balance TO balance-display
+                   STRING "  Saldo primo: " DELIMITED BY SIZE
+                       FUNCTION TRIM(balance-display) DELIMITED BY SIZE
+                       INTO INFO
+               ELSE
+                   MOVE "  Saldo primo: UKENDT KONTO" TO INFO
+               END-IF
+               WRITE REISSUE-LINE
+
+               MOVE SPACES TO INFO
+               IF account-found = "Y"
+                   MOVE closing-balance TO balance-display
+                   STRING "  Saldo ultimo: " DELIMITED BY SIZE
+                       FUNCTION TRIM(balance-display) DELIMITED BY SIZE
+                       INTO INFO
+               ELSE
+                   MOVE "  Saldo ultimo: UKENDT KONTO" TO INFO
+               END-IF
+               WRITE REISSUE-LINE
+
+               ADD 1 TO transaction-count
+           END-IF
+           END-IF
+       END-PERFORM.
+
+       MOVE SPACES TO INFO
+       STRING "TRAILER: client-id=" DELIMITED BY SIZE
+           WS-TARGET-CLIENT-ID DELIMITED BY SIZE
+           " record-count=" DELIMITED BY SIZE
+           transaction-count DELIMITED BY SIZE
+           INTO INFO
+       WRITE REISSUE-LINE
+       CLOSE OUTPUT-REISSUE.
+
+       CLOSE INPUT-TRANSACTIONS.
+       CLOSE INPUT-ACCOUNTS.
+       CLOSE INPUT-BANKS.
+
+       DISPLAY "STMTRE: reissued " transaction-count
+           " transaction(s) for client-id " WS-TARGET-CLIENT-ID
+           " to " WS-REISSUE-FILENAME.
+
+       STOP RUN.
+
+      * --------------------- PARAGRAPH SECTION ------------------------
+       LOAD-BANKS.
+           SET idx-bank TO 1
+           PERFORM UNTIL EOF-BANKS = "Y"
+           READ INPUT-BANKS INTO BANK-RECORD
+               AT END
+                   MOVE "Y" TO EOF-BANKS
+               NOT AT END
+                   IF idx-bank > BANK-ARRAY-MAX
+                       DISPLAY "STMTRE: " WS-BANKS-FILENAME
+                           " has more rows than BANK-ARRAY ("
+                           BANK-ARRAY-MAX ") can hold, stopping load"
+                       MOVE "Y" TO EOF-BANKS
+                   ELSE
+                       MOVE BANK-RECORD TO BANK-ARRAY(idx-bank)
+                       SET idx-bank UP BY 1
+                       ADD 1 TO bank-count
+                   END-IF
+           END-READ
+           END-PERFORM.
+           IF WS-BANKS-STATUS NOT = "00" AND WS-BANKS-STATUS NOT = "10"
+               DISPLAY "STMTRE: error reading " WS-BANKS-FILENAME
+                   ", file status " WS-BANKS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       EXIT.
+
+       LOAD-ACCOUNTS.
+           SET idx-acct TO 1
+           PERFORM UNTIL EOF-ACCOUNTS = "Y"
+           READ INPUT-ACCOUNTS INTO ACCOUNT-RECORD
+               AT END
+                   MOVE "Y" TO EOF-ACCOUNTS
+               NOT AT END
+                   IF idx-acct > ACCOUNT-ARRAY-MAX
+                       DISPLAY "STMTRE: " WS-ACCOUNTS-FILENAME
+                           " has more rows than ACCOUNT-ARRAY ("
+                           ACCOUNT-ARRAY-MAX ") can hold, "
+                           "stopping load"
+                       MOVE "Y" TO EOF-ACCOUNTS
+                   ELSE
+                       MOVE ACCOUNT-RECORD TO ACCOUNT-ARRAY(idx-acct)
+                       SET idx-acct UP BY 1
+                       ADD 1 TO account-load-count
+                   END-IF
+           END-READ
+           END-PERFORM.
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+                   AND WS-ACCOUNTS-STATUS NOT = "10"
+               DISPLAY "STMTRE: error reading " WS-ACCOUNTS-FILENAME
+                   ", file status " WS-ACCOUNTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       EXIT.
+
+      * Loads every transaction belonging to WS-TARGET-CLIENT-ID into
+      * TRANSACTION-ARRAY, regardless of an optional date range - the
+      * range (see IN-DATE-RANGE, checked in the main loop below) only
+      * controls which transactions are *printed* on the reissued
+      * statement. Every one of the customer's transactions must still
+      * reach FIND-ACCOUNT-AND-APPLY in date order so the opening
+      * balance shown for the first in-range transaction reflects the
+      * true running balance, not account-info.txt's raw snapshot -
+      * the same load-everything/gate-printing-only split used by
+      * opgave10's LOAD-TRANSACTIONS/IN-DATE-RANGE.
+       LOAD-TARGET-TRANSACTIONS.
+           SET idx-tran TO 1
+           PERFORM UNTIL EOF-TRANSACTIONS = "Y"
+           READ INPUT-TRANSACTIONS INTO TRANSACTION-RECORD
+               AT END
+                   MOVE "Y" TO EOF-TRANSACTIONS
+               NOT AT END
+                   IF CLIENT-ID OF TRANSACTION-RECORD
+                           = WS-TARGET-CLIENT-ID
+                       IF idx-tran > TRANSACTION-ARRAY-MAX
+                           DISPLAY "STMTRE: "
+                               WS-TRANSACTIONS-FILENAME
+                               " has more matching rows than "
+                               "TRANSACTION-ARRAY ("
+                               TRANSACTION-ARRAY-MAX
+                               ") can hold, stopping load"
+                           MOVE "Y" TO EOF-TRANSACTIONS
+                       ELSE
+                           MOVE TRANSACTION-RECORD
+                               TO TRANSACTION-ARRAY(idx-tran)
+                           SET idx-tran UP BY 1
+                           ADD 1 TO transaction-load-count
+                       END-IF
+                   END-IF
+           END-READ
+           END-PERFORM.
+           IF WS-TRANSACTIONS-STATUS NOT = "00"
+                   AND WS-TRANSACTIONS-STATUS NOT = "10"
+               DISPLAY "STMTRE: error reading "
+                   WS-TRANSACTIONS-FILENAME ", file status "
+                   WS-TRANSACTIONS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       EXIT.
+
+      * Looks up the transaction's account in account-info.txt and
+      * sets account-active = "N" when it is on record as closed or
+      * frozen, so the caller can skip applying/printing the
+      * transaction instead of reissuing it as if it were a normal
+      * part of the statement - same paragraph name and logic as
+      * opgave10.cob's CHECK-ACCOUNT-STATUS. An account not found
+      * here is left active, same as opgave10/opgave9.
+       CHECK-ACCOUNT-STATUS.
+           MOVE "Y" TO account-active
+           SET idx-acct TO 1
+           SEARCH ACCOUNT-ARRAY
+               AT END
+                   CONTINUE
+               WHEN account-number OF ACCOUNT-ARRAY(idx-acct)
+                       = ACCOUNT-NUMBER OF TRANSACTION-RECORD
+                   IF account-status OF ACCOUNT-ARRAY(idx-acct) = "C"
+                       OR account-status OF ACCOUNT-ARRAY(idx-acct)
+                           = "F"
+                       MOVE "N" TO account-active
+                   END-IF
+           END-SEARCH.
+       EXIT.
+
+       FIND-ACCOUNT-AND-APPLY.
+           MOVE "N" TO account-found
+           SET idx-acct TO 1
+           SEARCH ACCOUNT-ARRAY
+               AT END
+                   CONTINUE
+               WHEN account-number OF ACCOUNT-ARRAY(idx-acct)
+                       = ACCOUNT-NUMBER OF TRANSACTION-RECORD
+                   MOVE "Y" TO account-found
+                   MOVE balance OF ACCOUNT-ARRAY(idx-acct)
+                       TO opening-balance
+                   IF TRANSACTION-TYPE OF TRANSACTION-RECORD = "D"
+                       SUBTRACT AMOUNT OF TRANSACTION-RECORD FROM
+                           balance OF ACCOUNT-ARRAY(idx-acct)
+                   ELSE
+                       ADD AMOUNT OF TRANSACTION-RECORD TO
+                           balance OF ACCOUNT-ARRAY(idx-acct)
+                   END-IF
+                   MOVE balance OF ACCOUNT-ARRAY(idx-acct)
+                       TO closing-balance
+           END-SEARCH.
+       EXIT.
+
+       IN-DATE-RANGE.
+           MOVE "Y" TO transaction-in-range
+           IF date-range-active = "Y"
+               IF TRANSACTION-DATE OF TRANSACTION-RECORD
+                       < range-start-date
+                   OR TRANSACTION-DATE OF TRANSACTION-RECORD
+                       > range-end-date
+                   MOVE "N" TO transaction-in-range
+               END-IF
+           END-IF.
+       EXIT.
+
+       FIND-BANK.
+           MOVE "UKENDT BANK" TO resolved-bank-name
+           MOVE SPACES TO resolved-bank-swift
+           MOVE SPACES TO resolved-bank-street
+           MOVE SPACES TO resolved-bank-postal-code
+           MOVE SPACES TO resolved-bank-city
+           MOVE SPACES TO resolved-bank-country-code
+           SET idx-bank TO 1
+           SEARCH BANK-ARRAY
+               AT END
+                   CONTINUE
+               WHEN REG-NR OF BANK-ARRAY(idx-bank)
+                   = REG-NR OF TRANSACTION-RECORD
+                   MOVE BANK-NAME OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-name
+                   MOVE BANK-SWIFT-BIC OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-swift
+                   MOVE BANK-STREET OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-street
+                   MOVE BANK-POSTAL-CODE OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-postal-code
+                   MOVE BANK-CITY OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-city
+                   MOVE BANK-COUNTRY-CODE OF BANK-ARRAY(idx-bank)
+                       TO resolved-bank-country-code
+           END-SEARCH.
+       EXIT.
+
+           COPY "clean-spaces.cpy".

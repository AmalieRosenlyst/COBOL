@@ -13,6 +13,7 @@
        01 account-number           PIC X(20) VALUE SPACES.
        01 balance                  PIC 9(6)V99 VALUE ZEROES.
        01 valuta-code              PIC X(3) VALUE SPACES.
+       01 balance-display          PIC ZZZ,ZZ9.99.
 
        01 idx                      PIC 9(2) VALUE ZEROES.
        01 idx-output               PIC 9(2) VALUE ZEROES.
@@ -49,7 +50,9 @@
        DISPLAY "| Client ID          :   " client-id.
        DISPLAY "| Name               :   " fullname-clean.
        DISPLAY "| Account number     :   " account-number.
-       DISPLAY "| Balance            :   " balance " " valuta-code.
+       MOVE balance TO balance-display.
+       DISPLAY "| Balance            :   " balance-display
+           " " valuta-code.
        DISPLAY "-----------------------------------------------".
        
        STOP RUN.

@@ -19,9 +19,9 @@
        MOVE "Gunnarson" TO last-name.
 
       * Set values for account info
-       MOVE "DK 123456789 666" TO account-number.
-       MOVE 42.08 TO balance.
-       MOVE "DKK" TO valuta-code.
+       MOVE "DK 123456789 666" TO account-number(1).
+       MOVE 42.08 TO balance(1).
+       MOVE "DKK" TO valuta-code(1).
        
       * Set values for customer address
        MOVE "Folievaenget" TO road-name.
@@ -41,8 +41,9 @@
        DISPLAY "-----------------------------------------------".
        DISPLAY "| Client ID          :   " client-id.
        DISPLAY "| Name               :   " first-name " " last-name.
-       DISPLAY "| Account number     :   " account-number.
-       DISPLAY "| Balance            :   " balance " " valuta-code.
+       DISPLAY "| Account number     :   " account-number(1).
+       DISPLAY "| Balance            :   " balance(1) " "
+           valuta-code(1).
        DISPLAY "-----------------------------------------------".
        
        

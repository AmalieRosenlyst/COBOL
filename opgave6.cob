@@ -6,8 +6,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUT-FILE ASSIGN TO "customer-info.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS client-id
+       FILE STATUS IS WS-INPUT-STATUS.
+       SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-LOG-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-LOG-STATUS.
+       SELECT OUTPUT-REPORT ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REPORT-STATUS.
 
        DATA DIVISION.
 
@@ -15,48 +24,338 @@
        FD INPUT-FILE.
        01 INPUT-RECORD.
            COPY "customers.cpy".
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE.
+           02 AUDIT-INFO                PIC X(150).
+       FD OUTPUT-REPORT.
+       01 REPORT-LINE.
+           02 R-INFO                    PIC X(80).
        WORKING-STORAGE SECTION.
       * Variable used as condition in while loop
        01 END-OF-FILE PIC X VALUE "N".
+       01 WS-INPUT-STATUS PIC XX VALUE "00".
+       01 WS-AUDIT-LOG-STATUS PIC XX VALUE "00".
+       01 WS-REPORT-STATUS PIC XX VALUE "00".
+       01 acct-idx PIC 9 VALUE ZEROES.
+       01 balance-display          PIC -Z,ZZZ,ZZ9.99.
+
+      * Configurable file name, overridden via the CUSTOMER_INFO_FILE
+      * environment variable so the same executable can be pointed at
+      * a different month's input file without recompiling.
+       01 WS-INPUT-FILENAME PIC X(100) VALUE "customer-info.txt".
+
+      * Printer-ready, paginated customer report: a fixed number of
+      * customers per page, with the column-header block repeated at
+      * the top of every page and a page number in the footer, so a
+      * multi-hundred-customer dump reads like a proper printed
+      * listing instead of one unbroken scroll.
+       01 WS-REPORT-FILENAME
+           PIC X(100) VALUE "customer-report.txt".
+       01 WS-CUSTOMERS-PER-PAGE     PIC 9(3) VALUE 10.
+       01 WS-PAGE-NUMBER            PIC 9(4) VALUE ZEROES.
+       01 WS-CUSTOMERS-ON-PAGE      PIC 9(3) VALUE ZEROES.
+
+      * Audit log of batch runs against customer-info.txt, shared
+      * across opgave6/7/9/10, overridden via BATCH_AUDIT_LOG_FILE.
+       01 WS-AUDIT-LOG-FILENAME
+           PIC X(100) VALUE "batch-audit-log.txt".
+       01 WS-PROGRAM-NAME           PIC X(10) VALUE "opgave6".
+       01 WS-CURRENT-DATE           PIC X(21) VALUE SPACES.
+       01 WS-RUN-TIMESTAMP          PIC X(19) VALUE SPACES.
+
+      * Optional lookup mode: a client-id or last-name supplied as the
+      * command-line argument restricts the dump to matching records
+      * instead of displaying the whole file.
+       01 WS-LOOKUP-PARM                PIC X(20) VALUE SPACES.
+       01 match-count                   PIC 9(6) VALUE ZEROES.
+
+      * GDPR-style masking: when turned on via MASK_CONTACT_INFO, the
+      * console report only shows the last 2 digits of the phone number
+      * and the domain part of the email; the underlying file is never
+      * changed, so authorized batch programs still see the full value.
+       01 WS-MASK-CONTACT-INFO          PIC X VALUE "N".
+       01 masked-phone                  PIC X(8) VALUE SPACES.
+       01 masked-email                  PIC X(50) VALUE SPACES.
+       01 local-part-length             PIC 9(2) VALUE ZEROES.
 
        PROCEDURE DIVISION.
 
+       ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-INPUT-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-INPUT-FILENAME
+       END-IF
+
+       ACCEPT WS-MASK-CONTACT-INFO FROM ENVIRONMENT "MASK_CONTACT_INFO"
+       IF WS-MASK-CONTACT-INFO NOT = "Y"
+           MOVE "N" TO WS-MASK-CONTACT-INFO
+       END-IF
+
+       ACCEPT WS-AUDIT-LOG-FILENAME
+           FROM ENVIRONMENT "BATCH_AUDIT_LOG_FILE"
+       IF WS-AUDIT-LOG-FILENAME = SPACES
+           MOVE "batch-audit-log.txt" TO WS-AUDIT-LOG-FILENAME
+       END-IF
+
+       ACCEPT WS-REPORT-FILENAME FROM ENVIRONMENT "CUSTOMER_REPORT_FILE"
+       IF WS-REPORT-FILENAME = SPACES
+           MOVE "customer-report.txt" TO WS-REPORT-FILENAME
+       END-IF
+
+       ACCEPT WS-LOOKUP-PARM FROM COMMAND-LINE
+
        OPEN INPUT INPUT-FILE
+       IF WS-INPUT-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-INPUT-FILENAME ", "
+               "file status " WS-INPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
 
-       PERFORM UNTIL END-OF-FILE = "Y"
+       OPEN OUTPUT OUTPUT-REPORT
+       IF WS-REPORT-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-REPORT-FILENAME ", "
+               "file status " WS-REPORT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+      * customer-info.txt is an indexed file keyed on client-id, so a
+      * client-id lookup can READ the record directly instead of
+      * scanning the whole file; only a last-name lookup (or no
+      * argument at all) needs the sequential fallback below.
+       IF WS-LOOKUP-PARM NOT = SPACES
+           MOVE SPACES TO client-id
+           MOVE FUNCTION TRIM(WS-LOOKUP-PARM) TO client-id
            READ INPUT-FILE INTO INPUT-RECORD
-               AT END
-                   MOVE "Y" TO END-OF-FILE
-               NOT AT END
-                   DISPLAY "-------------------------------------------"
-                   "------------"
-                   DISPLAY "| Client ID            :  " client-id
-                   DISPLAY "| Name                 :  " first-name 
-                   " " last-name
-                   
-                   Display "| "
-                   DISPLAY "| Account info" 
-                   DISPLAY "|      Account number  :  " account-number
-                   DISPLAY "|      Balance         :  " balance " " 
-                   valuta-code
-                   
-                   Display "| "
-                   Display "| Address info"
-                   DISPLAY "|      Address         :  " road-name 
-                   " " house-number " " floor " " side
-                   DISPLAY "|      City            :  " city
-                   DISPLAY "|      Postal code     :  " postal-code
-                   DISPLAY "|      Country code    :  " country-code
-                  
-                   Display "| "
-                   DISPLAY "| Contact info"
-                   DISPLAY "|      Phone number    :  " phone
-                   DISPLAY "|      Email           :  " email
-                   DISPLAY "-------------------------------------------"
-                   "------------"
+               KEY IS client-id
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO match-count
+                   PERFORM DISPLAY-CUSTOMER
            END-READ
-       END-PERFORM.
-       
+       END-IF
+
+       IF match-count = 0
+           CLOSE INPUT-FILE
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-FILE NEXT INTO INPUT-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF WS-LOOKUP-PARM = SPACES
+                           OR FUNCTION TRIM(last-name)
+                               = FUNCTION TRIM(WS-LOOKUP-PARM)
+                           ADD 1 TO match-count
+                           PERFORM DISPLAY-CUSTOMER
+                       END-IF
+               END-READ
+
+               IF WS-INPUT-STATUS NOT = "00"
+                       AND WS-INPUT-STATUS NOT = "10"
+                   DISPLAY "ReadFile: error reading "
+                       WS-INPUT-FILENAME ", file status "
+                       WS-INPUT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   MOVE "Y" TO END-OF-FILE
+               END-IF
+           END-PERFORM
+       END-IF.
+
+       IF WS-LOOKUP-PARM NOT = SPACES AND match-count = 0
+           DISPLAY "ReadFile: no customer matches "
+               FUNCTION TRIM(WS-LOOKUP-PARM)
+       END-IF
+
+       IF WS-CUSTOMERS-ON-PAGE > 0
+           PERFORM WRITE-PAGE-FOOTER
+       END-IF
+
+       CLOSE OUTPUT-REPORT
        CLOSE INPUT-FILE
 
+       PERFORM WRITE-AUDIT-LOG-ENTRY
+
        STOP RUN.
+
+       DISPLAY-CUSTOMER.
+           IF WS-CUSTOMERS-ON-PAGE = 0
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+
+           MOVE "-------------------------------------------------"
+               TO R-INFO
+           WRITE REPORT-LINE
+           MOVE SPACES TO R-INFO
+           STRING "| Client ID            :  " client-id
+               DELIMITED BY SIZE INTO R-INFO
+           WRITE REPORT-LINE
+           MOVE SPACES TO R-INFO
+           STRING "| Name                 :  " first-name
+               " " last-name DELIMITED BY SIZE INTO R-INFO
+           WRITE REPORT-LINE
+
+           MOVE "| " TO R-INFO
+           WRITE REPORT-LINE
+           MOVE "| Account info" TO R-INFO
+           WRITE REPORT-LINE
+           PERFORM VARYING acct-idx FROM 1 BY 1
+           UNTIL acct-idx > 2
+               MOVE SPACES TO R-INFO
+               STRING "|      Account number  :  "
+                   account-number(acct-idx)
+                   DELIMITED BY SIZE INTO R-INFO
+               WRITE REPORT-LINE
+               MOVE SPACES TO R-INFO
+               MOVE balance(acct-idx) TO balance-display
+               STRING "|      Balance         :  "
+                   FUNCTION TRIM(balance-display)
+                   " " valuta-code(acct-idx)
+                   DELIMITED BY SIZE INTO R-INFO
+               WRITE REPORT-LINE
+           END-PERFORM
+
+           MOVE "| " TO R-INFO
+           WRITE REPORT-LINE
+           MOVE "| Address info" TO R-INFO
+           WRITE REPORT-LINE
+           MOVE SPACES TO R-INFO
+           STRING "|      Address         :  " road-name
+               " " house-number " " floor " " side
+               DELIMITED BY SIZE INTO R-INFO
+           WRITE REPORT-LINE
+           MOVE SPACES TO R-INFO
+           STRING "|      City            :  " city
+               DELIMITED BY SIZE INTO R-INFO
+           WRITE REPORT-LINE
+           MOVE SPACES TO R-INFO
+           STRING "|      Postal code     :  " postal-code
+               DELIMITED BY SIZE INTO R-INFO
+           WRITE REPORT-LINE
+           MOVE SPACES TO R-INFO
+           STRING "|      Country code    :  " country-code
+               DELIMITED BY SIZE INTO R-INFO
+           WRITE REPORT-LINE
+
+           MOVE "| " TO R-INFO
+           WRITE REPORT-LINE
+           MOVE "| Contact info" TO R-INFO
+           WRITE REPORT-LINE
+           IF WS-MASK-CONTACT-INFO = "Y"
+               PERFORM MASK-CONTACT-INFO
+               MOVE SPACES TO R-INFO
+               STRING "|      Phone number    :  " masked-phone
+                   DELIMITED BY SIZE INTO R-INFO
+               WRITE REPORT-LINE
+               MOVE SPACES TO R-INFO
+               STRING "|      Email           :  " masked-email
+                   DELIMITED BY SIZE INTO R-INFO
+               WRITE REPORT-LINE
+           ELSE
+               MOVE SPACES TO R-INFO
+               STRING "|      Phone number    :  " phone
+                   DELIMITED BY SIZE INTO R-INFO
+               WRITE REPORT-LINE
+               MOVE SPACES TO R-INFO
+               STRING "|      Email           :  " email
+                   DELIMITED BY SIZE INTO R-INFO
+               WRITE REPORT-LINE
+           END-IF
+           MOVE "-------------------------------------------------"
+               TO R-INFO
+           WRITE REPORT-LINE
+
+           ADD 1 TO WS-CUSTOMERS-ON-PAGE
+           IF WS-CUSTOMERS-ON-PAGE >= WS-CUSTOMERS-PER-PAGE
+               PERFORM WRITE-PAGE-FOOTER
+               MOVE ZEROES TO WS-CUSTOMERS-ON-PAGE
+           END-IF.
+       EXIT.
+
+      * Repeated at the top of every page: a title and the column
+      * legend for the block-style customer records that follow.
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO R-INFO
+           WRITE REPORT-LINE
+           MOVE "Customer Listing" TO R-INFO
+           WRITE REPORT-LINE
+           MOVE "Client ID / Name / Account info / Address info / "
+               TO R-INFO
+           WRITE REPORT-LINE
+           MOVE "Contact info" TO R-INFO
+           WRITE REPORT-LINE
+           MOVE SPACES TO R-INFO
+           WRITE REPORT-LINE.
+       EXIT.
+
+      * Written once the page fills up (or at the very end for a
+      * trailing partial page) so every page carries a page number.
+       WRITE-PAGE-FOOTER.
+           MOVE SPACES TO R-INFO
+           STRING "-- Page " DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               " --" DELIMITED BY SIZE
+               INTO R-INFO
+           WRITE REPORT-LINE
+           MOVE SPACES TO R-INFO
+           WRITE REPORT-LINE.
+       EXIT.
+
+       MASK-CONTACT-INFO.
+           MOVE ALL "*" TO masked-phone
+           IF phone NOT = SPACES
+               MOVE phone(LENGTH OF phone - 1:2)
+                   TO masked-phone(LENGTH OF phone - 1:2)
+           END-IF
+
+           MOVE SPACES TO masked-email
+           MOVE ZEROES TO local-part-length
+           INSPECT email TALLYING local-part-length
+               FOR CHARACTERS BEFORE INITIAL "@"
+
+           IF local-part-length > 0
+                   AND local-part-length < LENGTH OF email
+               MOVE ALL "*" TO masked-email(1:local-part-length)
+               MOVE email(local-part-length + 1:)
+                   TO masked-email(local-part-length + 1:)
+           ELSE
+               MOVE ALL "*" TO masked-email
+           END-IF.
+       EXIT.
+
+      * Appends one line to the shared batch-audit-log.txt recording
+      * the program name, run timestamp, input file and record count,
+      * so there is a history of when each batch job ran and what it
+      * processed.
+       WRITE-AUDIT-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-" WS-CURRENT-DATE(5:2) "-"
+                   WS-CURRENT-DATE(7:2) " " WS-CURRENT-DATE(9:2) ":"
+                   WS-CURRENT-DATE(11:2) ":" WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE
+                   INTO WS-RUN-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "ReadFile: cannot open " WS-AUDIT-LOG-FILENAME
+                   ", file status " WS-AUDIT-LOG-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-INFO
+               STRING "AUDIT: program=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROGRAM-NAME) DELIMITED BY SIZE
+                   " run-at=" DELIMITED BY SIZE
+                   WS-RUN-TIMESTAMP DELIMITED BY SIZE
+                   " input-file=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INPUT-FILENAME) DELIMITED BY SIZE
+                   " record-count=" DELIMITED BY SIZE
+                   match-count DELIMITED BY SIZE
+                   INTO AUDIT-INFO
+               WRITE AUDIT-LOG-LINE
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+       EXIT.

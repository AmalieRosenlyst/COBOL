@@ -5,10 +5,24 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUT-FILE ASSIGN TO "customer-info.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT OUTPUT-FILE ASSIGN TO "customers-pretty-print.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id
+       FILE STATUS IS WS-INPUT-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+       SELECT OUTPUT-CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CSV-STATUS.
+       SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-LOG-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-LOG-STATUS.
+       SELECT OVERDRAFT-EXCEPTIONS-FILE
+       ASSIGN TO DYNAMIC WS-OVERDRAFT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OVERDRAFT-STATUS.
 
        DATA DIVISION.
 
@@ -19,22 +33,152 @@
        FD OUTPUT-FILE.
        01 CLIENT-INFO.
            02 INFO                     PIC X(80).
+       FD OUTPUT-CSV-FILE.
+       01 CSV-LINE                     PIC X(200).
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE.
+           02 AUDIT-INFO                PIC X(150).
+       FD OVERDRAFT-EXCEPTIONS-FILE.
+       01 OVERDRAFT-EXCEPTION-LINE.
+           02 OE-INFO                   PIC X(150).
 
        WORKING-STORAGE SECTION.
       * Variable used as condition in while loop
        01 END-OF-FILE PIC X VALUE "N".
+       01 WS-INPUT-STATUS PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS PIC XX VALUE "00".
+       01 WS-CSV-STATUS PIC XX VALUE "00".
+       01 WS-AUDIT-LOG-STATUS PIC XX VALUE "00".
+       01 WS-OVERDRAFT-STATUS PIC XX VALUE "00".
 
        01 idx                      PIC 9(2) VALUE ZEROES.
+       01 idx-acct                 PIC 9(1) VALUE ZEROES.
        01 idx-output               PIC 9(2) VALUE ZEROES.
        01 current-char             PIC X(1) VALUE SPACES.
        01 prev-char                PIC X(1) VALUE SPACES.
        01 fullname                 PIC X(40) VALUE SPACES.
        01 full-address             PIC X(80) VALUE SPACES.
 
+      * Batch control totals
+       01 record-count             PIC 9(6) VALUE ZEROES.
+       01 balance-total            PIC S9(9)V99 VALUE ZEROES.
+      * 9 integer digits - wide enough for both the per-account
+      * S9(7)V99 balance and the S9(9)V99 balance-total aggregate.
+       01 balance-display          PIC -ZZZ,ZZZ,ZZ9.99.
+      * No thousands-separator commas - these feed CSV fields, where a
+      * comma would be misread as a new column.
+       01 csv-balance-display-1    PIC -9(7).99.
+       01 csv-balance-display-2    PIC -9(7).99.
+       01 csv-balance-total-display PIC -9(9).99.
+
+      * Overdraft / minimum-balance exception detection: any account
+      * whose balance is negative, or falls below a configured
+      * minimum, is written to overdraft-exceptions.txt instead of
+      * quietly appearing in the normal customer listing. Default
+      * minimum is 0.00 (i.e. flag negative balances only); a positive
+      * MINIMUM_BALANCE tightens that to a "stay above X" policy.
+       01 WS-MINIMUM-BALANCE-TEXT  PIC X(15) VALUE SPACES.
+       01 WS-MINIMUM-BALANCE       PIC S9(7)V99 VALUE ZEROES.
+       01 overdraft-count          PIC 9(6) VALUE ZEROES.
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-INPUT-FILENAME PIC X(100) VALUE "customer-info.txt".
+       01 WS-OUTPUT-FILENAME
+           PIC X(100) VALUE "customers-pretty-print.txt".
+       01 WS-CSV-FILENAME PIC X(100) VALUE "customers.csv".
+       01 WS-OVERDRAFT-FILENAME
+           PIC X(100) VALUE "overdraft-exceptions.txt".
+
+      * Audit log of batch runs against customer-info.txt, shared
+      * across opgave6/7/9/10, overridden via BATCH_AUDIT_LOG_FILE.
+       01 WS-AUDIT-LOG-FILENAME
+           PIC X(100) VALUE "batch-audit-log.txt".
+       01 WS-PROGRAM-NAME           PIC X(10) VALUE "opgave7".
+       01 WS-CURRENT-DATE           PIC X(21) VALUE SPACES.
+       01 WS-RUN-TIMESTAMP          PIC X(19) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
+       ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-INPUT-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-INPUT-FILENAME
+       END-IF
+
+       ACCEPT WS-OUTPUT-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_PRETTY_PRINT_FILE"
+       IF WS-OUTPUT-FILENAME = SPACES
+           MOVE "customers-pretty-print.txt" TO WS-OUTPUT-FILENAME
+       END-IF
+
+       ACCEPT WS-CSV-FILENAME FROM ENVIRONMENT "CUSTOMER_CSV_FILE"
+       IF WS-CSV-FILENAME = SPACES
+           MOVE "customers.csv" TO WS-CSV-FILENAME
+       END-IF
+
+       ACCEPT WS-AUDIT-LOG-FILENAME
+           FROM ENVIRONMENT "BATCH_AUDIT_LOG_FILE"
+       IF WS-AUDIT-LOG-FILENAME = SPACES
+           MOVE "batch-audit-log.txt" TO WS-AUDIT-LOG-FILENAME
+       END-IF
+
+       ACCEPT WS-OVERDRAFT-FILENAME
+           FROM ENVIRONMENT "OVERDRAFT_EXCEPTIONS_FILE"
+       IF WS-OVERDRAFT-FILENAME = SPACES
+           MOVE "overdraft-exceptions.txt" TO WS-OVERDRAFT-FILENAME
+       END-IF
+
+       ACCEPT WS-MINIMUM-BALANCE-TEXT FROM ENVIRONMENT "MINIMUM_BALANCE"
+       IF WS-MINIMUM-BALANCE-TEXT NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-MINIMUM-BALANCE-TEXT)
+               TO WS-MINIMUM-BALANCE
+       END-IF
+
        OPEN INPUT INPUT-FILE
+       IF WS-INPUT-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-INPUT-FILENAME ", "
+               "file status " WS-INPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
        OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open "
+               WS-OUTPUT-FILENAME ", file status "
+               WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OUTPUT-CSV-FILE
+       IF WS-CSV-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-CSV-FILENAME ", "
+               "file status " WS-CSV-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN OUTPUT OVERDRAFT-EXCEPTIONS-FILE
+       IF WS-OVERDRAFT-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-OVERDRAFT-FILENAME ", "
+               "file status " WS-OVERDRAFT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       MOVE SPACES TO CSV-LINE
+       STRING "client-id,first-name,last-name,"
+               DELIMITED BY SIZE
+           "account-number-1,balance-1,valuta-code-1,"
+               DELIMITED BY SIZE
+           "account-number-2,balance-2,valuta-code-2,"
+               DELIMITED BY SIZE
+           "road-name,house-number,floor," DELIMITED BY SIZE
+           "side,city,postal-code,country-code" DELIMITED BY SIZE
+           INTO CSV-LINE
+       WRITE CSV-LINE
 
        PERFORM UNTIL END-OF-FILE = "Y"
            READ INPUT-FILE INTO INPUT-RECORD
@@ -63,14 +207,85 @@
 
                    MOVE SPACES TO INFO
                    WRITE CLIENT-INFO
+
+                   PERFORM FORMAT-CSV-LINE
+                   WRITE CSV-LINE
+
+                   ADD 1 TO record-count
+                   ADD balance(1) TO balance-total
+                   ADD balance(2) TO balance-total
+
+                   PERFORM VARYING idx-acct FROM 1 BY 1
+                       UNTIL idx-acct > 2
+                       PERFORM CHECK-OVERDRAFT
+                   END-PERFORM
            END-READ
+
+           IF WS-INPUT-STATUS NOT = "00" AND WS-INPUT-STATUS NOT = "10"
+               DISPLAY "ReadFile: error reading " WS-INPUT-FILENAME
+                   ", file status " WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
        END-PERFORM.
-       
+
+       MOVE SPACES TO INFO
+       MOVE balance-total TO balance-display
+       STRING "TRAILER: record-count=" DELIMITED BY SIZE
+           record-count DELIMITED BY SIZE
+           " balance-total=" DELIMITED BY SIZE
+           FUNCTION TRIM(balance-display) DELIMITED BY SIZE
+           INTO INFO
+       WRITE CLIENT-INFO
+
+       MOVE SPACES TO CSV-LINE
+       MOVE balance-total TO csv-balance-total-display
+       STRING "TRAILER,record-count=" DELIMITED BY SIZE
+           record-count DELIMITED BY SIZE
+           ",balance-total=" DELIMITED BY SIZE
+           FUNCTION TRIM(csv-balance-total-display) DELIMITED BY SIZE
+           INTO CSV-LINE
+       WRITE CSV-LINE
+
+       MOVE SPACES TO OE-INFO
+       STRING "TRAILER: record-count=" DELIMITED BY SIZE
+           record-count DELIMITED BY SIZE
+           " overdraft-count=" DELIMITED BY SIZE
+           overdraft-count DELIMITED BY SIZE
+           INTO OE-INFO
+       WRITE OVERDRAFT-EXCEPTION-LINE
+
+       IF overdraft-count > 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
        CLOSE INPUT-FILE
        CLOSE OUTPUT-FILE
+       CLOSE OUTPUT-CSV-FILE
+       CLOSE OVERDRAFT-EXCEPTIONS-FILE
+
+       PERFORM WRITE-AUDIT-LOG-ENTRY
 
        STOP RUN.
 
+      * Flags account-info(idx-acct) on the current customer record if
+      * its balance is negative or under the configured minimum.
+       CHECK-OVERDRAFT.
+           IF balance(idx-acct) < WS-MINIMUM-BALANCE
+               ADD 1 TO overdraft-count
+               MOVE balance(idx-acct) TO balance-display
+               MOVE SPACES TO OE-INFO
+               STRING "OVERTRAEK: client-id=" DELIMITED BY SIZE
+                   client-id DELIMITED BY SIZE
+                   " account-number=" DELIMITED BY SIZE
+                   account-number(idx-acct) DELIMITED BY SIZE
+                   " balance=" DELIMITED BY SIZE
+                   FUNCTION TRIM(balance-display) DELIMITED BY SIZE
+                   INTO OE-INFO
+               WRITE OVERDRAFT-EXCEPTION-LINE
+           END-IF.
+       EXIT.
+
        FORMAT-NAME.
            STRING first-name DELIMITED BY SIZE 
                    " " DELIMITED BY SIZE 
@@ -94,20 +309,38 @@
        EXIT.
 
        FORMAT-ADDRESS.
-           STRING road-name DELIMITED BY SIZE 
-                   " " DELIMITED BY SIZE 
-                   house-number DELIMITED BY SIZE
-                   " " DELIMITED BY SIZE 
-                   floor DELIMITED BY SIZE 
-                   " " DELIMITED BY SIZE 
-                   side DELIMITED BY SIZE 
-                   " " DELIMITED BY SIZE 
-                   postal-code DELIMITED BY SIZE 
-                   " " DELIMITED BY SIZE 
-                   city DELIMITED BY SIZE 
-                   " " DELIMITED BY SIZE 
-                   country-code DELIMITED BY SIZE 
-                   INTO full-address
+      * Danish addresses use the local apartment-style layout (road,
+      * house number, floor, side); other countries don't have
+      * floor/side, so those addresses drop them and lead with the
+      * house number instead, "number road" style.
+           MOVE SPACES TO full-address
+           IF country-code = "DK" OR country-code = SPACES
+               STRING road-name DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       house-number DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       floor DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       side DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       postal-code DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       city DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       country-code DELIMITED BY SIZE
+                       INTO full-address
+           ELSE
+               STRING house-number DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       road-name DELIMITED BY SIZE
+                       ", " DELIMITED BY SIZE
+                       city DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       postal-code DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       country-code DELIMITED BY SIZE
+                       INTO full-address
+           END-IF
 
            MOVE 1 TO idx-output
            MOVE SPACES TO prev-char
@@ -129,8 +362,82 @@
 
        FORMAT-POSTAL-CITY.
            MOVE SPACES TO INFO
-           STRING postal-code DELIMITED BY SIZE 
+           STRING postal-code DELIMITED BY SIZE
            " " DELIMITED BY SIZE
            city DELIMITED BY SIZE
            INTO INFO
        EXIT.
+
+       FORMAT-CSV-LINE.
+           MOVE SPACES TO CSV-LINE
+           MOVE balance(1) TO csv-balance-display-1
+           MOVE balance(2) TO csv-balance-display-2
+           STRING
+               FUNCTION TRIM(client-id) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(first-name) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(last-name) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(account-number(1)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(csv-balance-display-1) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(valuta-code(1)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(account-number(2)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(csv-balance-display-2) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(valuta-code(2)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(road-name) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(house-number) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(floor) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(side) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(city) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(postal-code) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(country-code) DELIMITED BY SIZE
+               INTO CSV-LINE
+       EXIT.
+
+      * Appends one line to the shared batch-audit-log.txt recording
+      * the program name, run timestamp, input file and record count,
+      * so there is a history of when each batch job ran and what it
+      * processed.
+       WRITE-AUDIT-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-" WS-CURRENT-DATE(5:2) "-"
+                   WS-CURRENT-DATE(7:2) " " WS-CURRENT-DATE(9:2) ":"
+                   WS-CURRENT-DATE(11:2) ":" WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE
+                   INTO WS-RUN-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "ReadFile: cannot open " WS-AUDIT-LOG-FILENAME
+                   ", file status " WS-AUDIT-LOG-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-INFO
+               STRING "AUDIT: program=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROGRAM-NAME) DELIMITED BY SIZE
+                   " run-at=" DELIMITED BY SIZE
+                   WS-RUN-TIMESTAMP DELIMITED BY SIZE
+                   " input-file=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INPUT-FILENAME) DELIMITED BY SIZE
+                   " record-count=" DELIMITED BY SIZE
+                   record-count DELIMITED BY SIZE
+                   INTO AUDIT-INFO
+               WRITE AUDIT-LOG-LINE
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+       EXIT.

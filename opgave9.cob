@@ -5,12 +5,24 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUT-CUSTOMERS ASSIGN TO "customer-info.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT OUTPUT-FILE ASSIGN TO "customers-w-account2.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT INPUT-ACCOUNTS ASSIGN TO "account-info.txt"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT INPUT-CUSTOMERS ASSIGN TO DYNAMIC WS-CUSTOMERS-FILENAME
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS client-id OF CUSTOMER-RECORD
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OUTPUT-STATUS.
+       SELECT INPUT-ACCOUNTS ASSIGN TO DYNAMIC WS-ACCOUNTS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-ACCOUNTS-STATUS.
+       SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-LOG-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-LOG-STATUS.
+       SELECT OVERDRAFT-EXCEPTIONS-FILE
+       ASSIGN TO DYNAMIC WS-OVERDRAFT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-OVERDRAFT-STATUS.
 
        DATA DIVISION.
 
@@ -24,40 +36,178 @@
        FD INPUT-ACCOUNTS.
        01 ACCOUNT-RECORD.
            COPY "account-info.cpy".
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE.
+           02 AUDIT-INFO                PIC X(150).
+       FD OVERDRAFT-EXCEPTIONS-FILE.
+       01 OVERDRAFT-EXCEPTION-LINE.
+           02 OE-INFO                   PIC X(150).
 
        WORKING-STORAGE SECTION.
       * Variable used as condition in while loop
        01 END-OF-FILE              PIC X VALUE "N".
+       01 WS-CUSTOMERS-STATUS      PIC XX VALUE "00".
+       01 WS-OUTPUT-STATUS         PIC XX VALUE "00".
+       01 WS-ACCOUNTS-STATUS       PIC XX VALUE "00".
+       01 WS-AUDIT-LOG-STATUS      PIC XX VALUE "00".
+       01 WS-OVERDRAFT-STATUS      PIC XX VALUE "00".
 
-       01 ACCOUNT-ARRAY            OCCURS 5 TIMES INDEXED BY i-acc.
-           COPY "account-info.cpy".
-       01 idx                      PIC 99 VALUE 1.
+       01 ACCOUNT-ARRAY-MAX        PIC 9(4) VALUE 2000.
+       01 ACCOUNT-ARRAY            OCCURS 2000 TIMES
+                                    ASCENDING KEY IS ACCT-CLIENT-ID
+                                    INDEXED BY i-acc.
+           COPY "account-info.cpy"
+               REPLACING ==client-id== BY ==ACCT-CLIENT-ID==.
+       01 idx                      PIC 9(4) VALUE 1.
 
       * Variables trimming strings
-       01 clean-text               PIC X(200).
-       01 raw-text                 PIC X(200).
-       01 out-ptr                  PIC 9(4).
-       01 in-ptr                   PIC 9(4).
-       01 cur-char                 PIC X.
-       01 prev-char                PIC X.
+           COPY "clean-spaces-fields.cpy".
+
+      * Batch control totals
+       01 customer-count           PIC 9(6) VALUE ZEROES.
+       01 balance-total            PIC S9(9)V99 VALUE ZEROES.
+
+      * Thousands-separated, decimal-aligned balance for the
+      * customer-facing listing (FORMAT-ACCOUNT), so amounts read as
+      * "1,000.00" instead of the raw zero-padded "0001000.00".
+      * 9 integer digits - wide enough for both the per-account
+      * S9(7)V99 balance and the S9(9)V99 balance-total aggregate.
+       01 balance-display          PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * Overdraft / minimum-balance exception detection: every account
+      * in account-info.txt whose balance is negative, or falls below
+      * a configured minimum, is written to overdraft-exceptions.txt
+      * instead of quietly appearing in the normal cross-reference
+      * listing. Default minimum is 0.00 (flag negative balances
+      * only); a positive MINIMUM_BALANCE tightens that further.
+       01 WS-MINIMUM-BALANCE-TEXT  PIC X(15) VALUE SPACES.
+       01 WS-MINIMUM-BALANCE       PIC S9(7)V99 VALUE ZEROES.
+       01 overdraft-count          PIC 9(6) VALUE ZEROES.
+       01 account-count            PIC 9(6) VALUE ZEROES.
+
+      * Configurable file names, overridden via environment variables
+      * so the same executable can be pointed at a different month's
+      * files without recompiling.
+       01 WS-CUSTOMERS-FILENAME
+           PIC X(100) VALUE "customer-info.txt".
+       01 WS-OUTPUT-FILENAME
+           PIC X(100) VALUE "customers-w-account2.txt".
+       01 WS-ACCOUNTS-FILENAME
+           PIC X(100) VALUE "account-info.txt".
+       01 WS-OVERDRAFT-FILENAME
+           PIC X(100) VALUE "overdraft-exceptions.txt".
+
+      * Audit log of batch runs against customer-info.txt, shared
+      * across opgave6/7/9/10, overridden via BATCH_AUDIT_LOG_FILE.
+       01 WS-AUDIT-LOG-FILENAME
+           PIC X(100) VALUE "batch-audit-log.txt".
+       01 WS-PROGRAM-NAME           PIC X(10) VALUE "opgave9".
+       01 WS-CURRENT-DATE           PIC X(21) VALUE SPACES.
+       01 WS-RUN-TIMESTAMP          PIC X(19) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+       ACCEPT WS-CUSTOMERS-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_INFO_FILE"
+       IF WS-CUSTOMERS-FILENAME = SPACES
+           MOVE "customer-info.txt" TO WS-CUSTOMERS-FILENAME
+       END-IF
+
+       ACCEPT WS-OUTPUT-FILENAME
+           FROM ENVIRONMENT "CUSTOMER_ACCOUNT2_OUTPUT_FILE"
+       IF WS-OUTPUT-FILENAME = SPACES
+           MOVE "customers-w-account2.txt" TO WS-OUTPUT-FILENAME
+       END-IF
+
+       ACCEPT WS-ACCOUNTS-FILENAME FROM ENVIRONMENT "ACCOUNT_INFO_FILE"
+       IF WS-ACCOUNTS-FILENAME = SPACES
+           MOVE "account-info.txt" TO WS-ACCOUNTS-FILENAME
+       END-IF
+
+       ACCEPT WS-AUDIT-LOG-FILENAME
+           FROM ENVIRONMENT "BATCH_AUDIT_LOG_FILE"
+       IF WS-AUDIT-LOG-FILENAME = SPACES
+           MOVE "batch-audit-log.txt" TO WS-AUDIT-LOG-FILENAME
+       END-IF
+
+       ACCEPT WS-OVERDRAFT-FILENAME
+           FROM ENVIRONMENT "OVERDRAFT_EXCEPTIONS_FILE"
+       IF WS-OVERDRAFT-FILENAME = SPACES
+           MOVE "overdraft-exceptions.txt" TO WS-OVERDRAFT-FILENAME
+       END-IF
+
+       ACCEPT WS-MINIMUM-BALANCE-TEXT FROM ENVIRONMENT "MINIMUM_BALANCE"
+       IF WS-MINIMUM-BALANCE-TEXT NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-MINIMUM-BALANCE-TEXT)
+               TO WS-MINIMUM-BALANCE
+       END-IF
+
        OPEN INPUT INPUT-CUSTOMERS
+       IF WS-CUSTOMERS-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-CUSTOMERS-FILENAME ", "
+               "file status " WS-CUSTOMERS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
        OPEN INPUT INPUT-ACCOUNTS
+       IF WS-ACCOUNTS-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-ACCOUNTS-FILENAME ", "
+               "file status " WS-ACCOUNTS-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
        OPEN OUTPUT OUTPUT-FILE
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open "
+               WS-OUTPUT-FILENAME ", file status "
+               WS-OUTPUT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
 
-      * Read account file into array :) 
+       OPEN OUTPUT OVERDRAFT-EXCEPTIONS-FILE
+       IF WS-OVERDRAFT-STATUS NOT = "00"
+           DISPLAY "ReadFile: cannot open " WS-OVERDRAFT-FILENAME ", "
+               "file status " WS-OVERDRAFT-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+      * Read account file into array :)
        PERFORM UNTIL END-OF-FILE = "Y"
            READ INPUT-ACCOUNTS INTO ACCOUNT-RECORD
-               AT END 
+               AT END
                    MOVE "Y" TO END-OF-FILE
                NOT AT END
-                   MOVE ACCOUNT-RECORD TO ACCOUNT-ARRAY(idx)
-                   ADD 1 TO idx
+                   IF idx > ACCOUNT-ARRAY-MAX
+                       DISPLAY "ReadFile: " WS-ACCOUNTS-FILENAME
+                           " has more "
+                           "rows than ACCOUNT-ARRAY ("
+                           ACCOUNT-ARRAY-MAX ") can hold, "
+                           "stopping load"
+                       MOVE "Y" TO END-OF-FILE
+                   ELSE
+                       MOVE ACCOUNT-RECORD TO ACCOUNT-ARRAY(idx)
+                       ADD 1 TO idx
+                       ADD 1 TO account-count
+                       PERFORM CHECK-OVERDRAFT
+                   END-IF
            END-READ
+
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+                   AND WS-ACCOUNTS-STATUS NOT = "10"
+               DISPLAY "ReadFile: error reading "
+                   WS-ACCOUNTS-FILENAME
+                   ", file status " WS-ACCOUNTS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
        END-PERFORM.
 
+       SORT ACCOUNT-ARRAY.
+
        MOVE "N" TO END-OF-FILE.
 
        PERFORM UNTIL END-OF-FILE = "Y"
@@ -85,29 +235,87 @@
                    MOVE email TO INFO
                    WRITE CLIENT-INFO
                    
-      * Check if customer has an account
-                   SEARCH ACCOUNT-ARRAY 
-                       WHEN 
-                       client-id OF ACCOUNT-ARRAY(i-acc) 
-                       = client-id OF CUSTOMER-RECORD
+      * Check if customer has an account - binary search on the
+      * client-id-ordered table instead of a full linear scan
+                   SEARCH ALL ACCOUNT-ARRAY
+                       WHEN ACCT-CLIENT-ID OF ACCOUNT-ARRAY(i-acc)
+                           = client-id OF CUSTOMER-RECORD
                            MOVE ACCOUNT-ARRAY(i-acc) TO ACCOUNT-RECORD
-                           PERFORM FORMAT-ACCOUNT
-                           WRITE CLIENT-INFO
+      *> Closed/frozen accounts stay out of the regular listing
+                           IF account-status OF ACCOUNT-RECORD NOT = "C"
+                               AND account-status OF ACCOUNT-RECORD
+                                   NOT = "F"
+                               PERFORM FORMAT-ACCOUNT
+                               WRITE CLIENT-INFO
+                               ADD balance OF ACCOUNT-RECORD TO
+                                   balance-total
+                           END-IF
                    END-SEARCH
-                   MOVE 1 TO i-acc
 
                    MOVE SPACES TO INFO
                    WRITE CLIENT-INFO
+                   ADD 1 TO customer-count
            END-READ
+
+           IF WS-CUSTOMERS-STATUS NOT = "00"
+                   AND WS-CUSTOMERS-STATUS NOT = "10"
+               DISPLAY "ReadFile: error reading "
+                   WS-CUSTOMERS-FILENAME
+                   ", file status " WS-CUSTOMERS-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "Y" TO END-OF-FILE
+           END-IF
        END-PERFORM.
-       
+
+       MOVE SPACES TO INFO
+       MOVE balance-total TO balance-display
+       STRING "TRAILER: record-count=" DELIMITED BY SIZE
+           customer-count DELIMITED BY SIZE
+           " balance-total=" DELIMITED BY SIZE
+           FUNCTION TRIM(balance-display) DELIMITED BY SIZE
+           INTO INFO
+       WRITE CLIENT-INFO
+
+       MOVE SPACES TO OE-INFO
+       STRING "TRAILER: account-count=" DELIMITED BY SIZE
+           account-count DELIMITED BY SIZE
+           " overdraft-count=" DELIMITED BY SIZE
+           overdraft-count DELIMITED BY SIZE
+           INTO OE-INFO
+       WRITE OVERDRAFT-EXCEPTION-LINE
+
+       IF overdraft-count > 0 AND RETURN-CODE = 0
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
        CLOSE INPUT-CUSTOMERS
        CLOSE INPUT-ACCOUNTS
        CLOSE OUTPUT-FILE
+       CLOSE OVERDRAFT-EXCEPTIONS-FILE
+
+       PERFORM WRITE-AUDIT-LOG-ENTRY
 
        STOP RUN.
 
       * --------------------- PARAGRAPH SECTION ------------------------
+      * Flags the account just loaded into ACCOUNT-RECORD if its
+      * balance is negative or under the configured minimum.
+       CHECK-OVERDRAFT.
+           IF balance OF ACCOUNT-RECORD < WS-MINIMUM-BALANCE
+               ADD 1 TO overdraft-count
+               MOVE SPACES TO OE-INFO
+               STRING "OVERTRAEK: client-id=" DELIMITED BY SIZE
+                   client-id OF ACCOUNT-RECORD DELIMITED BY SIZE
+                   " account-number=" DELIMITED BY SIZE
+                   account-number OF ACCOUNT-RECORD
+                       DELIMITED BY SIZE
+                   " balance=" DELIMITED BY SIZE
+                   balance OF ACCOUNT-RECORD DELIMITED BY SIZE
+                   INTO OE-INFO
+               WRITE OVERDRAFT-EXCEPTION-LINE
+           END-IF.
+       EXIT.
+
        FORMAT-NAME.
            MOVE SPACES TO RAW-TEXT
            STRING first-name DELIMITED BY SIZE 
@@ -151,18 +359,19 @@
        EXIT.
 
        FORMAT-ACCOUNT.
+           MOVE balance OF ACCOUNT-RECORD TO balance-display
            MOVE SPACES TO RAW-TEXT
-           STRING 
-           account-number OF ACCOUNT-RECORD 
+           STRING
+           account-number OF ACCOUNT-RECORD
                DELIMITED BY SIZE
            " " DELIMITED BY SIZE
-           account-type OF ACCOUNT-RECORD 
+           account-type OF ACCOUNT-RECORD
                DELIMITED BY SIZE
            " " DELIMITED BY SIZE
-           balance OF ACCOUNT-RECORD 
+           FUNCTION TRIM(balance-display)
                DELIMITED BY SIZE
            " " DELIMITED BY SIZE
-           valuta-code OF ACCOUNT-RECORD 
+           valuta-code OF ACCOUNT-RECORD
                DELIMITED BY SIZE
            INTO RAW-TEXT
 
@@ -170,22 +379,40 @@
            MOVE CLEAN-TEXT TO INFO
        EXIT.
 
-       CLEAN-SPACES.
-           MOVE 1 TO IN-PTR
-           MOVE 1 TO OUT-PTR
-           MOVE SPACE TO PREV-CHAR
-           MOVE SPACES TO CLEAN-TEXT
-       
-           PERFORM UNTIL IN-PTR > LENGTH OF RAW-TEXT
-               MOVE RAW-TEXT(IN-PTR:1) TO CUR-CHAR
-       
-               IF CUR-CHAR NOT = SPACE
-                   OR PREV-CHAR NOT = SPACE
-                   MOVE CUR-CHAR TO CLEAN-TEXT(OUT-PTR:1)
-                   ADD 1 TO OUT-PTR
-               END-IF
-       
-               MOVE CUR-CHAR TO PREV-CHAR
-               ADD 1 TO IN-PTR
-           END-PERFORM.
+           COPY "clean-spaces.cpy".
+
+      * Appends one line to the shared batch-audit-log.txt recording
+      * the program name, run timestamp, input file and record count,
+      * so there is a history of when each batch job ran and what it
+      * processed.
+       WRITE-AUDIT-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-" WS-CURRENT-DATE(5:2) "-"
+                   WS-CURRENT-DATE(7:2) " " WS-CURRENT-DATE(9:2) ":"
+                   WS-CURRENT-DATE(11:2) ":" WS-CURRENT-DATE(13:2)
+                   DELIMITED BY SIZE
+                   INTO WS-RUN-TIMESTAMP
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "ReadFile: cannot open " WS-AUDIT-LOG-FILENAME
+                   ", file status " WS-AUDIT-LOG-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-INFO
+               STRING "AUDIT: program=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROGRAM-NAME) DELIMITED BY SIZE
+                   " run-at=" DELIMITED BY SIZE
+                   WS-RUN-TIMESTAMP DELIMITED BY SIZE
+                   " input-file=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CUSTOMERS-FILENAME)
+                       DELIMITED BY SIZE
+                   " record-count=" DELIMITED BY SIZE
+                   customer-count DELIMITED BY SIZE
+                   INTO AUDIT-INFO
+               WRITE AUDIT-LOG-LINE
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
        EXIT.

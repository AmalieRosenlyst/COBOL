@@ -0,0 +1,2 @@
+           02 PC-POSTAL-CODE           PIC X(4) VALUE SPACES.
+           02 PC-CITY                  PIC X(20) VALUE SPACES.

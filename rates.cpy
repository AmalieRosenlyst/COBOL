@@ -0,0 +1,2 @@
+           02 RATE-VALUTA-CODE         PIC X(3) VALUE SPACES.
+           02 RATE-TO-BASE             PIC 9(4)V9999 VALUE ZEROES.

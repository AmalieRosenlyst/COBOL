@@ -0,0 +1 @@
+           02 BRANDING-INFO            PIC X(80) VALUE SPACES.

@@ -0,0 +1,8 @@
+           02 CLIENT-ID                PIC X(10) VALUE SPACES.
+           02 ACCOUNT-NUMBER           PIC X(20) VALUE SPACES.
+           02 REG-NR                   PIC X(4) VALUE SPACES.
+           02 OWNER                    PIC X(40) VALUE SPACES.
+           02 STREET-ADDRESS           PIC X(40) VALUE SPACES.
+           02 TRANSACTION-DATE         PIC X(8) VALUE SPACES.
+           02 TRANSACTION-TYPE         PIC X(1) VALUE SPACES.
+           02 AMOUNT                   PIC 9(7)V99 VALUE ZEROES.
